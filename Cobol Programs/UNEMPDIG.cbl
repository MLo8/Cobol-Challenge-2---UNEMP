@@ -0,0 +1,387 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    UNEMPDIG.
+      ****************************************************************
+      *  Reads a target date from DIGPARM, looks up that date's record
+      *  in CLMSDB, and prints a one-page digest of all five
+      *  demographic breakdowns (age, ethnicity, industry, race,
+      *  gender) side by side with labels, instead of the raw
+      *  350-plus character flat record line.
+      ****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+           SELECT CLAIMS-DATABASE ASSIGN TO CLMSDB
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS RECORD-KEY
+                  FILE STATUS IS WS-CLMDB-STATUS.
+           SELECT DIGEST-CONTROL-PARM ASSIGN TO DIGPARM
+                  FILE STATUS IS WS-PARM-STATUS.
+      *
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC                                PIC X(132).
+      *
+       FD  DIGEST-CONTROL-PARM RECORDING MODE F.
+       01  DIGPARM-REC.
+           05  DIGPARM-TARGET-DATE                  PIC X(08).
+           05  FILLER                                PIC X(72).
+      *
+       FD  CLAIMS-DATABASE.
+       01  CLAIMSDB-RECORD.
+           05  RECORD-KEY                               PIC X(08).
+           05  CLMDB-CBAGE-FIELDS.
+               10  CBAGE-DATE                           PIC X(10).
+               10  CBAGE-INA                            PIC 9(06).
+               10  CBAGE-LESS-THAN-22                   PIC 9(06).
+               10  CBAGE-22-TO-24                       PIC 9(06).
+               10  CBAGE-25-TO-34                       PIC 9(06).
+               10  CBAGE-35-TO-44                       PIC 9(06).
+               10  CBAGE-45-TO-54                       PIC 9(06).
+               10  CBAGE-55-TO-59                       PIC 9(06).
+               10  CBAGE-60-TO-64                       PIC 9(06).
+               10  CBAGE-GRTR-THAN-64                   PIC 9(06).
+           05  CLMDB-CBAGE-PCT-FIELDS.
+               10  CBAGE-PCT-LESS-THAN-22                PIC 9(03)V99.
+               10  CBAGE-PCT-22-TO-24                    PIC 9(03)V99.
+               10  CBAGE-PCT-25-TO-34                    PIC 9(03)V99.
+               10  CBAGE-PCT-35-TO-44                    PIC 9(03)V99.
+               10  CBAGE-PCT-45-TO-54                    PIC 9(03)V99.
+               10  CBAGE-PCT-55-TO-59                    PIC 9(03)V99.
+               10  CBAGE-PCT-60-TO-64                    PIC 9(03)V99.
+               10  CBAGE-PCT-GRTR-THAN-64                PIC 9(03)V99.
+           05  CLMDB-CBETH-FIELDS.
+               10  CBETH-DATE                            PIC X(10).
+               10  CBETH-INA                             PIC 9(06).
+               10  CBETH-HISPANIC-OR-LATINO              PIC 9(06).
+               10  CBETH-NOT-HISPANIC-OR-LATINO          PIC 9(06).
+           05  CLMDB-CBETH-PCT-FIELDS.
+               10  CBETH-PCT-HISPANIC-OR-LATINO          PIC 9(03)V99.
+               10  CBETH-PCT-NOT-HISP-OR-LATINO          PIC 9(03)V99.
+           05  CLMDB-CBIND-FIELDS.
+               10  CBIND-DATE                            PIC X(10).
+               10  CBIND-INA                             PIC 9(06).
+               10  CBIND-WHOLESALE-TRADE                 PIC 9(06).
+               10  CBIND-TRANSPORTATION-WAREHOUSE        PIC 9(06).
+               10  CBIND-CONSTRUCTION                    PIC 9(06).
+               10  CBIND-FINANCE-INSURANCE               PIC 9(06).
+               10  CBIND-MANUFACTURING                   PIC 9(06).
+               10  CBIND-AGR-FORESTRY-FISH-HUNT          PIC 9(06).
+               10  CBIND-PUBLIC-ADMINISTRATION           PIC 9(06).
+               10  CBIND-UTILITIES                       PIC 9(06).
+               10  CBIND-ACCOM-FOODSERVICES              PIC 9(06).
+               10  CBIND-INFORMATION                     PIC 9(06).
+               10  CBIND-PROF-SCI-TECHSERVICES           PIC 9(06).
+               10  CBIND-RE-RENTAL-LEASING               PIC 9(06).
+               10  CBIND-OTHER-SERV-EXC-PUB-ADM          PIC 9(06).
+               10  CBIND-MGT-OF-COMPANIES-ENT            PIC 9(06).
+               10  CBIND-EDUCATIONAL-SERVICES            PIC 9(06).
+               10  CBIND-MINING                          PIC 9(06).
+               10  CBIND-HEALTHCARE-SOCIALASST           PIC 9(06).
+               10  CBIND-ARTS-ENTERTAINMENT-REC          PIC 9(06).
+               10  CBIND-ADM-SUP-WSTMGMT-REMSERV         PIC 9(06).
+               10  CBIND-RETAIL-TRADE                    PIC 9(06).
+           05  CLMDB-CBIND-PCT-FIELDS.
+               10  CBIND-PCT-WHOLESALE-TRADE             PIC 9(03)V99.
+               10  CBIND-PCT-TRANS-WAREHOUSE             PIC 9(03)V99.
+               10  CBIND-PCT-CONSTRUCTION                PIC 9(03)V99.
+               10  CBIND-PCT-FINANCE-INSURANCE           PIC 9(03)V99.
+               10  CBIND-PCT-MANUFACTURING               PIC 9(03)V99.
+               10  CBIND-PCT-AGR-FOR-FISH-HUNT           PIC 9(03)V99.
+               10  CBIND-PCT-PUBLIC-ADMIN                PIC 9(03)V99.
+               10  CBIND-PCT-UTILITIES                   PIC 9(03)V99.
+               10  CBIND-PCT-ACCOM-FOODSERVICES          PIC 9(03)V99.
+               10  CBIND-PCT-INFORMATION                 PIC 9(03)V99.
+               10  CBIND-PCT-PROF-SCI-TECHSERV           PIC 9(03)V99.
+               10  CBIND-PCT-RE-RENTAL-LEASING           PIC 9(03)V99.
+               10  CBIND-PCT-OTH-SERV-EXC-PUB-ADM        PIC 9(03)V99.
+               10  CBIND-PCT-MGT-OF-COMPANIES-ENT        PIC 9(03)V99.
+               10  CBIND-PCT-EDUCATIONAL-SERVICES        PIC 9(03)V99.
+               10  CBIND-PCT-MINING                      PIC 9(03)V99.
+               10  CBIND-PCT-HEALTHCARE-SOCIALASST       PIC 9(03)V99.
+               10  CBIND-PCT-ARTS-ENT-REC                PIC 9(03)V99.
+               10  CBIND-PCT-ADM-SUP-WSTMGMT-RMSRV       PIC 9(03)V99.
+               10  CBIND-PCT-RETAIL-TRADE                PIC 9(03)V99.
+           05  CLMDB-CBRAC-FIELDS.
+               10  CBRAC-DATE                            PIC X(10).
+               10  CBRAC-INA                             PIC 9(06).
+               10  CBRAC-WHITE                           PIC 9(06).
+               10  CBRAC-ASIAN                           PIC 9(06).
+               10  CBRAC-BLACK-OR-AFRAM                  PIC 9(06).
+               10  CBRAC-AM-INDIAN-OR-AL-NATIVE          PIC 9(06).
+               10  CBRAC-NAT-HAW-OR-PAC-ISLANDER         PIC 9(06).
+           05  CLMDB-CBRAC-PCT-FIELDS.
+               10  CBRAC-PCT-WHITE                       PIC 9(03)V99.
+               10  CBRAC-PCT-ASIAN                       PIC 9(03)V99.
+               10  CBRAC-PCT-BLACK-OR-AFRAM              PIC 9(03)V99.
+               10  CBRAC-PCT-AM-IND-OR-AL-NATIVE         PIC 9(03)V99.
+               10  CBRAC-PCT-NAT-HAW-OR-PAC-ISL          PIC 9(03)V99.
+           05  CLMDB-CBGEN-FIELDS.
+               10  CBGEN-DATE                            PIC X(10).
+               10  CBGEN-INA                             PIC 9(06).
+               10  CBGEN-FEMALE                          PIC 9(06).
+               10  CBGEN-MALE                            PIC 9(06).
+           05  CLMDB-CBGEN-PCT-FIELDS.
+               10  CBGEN-PCT-FEMALE                      PIC 9(03)V99.
+               10  CBGEN-PCT-MALE                        PIC 9(03)V99.
+           05  CLMDB-CBEDU-FIELDS.
+               10  CBEDU-DATE                            PIC X(10).
+               10  CBEDU-INA                             PIC 9(06).
+               10  CBEDU-LESS-THAN-HS                    PIC 9(06).
+               10  CBEDU-HS-DIPLOMA                      PIC 9(06).
+               10  CBEDU-SOME-COLLEGE                    PIC 9(06).
+               10  CBEDU-BACHELORS-OR-HIGHER             PIC 9(06).
+           05  CLMDB-CBEDU-PCT-FIELDS.
+               10  CBEDU-PCT-LESS-THAN-HS                PIC 9(03)V99.
+               10  CBEDU-PCT-HS-DIPLOMA                  PIC 9(03)V99.
+               10  CBEDU-PCT-SOME-COLLEGE                PIC 9(03)V99.
+               10  CBEDU-PCT-BACHELORS-OR-HIGHER         PIC 9(03)V99.
+           05  CLMDB-LABORFORCE-FIELDS.
+               10  LABORFORCE-COUNT                      PIC 9(09).
+               10  INSURED-UNEMPLOYMENT-RATE             PIC 9(03)V99.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-CLMDB-STATUS              PIC X(02)   VALUE SPACES.
+           88 WS-CLMDB-SUCCESS                      VALUE '00'.
+       01  WS-PARM-STATUS               PIC X(02)   VALUE SPACES.
+           88 WS-PARM-STATUS-OK                     VALUE '00'.
+       01  WS-TARGET-DATE                PIC X(08)   VALUE SPACES.
+       01  WS-RECORD-FOUND-SW            PIC X(01)   VALUE 'N'.
+           88 WS-RECORD-FOUND                        VALUE 'Y'.
+      *
+       01  WS-REPORT-HEADER-LINE1.
+           05  FILLER                   PIC X(40)
+               VALUE 'WEEKLY CLAIMS DIGEST'.
+       01  WS-REPORT-HEADER-LINE2.
+           05  FILLER                   PIC X(15)
+               VALUE 'RECORD DATE: '.
+           05  WS-HDR-TARGET-DATE       PIC X(08).
+       01  WS-REPORT-HEADER-LINE3       PIC X(78) VALUE ALL '-'.
+      *
+       01  WS-DIGEST-LINE.
+           05  WS-DG-LABEL1             PIC X(31).
+           05  WS-DG-VALUE1             PIC Z(05)9.
+           05  FILLER                   PIC X(04) VALUE SPACES.
+           05  WS-DG-LABEL2             PIC X(31).
+           05  WS-DG-VALUE2             PIC Z(05)9.
+           05  FILLER                   PIC X(54) VALUE SPACES.
+      *
+       01  WS-SECTION-LINE.
+           05  WS-SEC-TITLE             PIC X(30).
+           05  FILLER                   PIC X(102) VALUE SPACES.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN OUTPUT PRINT-LINE.
+           OPEN INPUT CLAIMS-DATABASE.
+           IF WS-CLMDB-SUCCESS
+              DISPLAY "FILE OPEN SUCCESSFUL"
+           ELSE
+              DISPLAY "FILE OPENING ERROR"
+              GO TO CLOSE-STOP
+           END-IF.
+           PERFORM READ-CONTROL-PARM.
+           PERFORM LOOKUP-RECORD.
+           IF WS-RECORD-FOUND
+              PERFORM PRINT-REPORT-HEADERS
+              PERFORM PRINT-ALL-SECTIONS
+           ELSE
+              DISPLAY 'NO RECORD FOUND FOR TARGET DATE ' WS-TARGET-DATE
+           END-IF.
+           GO TO CLOSE-STOP.
+      *
+       READ-CONTROL-PARM.
+           OPEN INPUT DIGEST-CONTROL-PARM.
+           IF WS-PARM-STATUS-OK
+              READ DIGEST-CONTROL-PARM
+                 AT END
+                    DISPLAY 'DIGPARM EMPTY, NO TARGET DATE SUPPLIED'
+                    CLOSE DIGEST-CONTROL-PARM
+                    GO TO CLOSE-STOP
+                 NOT AT END
+                    MOVE DIGPARM-TARGET-DATE TO WS-TARGET-DATE
+              END-READ
+              CLOSE DIGEST-CONTROL-PARM
+           ELSE
+              DISPLAY 'NO DIGPARM CONTROL FILE, CANNOT RUN'
+              GO TO CLOSE-STOP
+           END-IF.
+      *
+       LOOKUP-RECORD.
+           MOVE WS-TARGET-DATE TO RECORD-KEY.
+           READ CLAIMS-DATABASE.
+           IF WS-CLMDB-SUCCESS
+              MOVE 'Y' TO WS-RECORD-FOUND-SW
+           ELSE
+              MOVE 'N' TO WS-RECORD-FOUND-SW
+           END-IF.
+      *
+       PRINT-REPORT-HEADERS.
+           MOVE WS-TARGET-DATE TO WS-HDR-TARGET-DATE.
+           WRITE PRINT-REC FROM WS-REPORT-HEADER-LINE1.
+           WRITE PRINT-REC FROM WS-REPORT-HEADER-LINE2.
+           WRITE PRINT-REC FROM WS-REPORT-HEADER-LINE3.
+      *
+       PRINT-SECTION-TITLE.
+           MOVE WS-SEC-TITLE TO PRINT-REC.
+           WRITE PRINT-REC.
+      *
+       PRINT-DIGEST-LINE.
+           MOVE WS-DIGEST-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
+      *
+       PRINT-ALL-SECTIONS.
+           PERFORM PRINT-CBAGE-SECTION.
+           PERFORM PRINT-CBETH-SECTION.
+           PERFORM PRINT-CBIND-SECTION.
+           PERFORM PRINT-CBRAC-SECTION.
+           PERFORM PRINT-CBGEN-SECTION.
+      *
+       PRINT-CBAGE-SECTION.
+           MOVE 'AGE' TO WS-SEC-TITLE.
+           PERFORM PRINT-SECTION-TITLE.
+           MOVE 'IN ACTIVE CLAIMS TOTAL' TO WS-DG-LABEL1.
+           MOVE CBAGE-INA TO WS-DG-VALUE1.
+           MOVE 'LESS THAN 22' TO WS-DG-LABEL2.
+           MOVE CBAGE-LESS-THAN-22 TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE '22 TO 24' TO WS-DG-LABEL1.
+           MOVE CBAGE-22-TO-24 TO WS-DG-VALUE1.
+           MOVE '25 TO 34' TO WS-DG-LABEL2.
+           MOVE CBAGE-25-TO-34 TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE '35 TO 44' TO WS-DG-LABEL1.
+           MOVE CBAGE-35-TO-44 TO WS-DG-VALUE1.
+           MOVE '45 TO 54' TO WS-DG-LABEL2.
+           MOVE CBAGE-45-TO-54 TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE '55 TO 59' TO WS-DG-LABEL1.
+           MOVE CBAGE-55-TO-59 TO WS-DG-VALUE1.
+           MOVE '60 TO 64' TO WS-DG-LABEL2.
+           MOVE CBAGE-60-TO-64 TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE 'GREATER THAN 64' TO WS-DG-LABEL1.
+           MOVE CBAGE-GRTR-THAN-64 TO WS-DG-VALUE1.
+           MOVE SPACES TO WS-DG-LABEL2.
+           MOVE 0 TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+      *
+       PRINT-CBETH-SECTION.
+           MOVE 'ETHNICITY' TO WS-SEC-TITLE.
+           PERFORM PRINT-SECTION-TITLE.
+           MOVE 'IN ACTIVE CLAIMS TOTAL' TO WS-DG-LABEL1.
+           MOVE CBETH-INA TO WS-DG-VALUE1.
+           MOVE 'HISPANIC OR LATINO' TO WS-DG-LABEL2.
+           MOVE CBETH-HISPANIC-OR-LATINO TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE 'NOT HISPANIC OR LATINO' TO WS-DG-LABEL1.
+           MOVE CBETH-NOT-HISPANIC-OR-LATINO TO WS-DG-VALUE1.
+           MOVE SPACES TO WS-DG-LABEL2.
+           MOVE 0 TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+      *
+       PRINT-CBIND-SECTION.
+           MOVE 'INDUSTRY' TO WS-SEC-TITLE.
+           PERFORM PRINT-SECTION-TITLE.
+           MOVE 'IN ACTIVE CLAIMS TOTAL' TO WS-DG-LABEL1.
+           MOVE CBIND-INA TO WS-DG-VALUE1.
+           MOVE 'WHOLESALE TRADE' TO WS-DG-LABEL2.
+           MOVE CBIND-WHOLESALE-TRADE TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE 'TRANSPORTATION/WAREHOUSE' TO WS-DG-LABEL1.
+           MOVE CBIND-TRANSPORTATION-WAREHOUSE TO WS-DG-VALUE1.
+           MOVE 'CONSTRUCTION' TO WS-DG-LABEL2.
+           MOVE CBIND-CONSTRUCTION TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE 'FINANCE/INSURANCE' TO WS-DG-LABEL1.
+           MOVE CBIND-FINANCE-INSURANCE TO WS-DG-VALUE1.
+           MOVE 'MANUFACTURING' TO WS-DG-LABEL2.
+           MOVE CBIND-MANUFACTURING TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE 'AGR/FORESTRY/FISH/HUNT' TO WS-DG-LABEL1.
+           MOVE CBIND-AGR-FORESTRY-FISH-HUNT TO WS-DG-VALUE1.
+           MOVE 'PUBLIC ADMINISTRATION' TO WS-DG-LABEL2.
+           MOVE CBIND-PUBLIC-ADMINISTRATION TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE 'UTILITIES' TO WS-DG-LABEL1.
+           MOVE CBIND-UTILITIES TO WS-DG-VALUE1.
+           MOVE 'ACCOMMODATION/FOODSERVICES' TO WS-DG-LABEL2.
+           MOVE CBIND-ACCOM-FOODSERVICES TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE 'INFORMATION' TO WS-DG-LABEL1.
+           MOVE CBIND-INFORMATION TO WS-DG-VALUE1.
+           MOVE 'PROF/SCI/TECH SERVICES' TO WS-DG-LABEL2.
+           MOVE CBIND-PROF-SCI-TECHSERVICES TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE 'REAL ESTATE/RENTAL/LEASING' TO WS-DG-LABEL1.
+           MOVE CBIND-RE-RENTAL-LEASING TO WS-DG-VALUE1.
+           MOVE 'OTHER SERVICES EXC PUB ADM' TO WS-DG-LABEL2.
+           MOVE CBIND-OTHER-SERV-EXC-PUB-ADM TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE 'MGT OF COMPANIES/ENTERPRISES' TO WS-DG-LABEL1.
+           MOVE CBIND-MGT-OF-COMPANIES-ENT TO WS-DG-VALUE1.
+           MOVE 'EDUCATIONAL SERVICES' TO WS-DG-LABEL2.
+           MOVE CBIND-EDUCATIONAL-SERVICES TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE 'MINING' TO WS-DG-LABEL1.
+           MOVE CBIND-MINING TO WS-DG-VALUE1.
+           MOVE 'HEALTHCARE/SOCIAL ASSISTANCE' TO WS-DG-LABEL2.
+           MOVE CBIND-HEALTHCARE-SOCIALASST TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE 'ARTS/ENTERTAINMENT/RECREATION' TO WS-DG-LABEL1.
+           MOVE CBIND-ARTS-ENTERTAINMENT-REC TO WS-DG-VALUE1.
+           MOVE 'ADM/SUPPORT/WASTE MGMT/REM SRV' TO WS-DG-LABEL2.
+           MOVE CBIND-ADM-SUP-WSTMGMT-REMSERV TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE 'RETAIL TRADE' TO WS-DG-LABEL1.
+           MOVE CBIND-RETAIL-TRADE TO WS-DG-VALUE1.
+           MOVE SPACES TO WS-DG-LABEL2.
+           MOVE 0 TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+      *
+       PRINT-CBRAC-SECTION.
+           MOVE 'RACE' TO WS-SEC-TITLE.
+           PERFORM PRINT-SECTION-TITLE.
+           MOVE 'IN ACTIVE CLAIMS TOTAL' TO WS-DG-LABEL1.
+           MOVE CBRAC-INA TO WS-DG-VALUE1.
+           MOVE 'WHITE' TO WS-DG-LABEL2.
+           MOVE CBRAC-WHITE TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE 'ASIAN' TO WS-DG-LABEL1.
+           MOVE CBRAC-ASIAN TO WS-DG-VALUE1.
+           MOVE 'BLACK OR AFRICAN AMERICAN' TO WS-DG-LABEL2.
+           MOVE CBRAC-BLACK-OR-AFRAM TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE 'AMERICAN INDIAN OR AL NATIVE' TO WS-DG-LABEL1.
+           MOVE CBRAC-AM-INDIAN-OR-AL-NATIVE TO WS-DG-VALUE1.
+           MOVE 'NATIVE HAWAIIAN OR PAC ISLANDER' TO WS-DG-LABEL2.
+           MOVE CBRAC-NAT-HAW-OR-PAC-ISLANDER TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+      *
+       PRINT-CBGEN-SECTION.
+           MOVE 'GENDER' TO WS-SEC-TITLE.
+           PERFORM PRINT-SECTION-TITLE.
+           MOVE 'IN ACTIVE CLAIMS TOTAL' TO WS-DG-LABEL1.
+           MOVE CBGEN-INA TO WS-DG-VALUE1.
+           MOVE 'FEMALE' TO WS-DG-LABEL2.
+           MOVE CBGEN-FEMALE TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+           MOVE 'MALE' TO WS-DG-LABEL1.
+           MOVE CBGEN-MALE TO WS-DG-VALUE1.
+           MOVE SPACES TO WS-DG-LABEL2.
+           MOVE 0 TO WS-DG-VALUE2.
+           PERFORM PRINT-DIGEST-LINE.
+      *
+       CLOSE-STOP.
+           CLOSE PRINT-LINE.
+           CLOSE CLAIMS-DATABASE.
+           STOP RUN.
