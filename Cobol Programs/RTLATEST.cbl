@@ -0,0 +1,264 @@
+      *------------------------
+       IDENTIFICATION DIVISION.
+      *------------------------
+       PROGRAM-ID.      RTLATEST.
+      *---------------------
+       ENVIRONMENT DIVISION.
+      *---------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLAIMS-DATABASE ASSIGN TO CLMSDB
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS RECORD-KEY
+                  FILE STATUS IS WS-CLMDB-STATUS.
+      *------------------------
+       DATA DIVISION.
+      *------------------------
+       FILE SECTION.
+       FD  CLAIMS-DATABASE.
+       01  CLAIMSDB-RECORD.
+           05  RECORD-KEY                               PIC X(08).
+           05  CLMDB-CBAGE-FIELDS.
+               10  CBAGE-DATE                           PIC X(10).
+               10  CBAGE-INA                            PIC 9(06).
+               10  CBAGE-LESS-THAN-22                   PIC 9(06).
+               10  CBAGE-22-TO-24                       PIC 9(06).
+               10  CBAGE-25-TO-34                       PIC 9(06).
+               10  CBAGE-35-TO-44                       PIC 9(06).
+               10  CBAGE-45-TO-54                       PIC 9(06).
+               10  CBAGE-55-TO-59                       PIC 9(06).
+               10  CBAGE-60-TO-64                       PIC 9(06).
+               10  CBAGE-GRTR-THAN-64                   PIC 9(06).
+           05  CLMDB-CBAGE-PCT-FIELDS.
+               10  CBAGE-PCT-LESS-THAN-22                PIC 9(03)V99.
+               10  CBAGE-PCT-22-TO-24                    PIC 9(03)V99.
+               10  CBAGE-PCT-25-TO-34                    PIC 9(03)V99.
+               10  CBAGE-PCT-35-TO-44                    PIC 9(03)V99.
+               10  CBAGE-PCT-45-TO-54                    PIC 9(03)V99.
+               10  CBAGE-PCT-55-TO-59                    PIC 9(03)V99.
+               10  CBAGE-PCT-60-TO-64                    PIC 9(03)V99.
+               10  CBAGE-PCT-GRTR-THAN-64                PIC 9(03)V99.
+           05  CLMDB-CBETH-FIELDS.
+               10  CBETH-DATE                            PIC X(10).
+               10  CBETH-INA                             PIC 9(06).
+               10  CBETH-HISPANIC-OR-LATINO              PIC 9(06).
+               10  CBETH-NOT-HISPANIC-OR-LATINO          PIC 9(06).
+           05  CLMDB-CBETH-PCT-FIELDS.
+               10  CBETH-PCT-HISPANIC-OR-LATINO          PIC 9(03)V99.
+               10  CBETH-PCT-NOT-HISP-OR-LATINO          PIC 9(03)V99.
+           05  CLMDB-CBIND-FIELDS.
+               10  CBIND-DATE                            PIC X(10).
+               10  CBIND-INA                             PIC 9(06).
+               10  CBIND-WHOLESALE-TRADE                 PIC 9(06).
+               10  CBIND-TRANSPORTATION-WAREHOUSE        PIC 9(06).
+               10  CBIND-CONSTRUCTION                    PIC 9(06).
+               10  CBIND-FINANCE-INSURANCE               PIC 9(06).
+               10  CBIND-MANUFACTURING                   PIC 9(06).
+               10  CBIND-AGR-FORESTRY-FISH-HUNT          PIC 9(06).
+               10  CBIND-PUBLIC-ADMINISTRATION           PIC 9(06).
+               10  CBIND-UTILITIES                       PIC 9(06).
+               10  CBIND-ACCOM-FOODSERVICES              PIC 9(06).
+               10  CBIND-INFORMATION                     PIC 9(06).
+               10  CBIND-PROF-SCI-TECHSERVICES           PIC 9(06).
+               10  CBIND-RE-RENTAL-LEASING               PIC 9(06).
+               10  CBIND-OTHER-SERV-EXC-PUB-ADM          PIC 9(06).
+               10  CBIND-MGT-OF-COMPANIES-ENT            PIC 9(06).
+               10  CBIND-EDUCATIONAL-SERVICES            PIC 9(06).
+               10  CBIND-MINING                          PIC 9(06).
+               10  CBIND-HEALTHCARE-SOCIALASST           PIC 9(06).
+               10  CBIND-ARTS-ENTERTAINMENT-REC          PIC 9(06).
+               10  CBIND-ADM-SUP-WSTMGMT-REMSERV         PIC 9(06).
+               10  CBIND-RETAIL-TRADE                    PIC 9(06).
+           05  CLMDB-CBIND-PCT-FIELDS.
+               10  CBIND-PCT-WHOLESALE-TRADE             PIC 9(03)V99.
+               10  CBIND-PCT-TRANS-WAREHOUSE             PIC 9(03)V99.
+               10  CBIND-PCT-CONSTRUCTION                PIC 9(03)V99.
+               10  CBIND-PCT-FINANCE-INSURANCE           PIC 9(03)V99.
+               10  CBIND-PCT-MANUFACTURING               PIC 9(03)V99.
+               10  CBIND-PCT-AGR-FOR-FISH-HUNT           PIC 9(03)V99.
+               10  CBIND-PCT-PUBLIC-ADMIN                PIC 9(03)V99.
+               10  CBIND-PCT-UTILITIES                   PIC 9(03)V99.
+               10  CBIND-PCT-ACCOM-FOODSERVICES          PIC 9(03)V99.
+               10  CBIND-PCT-INFORMATION                 PIC 9(03)V99.
+               10  CBIND-PCT-PROF-SCI-TECHSERV           PIC 9(03)V99.
+               10  CBIND-PCT-RE-RENTAL-LEASING           PIC 9(03)V99.
+               10  CBIND-PCT-OTH-SERV-EXC-PUB-ADM        PIC 9(03)V99.
+               10  CBIND-PCT-MGT-OF-COMPANIES-ENT        PIC 9(03)V99.
+               10  CBIND-PCT-EDUCATIONAL-SERVICES        PIC 9(03)V99.
+               10  CBIND-PCT-MINING                      PIC 9(03)V99.
+               10  CBIND-PCT-HEALTHCARE-SOCIALASST       PIC 9(03)V99.
+               10  CBIND-PCT-ARTS-ENT-REC                PIC 9(03)V99.
+               10  CBIND-PCT-ADM-SUP-WSTMGMT-RMSRV       PIC 9(03)V99.
+               10  CBIND-PCT-RETAIL-TRADE                PIC 9(03)V99.
+           05  CLMDB-CBRAC-FIELDS.
+               10  CBRAC-DATE                            PIC X(10).
+               10  CBRAC-INA                             PIC 9(06).
+               10  CBRAC-WHITE                           PIC 9(06).
+               10  CBRAC-ASIAN                           PIC 9(06).
+               10  CBRAC-BLACK-OR-AFRAM                  PIC 9(06).
+               10  CBRAC-AM-INDIAN-OR-AL-NATIVE          PIC 9(06).
+               10  CBRAC-NAT-HAW-OR-PAC-ISLANDER         PIC 9(06).
+           05  CLMDB-CBRAC-PCT-FIELDS.
+               10  CBRAC-PCT-WHITE                       PIC 9(03)V99.
+               10  CBRAC-PCT-ASIAN                       PIC 9(03)V99.
+               10  CBRAC-PCT-BLACK-OR-AFRAM              PIC 9(03)V99.
+               10  CBRAC-PCT-AM-IND-OR-AL-NATIVE         PIC 9(03)V99.
+               10  CBRAC-PCT-NAT-HAW-OR-PAC-ISL          PIC 9(03)V99.
+           05  CLMDB-CBGEN-FIELDS.
+               10  CBGEN-DATE                            PIC X(10).
+               10  CBGEN-INA                             PIC 9(06).
+               10  CBGEN-FEMALE                          PIC 9(06).
+               10  CBGEN-MALE                            PIC 9(06).
+           05  CLMDB-CBGEN-PCT-FIELDS.
+               10  CBGEN-PCT-FEMALE                      PIC 9(03)V99.
+               10  CBGEN-PCT-MALE                        PIC 9(03)V99.
+           05  CLMDB-CBEDU-FIELDS.
+               10  CBEDU-DATE                            PIC X(10).
+               10  CBEDU-INA                             PIC 9(06).
+               10  CBEDU-LESS-THAN-HS                    PIC 9(06).
+               10  CBEDU-HS-DIPLOMA                      PIC 9(06).
+               10  CBEDU-SOME-COLLEGE                    PIC 9(06).
+               10  CBEDU-BACHELORS-OR-HIGHER             PIC 9(06).
+           05  CLMDB-CBEDU-PCT-FIELDS.
+               10  CBEDU-PCT-LESS-THAN-HS                PIC 9(03)V99.
+               10  CBEDU-PCT-HS-DIPLOMA                  PIC 9(03)V99.
+               10  CBEDU-PCT-SOME-COLLEGE                PIC 9(03)V99.
+               10  CBEDU-PCT-BACHELORS-OR-HIGHER         PIC 9(03)V99.
+           05  CLMDB-LABORFORCE-FIELDS.
+               10  LABORFORCE-COUNT                      PIC 9(09).
+               10  INSURED-UNEMPLOYMENT-RATE             PIC 9(03)V99.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-CLMDB-STATUS              PIC X(02)   VALUE SPACES.
+           88 WS-CLMDB-SUCCESS                      VALUE '00'.
+           88 WS-CLMDB-EOF                          VALUE '10'.
+       01  WS-FOUND-SW                  PIC X(01)   VALUE 'N'.
+           88 WS-FOUND                              VALUE 'Y'.
+       01  WS-CLAIMSDB-CSV              PIC X(579).
+      *
+       LINKAGE SECTION.
+       01  LS3-CLAIMSDB-RECORD                         PIC X(579).
+       01  LS3-LOOKUP-STATUS                           PIC X(01).
+           88 LS3-RECORD-FOUND                     VALUE 'F'.
+           88 LS3-RECORD-NOT-FOUND                 VALUE 'N'.
+      *--------------------------------------------
+       PROCEDURE DIVISION USING LS3-CLAIMSDB-RECORD,
+                                LS3-LOOKUP-STATUS.
+      *--------------------------------------------
+           DISPLAY 'IN SUBROUTINE TO RETRIEVE LATEST RECORD, RTLATEST'
+           OPEN INPUT CLAIMS-DATABASE.
+           DISPLAY 'OPENING STATUS ' WS-CLMDB-STATUS.
+           IF WS-CLMDB-SUCCESS
+              DISPLAY "FILE OPEN SUCCESSFUL"
+           ELSE
+              DISPLAY "FILE OPENING ERROR"
+           END-IF.
+      *
+           PERFORM UNTIL WS-CLMDB-EOF
+              READ CLAIMS-DATABASE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE 'Y' TO WS-FOUND-SW
+                    PERFORM CREATE-CSV-FILE
+              END-READ
+           END-PERFORM.
+           CLOSE CLAIMS-DATABASE.
+           IF WS-FOUND
+              MOVE 'F' TO LS3-LOOKUP-STATUS
+              MOVE WS-CLAIMSDB-CSV TO LS3-CLAIMSDB-RECORD
+           ELSE
+              MOVE 'N' TO LS3-LOOKUP-STATUS
+              DISPLAY 'CLAIMS DATABASE IS EMPTY, NO LATEST RECORD.'
+           END-IF
+           EXIT PROGRAM.
+       CREATE-CSV-FILE.
+           STRING
+           RECORD-KEY ","
+           CBAGE-DATE ","
+           CBAGE-INA ","
+           CBAGE-LESS-THAN-22 ","
+           CBAGE-22-TO-24 ","
+           CBAGE-25-TO-34 ","
+           CBAGE-35-TO-44 ","
+           CBAGE-45-TO-54 ","
+           CBAGE-55-TO-59 ","
+           CBAGE-60-TO-64 ","
+           CBAGE-GRTR-THAN-64 ","
+           CBAGE-PCT-LESS-THAN-22 ","
+           CBAGE-PCT-22-TO-24 ","
+           CBAGE-PCT-25-TO-34 ","
+           CBAGE-PCT-35-TO-44 ","
+           CBAGE-PCT-45-TO-54 ","
+           CBAGE-PCT-55-TO-59 ","
+           CBAGE-PCT-60-TO-64 ","
+           CBAGE-PCT-GRTR-THAN-64 ","
+           CBETH-DATE ","
+           CBETH-INA ","
+           CBETH-HISPANIC-OR-LATINO ","
+           CBETH-NOT-HISPANIC-OR-LATINO ","
+           CBETH-PCT-HISPANIC-OR-LATINO ","
+           CBETH-PCT-NOT-HISP-OR-LATINO ","
+           CBIND-DATE ","
+           CBIND-INA ","
+           CBIND-WHOLESALE-TRADE ","
+           CBIND-TRANSPORTATION-WAREHOUSE ","
+           CBIND-CONSTRUCTION ","
+           CBIND-FINANCE-INSURANCE ","
+           CBIND-MANUFACTURING ","
+           CBIND-AGR-FORESTRY-FISH-HUNT ","
+           CBIND-PUBLIC-ADMINISTRATION ","
+           CBIND-UTILITIES ","
+           CBIND-ACCOM-FOODSERVICES ","
+           CBIND-INFORMATION ","
+           CBIND-PROF-SCI-TECHSERVICES ","
+           CBIND-RE-RENTAL-LEASING ","
+           CBIND-OTHER-SERV-EXC-PUB-ADM ","
+           CBIND-MGT-OF-COMPANIES-ENT ","
+           CBIND-EDUCATIONAL-SERVICES ","
+           CBIND-MINING ","
+           CBIND-HEALTHCARE-SOCIALASST ","
+           CBIND-ARTS-ENTERTAINMENT-REC ","
+           CBIND-ADM-SUP-WSTMGMT-REMSERV ","
+           CBIND-RETAIL-TRADE ","
+           CBIND-PCT-WHOLESALE-TRADE ","
+           CBIND-PCT-TRANS-WAREHOUSE ","
+           CBIND-PCT-CONSTRUCTION ","
+           CBIND-PCT-FINANCE-INSURANCE ","
+           CBIND-PCT-MANUFACTURING ","
+           CBIND-PCT-AGR-FOR-FISH-HUNT ","
+           CBIND-PCT-PUBLIC-ADMIN ","
+           CBIND-PCT-UTILITIES ","
+           CBIND-PCT-ACCOM-FOODSERVICES ","
+           CBIND-PCT-INFORMATION ","
+           CBIND-PCT-PROF-SCI-TECHSERV ","
+           CBIND-PCT-RE-RENTAL-LEASING ","
+           CBIND-PCT-OTH-SERV-EXC-PUB-ADM ","
+           CBIND-PCT-MGT-OF-COMPANIES-ENT ","
+           CBIND-PCT-EDUCATIONAL-SERVICES ","
+           CBIND-PCT-MINING ","
+           CBIND-PCT-HEALTHCARE-SOCIALASST ","
+           CBIND-PCT-ARTS-ENT-REC ","
+           CBIND-PCT-ADM-SUP-WSTMGMT-RMSRV ","
+           CBIND-PCT-RETAIL-TRADE ","
+           CBRAC-DATE ","
+           CBRAC-INA ","
+           CBRAC-WHITE ","
+           CBRAC-ASIAN ","
+           CBRAC-BLACK-OR-AFRAM ","
+           CBRAC-AM-INDIAN-OR-AL-NATIVE ","
+           CBRAC-NAT-HAW-OR-PAC-ISLANDER ","
+           CBRAC-PCT-WHITE ","
+           CBRAC-PCT-ASIAN ","
+           CBRAC-PCT-BLACK-OR-AFRAM ","
+           CBRAC-PCT-AM-IND-OR-AL-NATIVE ","
+           CBRAC-PCT-NAT-HAW-OR-PAC-ISL ","
+           CBGEN-DATE ","
+           CBGEN-INA ","
+           CBGEN-FEMALE ","
+           CBGEN-MALE ","
+           CBGEN-PCT-FEMALE ","
+           CBGEN-PCT-MALE
+           DELIMITED BY SIZE INTO WS-CLAIMSDB-CSV.
+      *
