@@ -1,7 +1,7 @@
       *------------------------
        IDENTIFICATION DIVISION.
       *------------------------
-       PROGRAM-ID.     UNEMPMN
+       PROGRAM-ID.     UNEMPMN.
        AUTHOR.         Otto B. Routine.
       ****************************************************************
       *  Dataset "UNEMPIN" contains the user input selections of
@@ -39,26 +39,44 @@
       *-------------
        FILE SECTION.
        FD  PRINT-LINE RECORDING MODE F.
-       01  PRINT-REC                    PIC X(357).
+       01  PRINT-REC                    PIC X(579).
       *
        FD  USER-INPUT RECORDING MODE F.
        01  USER-INPUT-RECORD.
            05  USER-RECORD-ID           PIC X(08)   VALUE '20110701'.
            05  USER-ALL-RECORDS-ID      PIC X       VALUE 'N'.
                88 ALL-RECORDS-REQUESTED             VALUE 'Y'.
-               88 VALID-ALL-RECORDS-ID              VALUES 'Y' 'N'.
-           05  FILLER                   PIC X(71).
+               88 RANGE-RECORDS-REQUESTED           VALUE 'R'.
+               88 BATCH-LOOKUP-REQUESTED            VALUE 'B'.
+               88 LATEST-RECORD-REQUESTED           VALUE 'L'.
+               88 VALID-ALL-RECORDS-ID      VALUES 'Y' 'N' 'R' 'B' 'L'.
+           05  USER-RANGE-START-DATE   PIC X(08)   VALUE SPACES.
+           05  USER-RANGE-END-DATE     PIC X(08)   VALUE SPACES.
+           05  FILLER                   PIC X(55).
       *
        FD  PGM-OUTPUT RECORDING MODE F.
-       01  OUTPUT-ROW                   PIC X(357).
+       01  OUTPUT-ROW                   PIC X(579).
       *
        WORKING-STORAGE SECTION.
        01  WS-SUBROUTINE                PIC X(8)    VALUE 'UNEMPSB'.
-       01  WS-CLAIMSDB-ROW-COUNTER      PIC 9(02)   VALUE 0.
-       01  WS-CLAIMSDB-TABLE-MAXROWS    PIC 9(03)   VALUE 0.
+       01  WS-CLAIMSDB-ROW-COUNTER      PIC 9(04)   VALUE 0.
+       01  WS-CLAIMSDB-TABLE-MAXROWS    PIC 9(04)   VALUE 0.
        01  WS-CLAIMSDB-TABLE.
-           05  WS-CLAIMSDB-ROW PIC X(357) OCCURS 110 TIMES.
-       01  WS-CLAIMSDB-RECORD                           PIC X(357).
+           05  WS-CLAIMSDB-ROW PIC X(579) OCCURS 9999 TIMES.
+       01  WS-TRUNCATED-FLAG            PIC X(01)   VALUE 'N'.
+       01  WS-USRINP-EOF-SW             PIC X(01)   VALUE 'N'.
+           88 WS-USRINP-EOF                         VALUE 'Y'.
+       01  WS-LOOKUP-STATUS             PIC X(01)   VALUE SPACES.
+           88 WS-LOOKUP-FOUND                       VALUE 'F'.
+           88 WS-LOOKUP-NOT-FOUND                   VALUE 'N'.
+           88 WS-LOOKUP-BAD-FORMAT                  VALUE 'B'.
+       01  WS-LOOKUP-ERROR-LINE         PIC X(579)  VALUE SPACES.
+       01  WS-RECID-MM                  PIC 9(02).
+       01  WS-RECID-DD                  PIC 9(02).
+       01  WS-RECID-MAX-DAY             PIC 9(02).
+       01  WS-RECID-VALID-SW            PIC X(01)   VALUE 'Y'.
+           88 WS-RECID-VALID                         VALUE 'Y'.
+       01  WS-CLAIMSDB-RECORD                           PIC X(579).
       *     05  WS-RECORD-KEY                            PIC X(08).
       *    05  WS-CLMDB-CBAGE-FIELDS.
       *        10  WSAGE-DATE                           PIC X(10).
@@ -125,10 +143,20 @@
            05  FILLER               PIC X(07) VALUE '55TO59|'.
            05  FILLER               PIC X(07) VALUE '60T064|'.
            05  FILLER               PIC X(07) VALUE 'GT64  |'.
+           05  FILLER               PIC X(05) VALUE 'PLT22'.
+           05  FILLER               PIC X(05) VALUE 'P2224'.
+           05  FILLER               PIC X(05) VALUE 'P2534'.
+           05  FILLER               PIC X(05) VALUE 'P3544'.
+           05  FILLER               PIC X(05) VALUE 'P4554'.
+           05  FILLER               PIC X(05) VALUE 'P5559'.
+           05  FILLER               PIC X(05) VALUE 'P6064'.
+           05  FILLER               PIC X(05) VALUE 'PGT64'.
            05  FILLER               PIC X(11) VALUE 'CBETHDATE |'.
            05  FILLER               PIC X(07) VALUE 'INA   |'.
            05  FILLER               PIC X(07) VALUE 'HISLAT|'.
            05  FILLER               PIC X(07) VALUE 'NOTHIS|'.
+           05  FILLER               PIC X(05) VALUE 'PHISL'.
+           05  FILLER               PIC X(05) VALUE 'PNOTH'.
            05  FILLER               PIC X(11) VALUE 'CBINDDATE |'.
            05  FILLER               PIC X(07) VALUE 'INA   |'.
            05  FILLER               PIC X(07) VALUE 'WHTRD |'.
@@ -151,6 +179,26 @@
            05  FILLER               PIC X(07) VALUE 'ARTENT'.
            05  FILLER               PIC X(07) VALUE 'WASTE |'.
            05  FILLER               PIC X(07) VALUE 'RETAIL|'.
+           05  FILLER               PIC X(05) VALUE 'PWHTR'.
+           05  FILLER               PIC X(05) VALUE 'PTRWH'.
+           05  FILLER               PIC X(05) VALUE 'PCNST'.
+           05  FILLER               PIC X(05) VALUE 'PFNIN'.
+           05  FILLER               PIC X(05) VALUE 'PMANF'.
+           05  FILLER               PIC X(05) VALUE 'PFSHN'.
+           05  FILLER               PIC X(05) VALUE 'PPUBA'.
+           05  FILLER               PIC X(05) VALUE 'PUTIL'.
+           05  FILLER               PIC X(05) VALUE 'PACFD'.
+           05  FILLER               PIC X(05) VALUE 'PINFO'.
+           05  FILLER               PIC X(05) VALUE 'PTECH'.
+           05  FILLER               PIC X(05) VALUE 'PRNTL'.
+           05  FILLER               PIC X(05) VALUE 'POTHR'.
+           05  FILLER               PIC X(05) VALUE 'PCOEN'.
+           05  FILLER               PIC X(05) VALUE 'PEDSR'.
+           05  FILLER               PIC X(05) VALUE 'PMINE'.
+           05  FILLER               PIC X(05) VALUE 'PHCSA'.
+           05  FILLER               PIC X(05) VALUE 'PARTE'.
+           05  FILLER               PIC X(05) VALUE 'PWAST'.
+           05  FILLER               PIC X(05) VALUE 'PRETL'.
            05  FILLER               PIC X(11) VALUE 'CBRACDATE |'.
            05  FILLER               PIC X(07) VALUE 'INA   |'.
            05  FILLER               PIC X(07) VALUE 'WHITE |'.
@@ -158,12 +206,39 @@
            05  FILLER               PIC X(07) VALUE 'BLACK |'.
            05  FILLER               PIC X(07) VALUE 'NATAM |'.
            05  FILLER               PIC X(07) VALUE 'HAWPAC|'.
+           05  FILLER               PIC X(05) VALUE 'PWHIT'.
+           05  FILLER               PIC X(05) VALUE 'PASIN'.
+           05  FILLER               PIC X(05) VALUE 'PBLCK'.
+           05  FILLER               PIC X(05) VALUE 'PNATM'.
+           05  FILLER               PIC X(05) VALUE 'PHWPC'.
            05  FILLER               PIC X(11) VALUE 'CBGENDATE |'.
            05  FILLER               PIC X(07) VALUE 'INA   |'.
            05  FILLER               PIC X(07) VALUE 'FEMALE|'.
            05  FILLER               PIC X(07) VALUE ' MALE '.
+           05  FILLER               PIC X(05) VALUE 'PFEML'.
+           05  FILLER               PIC X(05) VALUE 'PMALE'.
       *
-       01  WS-HEADER2               PIC X(357) VALUE ALL '-'.
+       01  WS-HEADER2               PIC X(579) VALUE ALL '-'.
+      *
+       01  WS-PAGE-CONTROL.
+           05  WS-PAGE-NUMBER           PIC 9(04)   VALUE 0.
+           05  WS-LINE-COUNT            PIC 9(04)   VALUE 0.
+           05  WS-LINES-PER-PAGE        PIC 9(04)   VALUE 55.
+      *
+       01  WS-PAGE-HEADER-LINE.
+           05  FILLER                   PIC X(20)
+               VALUE 'UNEMPLOYMENT CLAIMS '.
+           05  FILLER                   PIC X(14)
+               VALUE 'RECORD REPORT'.
+           05  FILLER                   PIC X(06) VALUE ' PAGE '.
+           05  WS-PAGE-NUM-DISPLAY      PIC ZZZ9.
+      *
+       01  WS-WARNING-LINE.
+           05  FILLER                   PIC X(49)
+               VALUE 'WARNING: CLAIMS DATABASE HAS MORE ROWS THAN THE'.
+           05  FILLER                   PIC X(43)
+               VALUE ' TABLE CAN HOLD, OUTPUT HAS BEEN TRUNCATED.'.
+           05  FILLER                   PIC X(265) VALUE SPACES.
       *
       *------------------------
        PROCEDURE DIVISION.
@@ -183,18 +258,62 @@
                                     USER-ALL-RECORDS-ID,
                                     WS-CLAIMSDB-TABLE-MAXROWS,
                                     WS-CLAIMSDB-TABLE,
-                                    WS-CLAIMSDB-RECORD.
+                                    WS-CLAIMSDB-RECORD,
+                                    WS-TRUNCATED-FLAG,
+                                    USER-RANGE-START-DATE,
+                                    USER-RANGE-END-DATE,
+                                    WS-LOOKUP-STATUS.
            DISPLAY 'BACK IN MAIN MODULE'.
+           IF WS-TRUNCATED-FLAG = 'Y'
+              DISPLAY 'WARNING: CLAIMS DATABASE HAS MORE ROWS THAN '
+                 'THE TABLE CAN HOLD, OUTPUT HAS BEEN TRUNCATED'
+           END-IF.
            IF ALL-RECORDS-REQUESTED
               DISPLAY WS-CLAIMSDB-TABLE-MAXROWS
               PERFORM PRINT-CLAIMSDB-HEADERS
+              IF WS-TRUNCATED-FLAG = 'Y'
+                 PERFORM PRINT-TRUNCATION-WARNING
+                 PERFORM PRINT-CLAIMSDB-ROWS VARYING
+                         WS-CLAIMSDB-ROW-COUNTER FROM 1 BY 1 UNTIL
+                         WS-CLAIMSDB-ROW-COUNTER >
+                         WS-CLAIMSDB-TABLE-MAXROWS
+              ELSE
+                 PERFORM PRINT-CLAIMSDB-ROWS VARYING
+                         WS-CLAIMSDB-ROW-COUNTER FROM 1 BY 1 UNTIL
+                         WS-CLAIMSDB-ROW-COUNTER EQUAL
+                         WS-CLAIMSDB-TABLE-MAXROWS
+              END-IF
+           ELSE
+           IF RANGE-RECORDS-REQUESTED
+              DISPLAY WS-CLAIMSDB-TABLE-MAXROWS
+              PERFORM PRINT-CLAIMSDB-HEADERS
+              IF WS-TRUNCATED-FLAG = 'Y'
+                 PERFORM PRINT-TRUNCATION-WARNING
+              END-IF
               PERFORM PRINT-CLAIMSDB-ROWS VARYING
                       WS-CLAIMSDB-ROW-COUNTER FROM 1 BY 1 UNTIL
-                      WS-CLAIMSDB-ROW-COUNTER EQUAL
+                      WS-CLAIMSDB-ROW-COUNTER >
                       WS-CLAIMSDB-TABLE-MAXROWS
            ELSE
-              PERFORM PRINT-CLAIMSDB-HEADERS
-              PERFORM PRINT-CLAIMSDB-RECORD
+              IF BATCH-LOOKUP-REQUESTED
+                 PERFORM PRINT-CLAIMSDB-HEADERS
+                 IF WS-TRUNCATED-FLAG = 'Y'
+                    PERFORM PRINT-TRUNCATION-WARNING
+                 END-IF
+                 PERFORM PROCESS-BATCH-LOOKUP
+                 PERFORM PRINT-CLAIMSDB-ROWS VARYING
+                         WS-CLAIMSDB-ROW-COUNTER FROM 1 BY 1 UNTIL
+                         WS-CLAIMSDB-ROW-COUNTER >
+                         WS-CLAIMSDB-TABLE-MAXROWS
+              ELSE
+                 PERFORM PRINT-CLAIMSDB-HEADERS
+                 IF WS-LOOKUP-FOUND
+                    PERFORM PRINT-CLAIMSDB-RECORD
+                 ELSE
+                    PERFORM PRINT-LOOKUP-ERROR
+                 END-IF
+              END-IF
+           END-IF
            END-IF.
       *
        CLOSE-STOP.
@@ -206,24 +325,146 @@
        ERROR-HANDLING1.
            IF NOT VALID-ALL-RECORDS-ID
               DISPLAY
-              "All Records Indicator must by Y or N, please try again."
+           "All Records Indicator must be Y, N, R, B or L, try again."
               GO TO CLOSE-STOP
            END-IF.
+           IF NOT ALL-RECORDS-REQUESTED AND NOT RANGE-RECORDS-REQUESTED
+                    AND NOT LATEST-RECORD-REQUESTED
+              IF USER-RECORD-ID NOT NUMERIC
+                 DISPLAY
+                 "User Record Id must be an 8-digit numeric "
+                 "date (CCYYMMDD)."
+                 GO TO CLOSE-STOP
+              END-IF
+              PERFORM VALIDATE-RECORD-ID-FORMAT
+              IF NOT WS-RECID-VALID
+                 DISPLAY
+                 "User Record Id is not a valid date (CCYYMMDD) -- "
+                 "check the month and day."
+                 GO TO CLOSE-STOP
+              END-IF
+           END-IF.
+      *
+       VALIDATE-RECORD-ID-FORMAT.
+           MOVE 'Y' TO WS-RECID-VALID-SW.
+           MOVE USER-RECORD-ID(5:2) TO WS-RECID-MM.
+           MOVE USER-RECORD-ID(7:2) TO WS-RECID-DD.
+           IF WS-RECID-MM < 1 OR WS-RECID-MM > 12
+              MOVE 'N' TO WS-RECID-VALID-SW
+           ELSE
+              EVALUATE WS-RECID-MM
+                 WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                    MOVE 30 TO WS-RECID-MAX-DAY
+                 WHEN 2
+                    MOVE 29 TO WS-RECID-MAX-DAY
+                 WHEN OTHER
+                    MOVE 31 TO WS-RECID-MAX-DAY
+              END-EVALUATE
+              IF WS-RECID-DD < 1 OR WS-RECID-DD > WS-RECID-MAX-DAY
+                 MOVE 'N' TO WS-RECID-VALID-SW
+              END-IF
+           END-IF.
+      *
+       PROCESS-BATCH-LOOKUP.
+           IF WS-LOOKUP-FOUND
+              PERFORM ADD-BATCH-LOOKUP-ROW
+           END-IF.
+           MOVE 'N' TO WS-USRINP-EOF-SW.
+           PERFORM UNTIL WS-USRINP-EOF
+              READ USER-INPUT
+                 AT END MOVE 'Y' TO WS-USRINP-EOF-SW
+                 NOT AT END
+                    MOVE 'N' TO WS-RECID-VALID-SW
+                    IF USER-RECORD-ID NUMERIC
+                       PERFORM VALIDATE-RECORD-ID-FORMAT
+                    END-IF
+                    IF USER-RECORD-ID NOT NUMERIC OR
+                       NOT WS-RECID-VALID
+                       DISPLAY
+                       'SKIPPING INVALID RECORD ID IN BATCH: '
+                       USER-RECORD-ID
+                    ELSE
+                       CALL WS-SUBROUTINE USING USER-RECORD-ID,
+                                             USER-ALL-RECORDS-ID,
+                                             WS-CLAIMSDB-TABLE-MAXROWS,
+                                             WS-CLAIMSDB-TABLE,
+                                             WS-CLAIMSDB-RECORD,
+                                             WS-TRUNCATED-FLAG,
+                                             USER-RANGE-START-DATE,
+                                             USER-RANGE-END-DATE,
+                                             WS-LOOKUP-STATUS
+                       IF WS-LOOKUP-FOUND
+                          PERFORM ADD-BATCH-LOOKUP-ROW
+                       END-IF
+                    END-IF
+              END-READ
+           END-PERFORM.
+           MOVE WS-CLAIMSDB-ROW-COUNTER TO WS-CLAIMSDB-TABLE-MAXROWS.
+      *
+       ADD-BATCH-LOOKUP-ROW.
+           IF WS-CLAIMSDB-ROW-COUNTER > 9998
+              MOVE 'Y' TO WS-TRUNCATED-FLAG
+              DISPLAY
+                 'WARNING: BATCH LOOKUP HAS MORE MATCHES THAN THE '
+                 'TABLE CAN HOLD, OUTPUT HAS BEEN TRUNCATED'
+           ELSE
+              ADD 1 TO WS-CLAIMSDB-ROW-COUNTER
+              MOVE WS-CLAIMSDB-RECORD TO
+                   WS-CLAIMSDB-ROW(WS-CLAIMSDB-ROW-COUNTER)
+           END-IF.
+      *
+       PRINT-LOOKUP-ERROR.
+           IF WS-LOOKUP-NOT-FOUND
+              STRING 'RECORD NOT FOUND FOR KEY: ' USER-RECORD-ID
+                 DELIMITED BY SIZE INTO WS-LOOKUP-ERROR-LINE
+           ELSE
+              STRING 'INVALID KEY FORMAT FOR KEY: ' USER-RECORD-ID
+                 DELIMITED BY SIZE INTO WS-LOOKUP-ERROR-LINE
+           END-IF.
+           WRITE OUTPUT-ROW FROM WS-LOOKUP-ERROR-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              PERFORM WRITE-PAGE-HEADERS
+           END-IF.
+           WRITE PRINT-REC FROM WS-LOOKUP-ERROR-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+      *
+       PRINT-TRUNCATION-WARNING.
+           WRITE OUTPUT-ROW FROM WS-WARNING-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              PERFORM WRITE-PAGE-HEADERS
+           END-IF.
+           WRITE PRINT-REC FROM WS-WARNING-LINE.
+           ADD 1 TO WS-LINE-COUNT.
       *
        PRINT-CLAIMSDB-HEADERS.
            WRITE OUTPUT-ROW FROM WS-HEADER1.
            WRITE OUTPUT-ROW FROM WS-HEADER2.
+           PERFORM WRITE-PAGE-HEADERS.
+      *
+       WRITE-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-NUM-DISPLAY.
+           WRITE PRINT-REC FROM WS-PAGE-HEADER-LINE.
            WRITE PRINT-REC FROM WS-HEADER1.
            WRITE PRINT-REC FROM WS-HEADER2.
+           MOVE 0 TO WS-LINE-COUNT.
       *
        PRINT-CLAIMSDB-RECORD.
            WRITE OUTPUT-ROW FROM WS-CLAIMSDB-RECORD.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              PERFORM WRITE-PAGE-HEADERS
+           END-IF.
            WRITE PRINT-REC FROM WS-CLAIMSDB-RECORD.
+           ADD 1 TO WS-LINE-COUNT.
       *
        PRINT-CLAIMSDB-ROWS.
            MOVE WS-CLAIMSDB-ROW(WS-CLAIMSDB-ROW-COUNTER) TO OUTPUT-ROW.
            WRITE OUTPUT-ROW.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              PERFORM WRITE-PAGE-HEADERS
+           END-IF.
            MOVE WS-CLAIMSDB-ROW(WS-CLAIMSDB-ROW-COUNTER) TO PRINT-REC.
            WRITE PRINT-REC.
+           ADD 1 TO WS-LINE-COUNT.
       *
 
