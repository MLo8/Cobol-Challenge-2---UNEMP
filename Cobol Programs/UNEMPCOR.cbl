@@ -0,0 +1,453 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    UNEMPCOR.
+      ****************************************************************
+      *  Correction/delete maintenance utility for CLMSDB.  Accepts a
+      *  record key plus either a set of corrected bucket values for
+      *  one category or a delete instruction, applies it directly to
+      *  CLAIMS-DATABASE, and writes a before/after audit line to
+      *  CORRAUD recording what changed and why -- so a bad record can
+      *  be fixed (or removed) without resubmitting a whole week's
+      *  files through UNEMP.
+      ****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+           SELECT CLAIMS-DATABASE ASSIGN TO CLMSDB
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS RECORD-KEY
+                  FILE STATUS IS WS-CLMDB-STATUS.
+           SELECT CORRECTION-TXN ASSIGN TO CORRTXN
+                  FILE STATUS IS WS-TXN-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO CORRAUD
+                  FILE STATUS IS WS-AUD-STATUS.
+      *
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC                                 PIC X(132).
+      *
+       FD  CORRECTION-TXN RECORDING MODE F.
+       01  CORRTXN-REC.
+           05  CORRTXN-RECORD-KEY                     PIC X(08).
+           05  CORRTXN-ACTION                         PIC X(01).
+               88  CORRTXN-CORRECT                    VALUE 'C'.
+               88  CORRTXN-DELETE                     VALUE 'D'.
+           05  CORRTXN-CATEGORY                       PIC X(04).
+           05  CORRTXN-NEW-VALUES                     PIC X(150).
+           05  CORRTXN-REASON                         PIC X(50).
+      *
+       FD  AUDIT-LOG RECORDING MODE F.
+       01  AUDIT-REC.
+           05  AUD-RECORD-KEY                         PIC X(08).
+           05  AUD-ACTION                             PIC X(01).
+           05  AUD-CATEGORY                           PIC X(04).
+           05  AUD-OLD-VALUES                         PIC X(150).
+           05  AUD-NEW-VALUES                         PIC X(150).
+           05  AUD-REASON                             PIC X(50).
+           05  AUD-DATE-PROCESSED                     PIC X(08).
+      *
+       FD  CLAIMS-DATABASE.
+       01  CLAIMSDB-RECORD.
+           05  RECORD-KEY                               PIC X(08).
+           05  CLMDB-CBAGE-FIELDS.
+               10  CBAGE-DATE                           PIC X(10).
+               10  CBAGE-INA                            PIC 9(06).
+               10  CBAGE-LESS-THAN-22                   PIC 9(06).
+               10  CBAGE-22-TO-24                       PIC 9(06).
+               10  CBAGE-25-TO-34                       PIC 9(06).
+               10  CBAGE-35-TO-44                       PIC 9(06).
+               10  CBAGE-45-TO-54                       PIC 9(06).
+               10  CBAGE-55-TO-59                       PIC 9(06).
+               10  CBAGE-60-TO-64                       PIC 9(06).
+               10  CBAGE-GRTR-THAN-64                   PIC 9(06).
+           05  CLMDB-CBAGE-PCT-FIELDS.
+               10  CBAGE-PCT-LESS-THAN-22                PIC 9(03)V99.
+               10  CBAGE-PCT-22-TO-24                    PIC 9(03)V99.
+               10  CBAGE-PCT-25-TO-34                    PIC 9(03)V99.
+               10  CBAGE-PCT-35-TO-44                    PIC 9(03)V99.
+               10  CBAGE-PCT-45-TO-54                    PIC 9(03)V99.
+               10  CBAGE-PCT-55-TO-59                    PIC 9(03)V99.
+               10  CBAGE-PCT-60-TO-64                    PIC 9(03)V99.
+               10  CBAGE-PCT-GRTR-THAN-64                PIC 9(03)V99.
+           05  CLMDB-CBETH-FIELDS.
+               10  CBETH-DATE                            PIC X(10).
+               10  CBETH-INA                             PIC 9(06).
+               10  CBETH-HISPANIC-OR-LATINO              PIC 9(06).
+               10  CBETH-NOT-HISPANIC-OR-LATINO          PIC 9(06).
+           05  CLMDB-CBETH-PCT-FIELDS.
+               10  CBETH-PCT-HISPANIC-OR-LATINO          PIC 9(03)V99.
+               10  CBETH-PCT-NOT-HISP-OR-LATINO          PIC 9(03)V99.
+           05  CLMDB-CBIND-FIELDS.
+               10  CBIND-DATE                            PIC X(10).
+               10  CBIND-INA                             PIC 9(06).
+               10  CBIND-WHOLESALE-TRADE                 PIC 9(06).
+               10  CBIND-TRANSPORTATION-WAREHOUSE        PIC 9(06).
+               10  CBIND-CONSTRUCTION                    PIC 9(06).
+               10  CBIND-FINANCE-INSURANCE               PIC 9(06).
+               10  CBIND-MANUFACTURING                   PIC 9(06).
+               10  CBIND-AGR-FORESTRY-FISH-HUNT          PIC 9(06).
+               10  CBIND-PUBLIC-ADMINISTRATION           PIC 9(06).
+               10  CBIND-UTILITIES                       PIC 9(06).
+               10  CBIND-ACCOM-FOODSERVICES              PIC 9(06).
+               10  CBIND-INFORMATION                     PIC 9(06).
+               10  CBIND-PROF-SCI-TECHSERVICES           PIC 9(06).
+               10  CBIND-RE-RENTAL-LEASING               PIC 9(06).
+               10  CBIND-OTHER-SERV-EXC-PUB-ADM          PIC 9(06).
+               10  CBIND-MGT-OF-COMPANIES-ENT            PIC 9(06).
+               10  CBIND-EDUCATIONAL-SERVICES            PIC 9(06).
+               10  CBIND-MINING                          PIC 9(06).
+               10  CBIND-HEALTHCARE-SOCIALASST           PIC 9(06).
+               10  CBIND-ARTS-ENTERTAINMENT-REC          PIC 9(06).
+               10  CBIND-ADM-SUP-WSTMGMT-REMSERV         PIC 9(06).
+               10  CBIND-RETAIL-TRADE                    PIC 9(06).
+           05  CLMDB-CBIND-PCT-FIELDS.
+               10  CBIND-PCT-WHOLESALE-TRADE             PIC 9(03)V99.
+               10  CBIND-PCT-TRANS-WAREHOUSE             PIC 9(03)V99.
+               10  CBIND-PCT-CONSTRUCTION                PIC 9(03)V99.
+               10  CBIND-PCT-FINANCE-INSURANCE           PIC 9(03)V99.
+               10  CBIND-PCT-MANUFACTURING               PIC 9(03)V99.
+               10  CBIND-PCT-AGR-FOR-FISH-HUNT           PIC 9(03)V99.
+               10  CBIND-PCT-PUBLIC-ADMIN                PIC 9(03)V99.
+               10  CBIND-PCT-UTILITIES                   PIC 9(03)V99.
+               10  CBIND-PCT-ACCOM-FOODSERVICES          PIC 9(03)V99.
+               10  CBIND-PCT-INFORMATION                 PIC 9(03)V99.
+               10  CBIND-PCT-PROF-SCI-TECHSERV           PIC 9(03)V99.
+               10  CBIND-PCT-RE-RENTAL-LEASING           PIC 9(03)V99.
+               10  CBIND-PCT-OTH-SERV-EXC-PUB-ADM        PIC 9(03)V99.
+               10  CBIND-PCT-MGT-OF-COMPANIES-ENT        PIC 9(03)V99.
+               10  CBIND-PCT-EDUCATIONAL-SERVICES        PIC 9(03)V99.
+               10  CBIND-PCT-MINING                      PIC 9(03)V99.
+               10  CBIND-PCT-HEALTHCARE-SOCIALASST       PIC 9(03)V99.
+               10  CBIND-PCT-ARTS-ENT-REC                PIC 9(03)V99.
+               10  CBIND-PCT-ADM-SUP-WSTMGMT-RMSRV       PIC 9(03)V99.
+               10  CBIND-PCT-RETAIL-TRADE                PIC 9(03)V99.
+           05  CLMDB-CBRAC-FIELDS.
+               10  CBRAC-DATE                            PIC X(10).
+               10  CBRAC-INA                             PIC 9(06).
+               10  CBRAC-WHITE                           PIC 9(06).
+               10  CBRAC-ASIAN                           PIC 9(06).
+               10  CBRAC-BLACK-OR-AFRAM                  PIC 9(06).
+               10  CBRAC-AM-INDIAN-OR-AL-NATIVE          PIC 9(06).
+               10  CBRAC-NAT-HAW-OR-PAC-ISLANDER         PIC 9(06).
+           05  CLMDB-CBRAC-PCT-FIELDS.
+               10  CBRAC-PCT-WHITE                       PIC 9(03)V99.
+               10  CBRAC-PCT-ASIAN                       PIC 9(03)V99.
+               10  CBRAC-PCT-BLACK-OR-AFRAM              PIC 9(03)V99.
+               10  CBRAC-PCT-AM-IND-OR-AL-NATIVE         PIC 9(03)V99.
+               10  CBRAC-PCT-NAT-HAW-OR-PAC-ISL          PIC 9(03)V99.
+           05  CLMDB-CBGEN-FIELDS.
+               10  CBGEN-DATE                            PIC X(10).
+               10  CBGEN-INA                             PIC 9(06).
+               10  CBGEN-FEMALE                          PIC 9(06).
+               10  CBGEN-MALE                            PIC 9(06).
+           05  CLMDB-CBGEN-PCT-FIELDS.
+               10  CBGEN-PCT-FEMALE                      PIC 9(03)V99.
+               10  CBGEN-PCT-MALE                        PIC 9(03)V99.
+           05  CLMDB-CBEDU-FIELDS.
+               10  CBEDU-DATE                            PIC X(10).
+               10  CBEDU-INA                             PIC 9(06).
+               10  CBEDU-LESS-THAN-HS                    PIC 9(06).
+               10  CBEDU-HS-DIPLOMA                      PIC 9(06).
+               10  CBEDU-SOME-COLLEGE                    PIC 9(06).
+               10  CBEDU-BACHELORS-OR-HIGHER             PIC 9(06).
+           05  CLMDB-CBEDU-PCT-FIELDS.
+               10  CBEDU-PCT-LESS-THAN-HS                PIC 9(03)V99.
+               10  CBEDU-PCT-HS-DIPLOMA                  PIC 9(03)V99.
+               10  CBEDU-PCT-SOME-COLLEGE                PIC 9(03)V99.
+               10  CBEDU-PCT-BACHELORS-OR-HIGHER         PIC 9(03)V99.
+           05  CLMDB-LABORFORCE-FIELDS.
+               10  LABORFORCE-COUNT                      PIC 9(09).
+               10  INSURED-UNEMPLOYMENT-RATE             PIC 9(03)V99.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-CLMDB-STATUS              PIC X(02)   VALUE SPACES.
+           88 WS-CLMDB-SUCCESS                      VALUE '00'.
+       01  WS-TXN-STATUS                PIC X(02)   VALUE SPACES.
+           88 WS-TXN-SUCCESS                        VALUE '00'.
+       01  WS-AUD-STATUS                PIC X(02)   VALUE SPACES.
+           88 WS-AUD-SUCCESS                        VALUE '00'.
+       01  WS-TXN-EOF-SW                PIC X(01)   VALUE 'N'.
+           88 WS-TXN-EOF                             VALUE 'Y'.
+       01  WS-CORRECT-COUNT             PIC 9(06)   VALUE 0.
+       01  WS-DELETE-COUNT              PIC 9(06)   VALUE 0.
+       01  WS-NOTFOUND-COUNT            PIC 9(06)   VALUE 0.
+       01  WS-FAILED-COUNT               PIC 9(06)   VALUE 0.
+       01  WS-AUDIT-FAILED-COUNT         PIC 9(06)   VALUE 0.
+       01  WS-SUMMARY-LINE1.
+           05  FILLER                   PIC X(30) VALUE
+               'RECORDS CORRECTED           :'.
+           05  WS-SUM-CORRECTED         PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE2.
+           05  FILLER                   PIC X(30) VALUE
+               'RECORDS DELETED             :'.
+           05  WS-SUM-DELETED           PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE3.
+           05  FILLER                   PIC X(30) VALUE
+               'TRANSACTION KEYS NOT FOUND  :'.
+           05  WS-SUM-NOTFOUND          PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE4.
+           05  FILLER                   PIC X(30) VALUE
+               'CORRECTIONS FAILED ON REWRITE:'.
+           05  WS-SUM-FAILED            PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE5.
+           05  FILLER                   PIC X(30) VALUE
+               'AUDIT RECORDS FAILED TO WRITE:'.
+           05  WS-SUM-AUDIT-FAILED      PIC ZZZ,ZZ9.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN OUTPUT PRINT-LINE.
+           OPEN INPUT CORRECTION-TXN.
+           IF NOT WS-TXN-SUCCESS
+              DISPLAY "FILE OPENING ERROR"
+              GO TO CLOSE-STOP
+           END-IF.
+           OPEN I-O CLAIMS-DATABASE.
+           IF NOT WS-CLMDB-SUCCESS
+              DISPLAY "FILE OPENING ERROR"
+              GO TO CLOSE-STOP
+           END-IF.
+           OPEN OUTPUT AUDIT-LOG.
+           IF WS-CLMDB-SUCCESS AND WS-AUD-SUCCESS
+              DISPLAY "FILE OPEN SUCCESSFUL"
+           ELSE
+              DISPLAY "FILE OPENING ERROR"
+              GO TO CLOSE-STOP
+           END-IF.
+           PERFORM PROCESS-TRANSACTIONS.
+           PERFORM PRINT-SUMMARY.
+           GO TO CLOSE-STOP.
+      *
+       PROCESS-TRANSACTIONS.
+           PERFORM READ-TXN.
+           PERFORM UNTIL WS-TXN-EOF
+              PERFORM APPLY-TRANSACTION
+              PERFORM READ-TXN
+           END-PERFORM.
+      *
+       READ-TXN.
+           READ CORRECTION-TXN
+              AT END MOVE 'Y' TO WS-TXN-EOF-SW
+           END-READ.
+      *
+       APPLY-TRANSACTION.
+           MOVE CORRTXN-RECORD-KEY TO RECORD-KEY.
+           READ CLAIMS-DATABASE.
+           IF NOT WS-CLMDB-SUCCESS
+              DISPLAY 'CORRECTION TXN KEY NOT FOUND ' RECORD-KEY
+              ADD 1 TO WS-NOTFOUND-COUNT
+           ELSE
+              IF CORRTXN-DELETE
+                 PERFORM APPLY-DELETE
+              ELSE
+                 IF CORRTXN-CORRECT
+                    PERFORM APPLY-CORRECTION
+                 ELSE
+                    DISPLAY 'UNKNOWN ACTION CODE ' CORRTXN-ACTION
+                            ' FOR KEY ' RECORD-KEY
+                 END-IF
+              END-IF
+           END-IF.
+      *
+       APPLY-DELETE.
+           DELETE CLAIMS-DATABASE RECORD.
+           IF WS-CLMDB-SUCCESS
+              MOVE CORRTXN-RECORD-KEY TO AUD-RECORD-KEY
+              MOVE 'D' TO AUD-ACTION
+              MOVE SPACES TO AUD-CATEGORY
+              MOVE SPACES TO AUD-OLD-VALUES
+              MOVE SPACES TO AUD-NEW-VALUES
+              PERFORM WRITE-AUDIT-RECORD
+              ADD 1 TO WS-DELETE-COUNT
+           ELSE
+              DISPLAY 'DELETE FAILED FOR KEY ' RECORD-KEY
+                      ' STATUS ' WS-CLMDB-STATUS
+              ADD 1 TO WS-FAILED-COUNT
+           END-IF.
+      *
+       APPLY-CORRECTION.
+           EVALUATE CORRTXN-CATEGORY
+              WHEN 'AGE '
+                 PERFORM CORRECT-CBAGE
+              WHEN 'ETH '
+                 PERFORM CORRECT-CBETH
+              WHEN 'IND '
+                 PERFORM CORRECT-CBIND
+              WHEN 'RAC '
+                 PERFORM CORRECT-CBRAC
+              WHEN 'GEN '
+                 PERFORM CORRECT-CBGEN
+              WHEN OTHER
+                 DISPLAY 'UNKNOWN CATEGORY CODE ' CORRTXN-CATEGORY
+                         ' FOR KEY ' RECORD-KEY
+           END-EVALUATE.
+      *
+       CORRECT-CBAGE.
+           MOVE CLMDB-CBAGE-FIELDS TO AUD-OLD-VALUES.
+           UNSTRING CORRTXN-NEW-VALUES DELIMITED BY ','
+              INTO CBAGE-INA
+                   CBAGE-LESS-THAN-22
+                   CBAGE-22-TO-24
+                   CBAGE-25-TO-34
+                   CBAGE-35-TO-44
+                   CBAGE-45-TO-54
+                   CBAGE-55-TO-59
+                   CBAGE-60-TO-64
+                   CBAGE-GRTR-THAN-64
+           END-UNSTRING.
+           MOVE CLMDB-CBAGE-FIELDS TO AUD-NEW-VALUES.
+           REWRITE CLAIMSDB-RECORD.
+           IF WS-CLMDB-SUCCESS
+              MOVE CORRTXN-RECORD-KEY TO AUD-RECORD-KEY
+              MOVE 'C' TO AUD-ACTION
+              MOVE 'AGE ' TO AUD-CATEGORY
+              PERFORM WRITE-AUDIT-RECORD
+              ADD 1 TO WS-CORRECT-COUNT
+           ELSE
+              DISPLAY 'REWRITE FAILED FOR KEY ' RECORD-KEY
+                      ' CATEGORY AGE  STATUS ' WS-CLMDB-STATUS
+              ADD 1 TO WS-FAILED-COUNT
+           END-IF.
+      *
+       CORRECT-CBETH.
+           MOVE CLMDB-CBETH-FIELDS TO AUD-OLD-VALUES.
+           UNSTRING CORRTXN-NEW-VALUES DELIMITED BY ','
+              INTO CBETH-INA
+                   CBETH-HISPANIC-OR-LATINO
+                   CBETH-NOT-HISPANIC-OR-LATINO
+           END-UNSTRING.
+           MOVE CLMDB-CBETH-FIELDS TO AUD-NEW-VALUES.
+           REWRITE CLAIMSDB-RECORD.
+           IF WS-CLMDB-SUCCESS
+              MOVE CORRTXN-RECORD-KEY TO AUD-RECORD-KEY
+              MOVE 'C' TO AUD-ACTION
+              MOVE 'ETH ' TO AUD-CATEGORY
+              PERFORM WRITE-AUDIT-RECORD
+              ADD 1 TO WS-CORRECT-COUNT
+           ELSE
+              DISPLAY 'REWRITE FAILED FOR KEY ' RECORD-KEY
+                      ' CATEGORY ETH  STATUS ' WS-CLMDB-STATUS
+              ADD 1 TO WS-FAILED-COUNT
+           END-IF.
+      *
+       CORRECT-CBIND.
+           MOVE CLMDB-CBIND-FIELDS TO AUD-OLD-VALUES.
+           UNSTRING CORRTXN-NEW-VALUES DELIMITED BY ','
+              INTO CBIND-INA
+                   CBIND-WHOLESALE-TRADE
+                   CBIND-TRANSPORTATION-WAREHOUSE
+                   CBIND-CONSTRUCTION
+                   CBIND-FINANCE-INSURANCE
+                   CBIND-MANUFACTURING
+                   CBIND-AGR-FORESTRY-FISH-HUNT
+                   CBIND-PUBLIC-ADMINISTRATION
+                   CBIND-UTILITIES
+                   CBIND-ACCOM-FOODSERVICES
+                   CBIND-INFORMATION
+                   CBIND-PROF-SCI-TECHSERVICES
+                   CBIND-RE-RENTAL-LEASING
+                   CBIND-OTHER-SERV-EXC-PUB-ADM
+                   CBIND-MGT-OF-COMPANIES-ENT
+                   CBIND-EDUCATIONAL-SERVICES
+                   CBIND-MINING
+                   CBIND-HEALTHCARE-SOCIALASST
+                   CBIND-ARTS-ENTERTAINMENT-REC
+                   CBIND-ADM-SUP-WSTMGMT-REMSERV
+                   CBIND-RETAIL-TRADE
+           END-UNSTRING.
+           MOVE CLMDB-CBIND-FIELDS TO AUD-NEW-VALUES.
+           REWRITE CLAIMSDB-RECORD.
+           IF WS-CLMDB-SUCCESS
+              MOVE CORRTXN-RECORD-KEY TO AUD-RECORD-KEY
+              MOVE 'C' TO AUD-ACTION
+              MOVE 'IND ' TO AUD-CATEGORY
+              PERFORM WRITE-AUDIT-RECORD
+              ADD 1 TO WS-CORRECT-COUNT
+           ELSE
+              DISPLAY 'REWRITE FAILED FOR KEY ' RECORD-KEY
+                      ' CATEGORY IND  STATUS ' WS-CLMDB-STATUS
+              ADD 1 TO WS-FAILED-COUNT
+           END-IF.
+      *
+       CORRECT-CBRAC.
+           MOVE CLMDB-CBRAC-FIELDS TO AUD-OLD-VALUES.
+           UNSTRING CORRTXN-NEW-VALUES DELIMITED BY ','
+              INTO CBRAC-INA
+                   CBRAC-WHITE
+                   CBRAC-ASIAN
+                   CBRAC-BLACK-OR-AFRAM
+                   CBRAC-AM-INDIAN-OR-AL-NATIVE
+                   CBRAC-NAT-HAW-OR-PAC-ISLANDER
+           END-UNSTRING.
+           MOVE CLMDB-CBRAC-FIELDS TO AUD-NEW-VALUES.
+           REWRITE CLAIMSDB-RECORD.
+           IF WS-CLMDB-SUCCESS
+              MOVE CORRTXN-RECORD-KEY TO AUD-RECORD-KEY
+              MOVE 'C' TO AUD-ACTION
+              MOVE 'RAC ' TO AUD-CATEGORY
+              PERFORM WRITE-AUDIT-RECORD
+              ADD 1 TO WS-CORRECT-COUNT
+           ELSE
+              DISPLAY 'REWRITE FAILED FOR KEY ' RECORD-KEY
+                      ' CATEGORY RAC  STATUS ' WS-CLMDB-STATUS
+              ADD 1 TO WS-FAILED-COUNT
+           END-IF.
+      *
+       CORRECT-CBGEN.
+           MOVE CLMDB-CBGEN-FIELDS TO AUD-OLD-VALUES.
+           UNSTRING CORRTXN-NEW-VALUES DELIMITED BY ','
+              INTO CBGEN-INA
+                   CBGEN-FEMALE
+                   CBGEN-MALE
+           END-UNSTRING.
+           MOVE CLMDB-CBGEN-FIELDS TO AUD-NEW-VALUES.
+           REWRITE CLAIMSDB-RECORD.
+           IF WS-CLMDB-SUCCESS
+              MOVE CORRTXN-RECORD-KEY TO AUD-RECORD-KEY
+              MOVE 'C' TO AUD-ACTION
+              MOVE 'GEN ' TO AUD-CATEGORY
+              PERFORM WRITE-AUDIT-RECORD
+              ADD 1 TO WS-CORRECT-COUNT
+           ELSE
+              DISPLAY 'REWRITE FAILED FOR KEY ' RECORD-KEY
+                      ' CATEGORY GEN  STATUS ' WS-CLMDB-STATUS
+              ADD 1 TO WS-FAILED-COUNT
+           END-IF.
+      *
+       WRITE-AUDIT-RECORD.
+           MOVE CORRTXN-REASON TO AUD-REASON.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE-PROCESSED.
+           WRITE AUDIT-REC.
+           IF NOT WS-AUD-SUCCESS
+              DISPLAY 'AUDIT WRITE FAILED FOR KEY '
+                      CORRTXN-RECORD-KEY ' STATUS ' WS-AUD-STATUS
+              ADD 1 TO WS-AUDIT-FAILED-COUNT
+           END-IF.
+      *
+       PRINT-SUMMARY.
+           MOVE WS-CORRECT-COUNT TO WS-SUM-CORRECTED.
+           MOVE WS-DELETE-COUNT TO WS-SUM-DELETED.
+           MOVE WS-NOTFOUND-COUNT TO WS-SUM-NOTFOUND.
+           MOVE WS-FAILED-COUNT TO WS-SUM-FAILED.
+           MOVE WS-AUDIT-FAILED-COUNT TO WS-SUM-AUDIT-FAILED.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE1.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE2.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE3.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE4.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE5.
+      *
+       CLOSE-STOP.
+           CLOSE PRINT-LINE.
+           CLOSE CORRECTION-TXN.
+           CLOSE CLAIMS-DATABASE.
+           CLOSE AUDIT-LOG.
+           STOP RUN.
