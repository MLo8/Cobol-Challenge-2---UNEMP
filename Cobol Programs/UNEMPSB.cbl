@@ -17,15 +17,23 @@
        01  WS-COUNTER                   PIC X(03)   VALUE '000'.
        01  WS-RETRIEVE-ALL-RECORDS      PIC X(08)   VALUE 'RTALLREC'.
        01  WS-RETRIEVE-SINGLE-RECORD    PIC X(08)   VALUE 'RTONEREC'.
+       01  WS-RETRIEVE-RANGE-RECORDS    PIC X(08)   VALUE 'RTRANGE'.
+       01  WS-RETRIEVE-LATEST-RECORD    PIC X(08)   VALUE 'RTLATEST'.
       *
        LINKAGE SECTION.
        01  LS-RECORD-ID                                 PIC X(08).
        01  LS-ALL-RECORDS-ID                            PIC X.
            88 LS-ALL-RECORDS-REQUESTED  VALUE 'Y'.
-       01  LS-CLAIMSDB-TABLE-MAXROWS                    PIC 9(03).
+           88 LS-RANGE-RECORDS-REQUESTED VALUE 'R'.
+           88 LS-LATEST-RECORD-REQUESTED VALUE 'L'.
+       01  LS-CLAIMSDB-TABLE-MAXROWS                    PIC 9(04).
        01  LS-CLAIMSDB-TABLE.
-           05  LS-CLAIMSDB-ROW PIC X(357) OCCURS 110 TIMES.
-       01  LS-CLAIMSDB-RECORD                           PIC X(357).
+           05  LS-CLAIMSDB-ROW PIC X(579) OCCURS 9999 TIMES.
+       01  LS-CLAIMSDB-RECORD                           PIC X(579).
+       01  LS-TRUNCATED-FLAG                            PIC X(01).
+       01  LS-RANGE-START-DATE                          PIC X(08).
+       01  LS-RANGE-END-DATE                            PIC X(08).
+       01  LS-LOOKUP-STATUS                             PIC X(01).
       *    05  WS-RECORD-KEY                            PIC X(08).
       *    05  WS-CLMDB-CBAGE-FIELDS.
       *        10  WSAGE-DATE                           PIC X(10).
@@ -79,22 +87,46 @@
       *        10  WSGEN-INA                             PIC 9(06).
       *        10  WSGEN-FEMALE                          PIC 9(06).
       *        10  WSGEN-MALE                            PIC 9(06).
+      *    (EACH CATEGORY ABOVE IS FOLLOWED IN THE ACTUAL CSV ROW BY
+      *     THAT CATEGORY'S PCT-OF-TOTAL FIELDS -- SEE RTALLREC'S
+      *     CREATE-CSV-FILE FOR THE CURRENT FIELD-BY-FIELD LAYOUT.)
       *
       *--------------------------------------------
        PROCEDURE DIVISION USING LS-RECORD-ID,
                                 LS-ALL-RECORDS-ID,
                                 LS-CLAIMSDB-TABLE-MAXROWS,
                                 LS-CLAIMSDB-TABLE,
-                                LS-CLAIMSDB-RECORD.
+                                LS-CLAIMSDB-RECORD,
+                                LS-TRUNCATED-FLAG,
+                                LS-RANGE-START-DATE,
+                                LS-RANGE-END-DATE,
+                                LS-LOOKUP-STATUS.
       *--------------------------------------------
            DISPLAY 'IN FIRST CALLED SUBROUTINE.'
            IF LS-ALL-RECORDS-REQUESTED
               CALL WS-RETRIEVE-ALL-RECORDS USING
                                            LS-CLAIMSDB-TABLE-MAXROWS
                                            LS-CLAIMSDB-TABLE
+                                           LS-TRUNCATED-FLAG
            ELSE
-              CALL WS-RETRIEVE-SINGLE-RECORD USING
+              IF LS-RANGE-RECORDS-REQUESTED
+                 CALL WS-RETRIEVE-RANGE-RECORDS USING
+                                           LS-RANGE-START-DATE
+                                           LS-RANGE-END-DATE
+                                           LS-CLAIMSDB-TABLE-MAXROWS
+                                           LS-CLAIMSDB-TABLE
+                                           LS-TRUNCATED-FLAG
+              ELSE
+                 IF LS-LATEST-RECORD-REQUESTED
+                    CALL WS-RETRIEVE-LATEST-RECORD USING
+                                             LS-CLAIMSDB-RECORD
+                                             LS-LOOKUP-STATUS
+                 ELSE
+                    CALL WS-RETRIEVE-SINGLE-RECORD USING
                                              LS-RECORD-ID
                                              LS-CLAIMSDB-RECORD
+                                             LS-LOOKUP-STATUS
+                 END-IF
+              END-IF
            END-IF.
-           EXIT PROGRAM.
\ No newline at end of file
+           EXIT PROGRAM.
