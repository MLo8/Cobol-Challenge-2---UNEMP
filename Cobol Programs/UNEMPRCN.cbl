@@ -0,0 +1,913 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    UNEMPRCN.
+      ****************************************************************
+      *  Data-quality reconciliation report.  Re-reads each of the
+      *  seven weekly input files (CLMAGE, CLMETH, CLMIND, CLMRAC,
+      *  CLMGEN, CLMEDU, CLMLABOR) and the corresponding CLMSDB
+      *  record for that date, comparing every field, and prints any
+      *  mismatches so a bad UNEMP load gets caught the same day.
+      ****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+           SELECT CLAIMS-BY-AGE ASSIGN TO CLMAGE.
+           SELECT CLAIMS-BY-ETHNICITY ASSIGN TO CLMETH.
+           SELECT CLAIMS-BY-INDUSTRY ASSIGN TO CLMIND.
+           SELECT CLAIMS-BY-RACE ASSIGN TO CLMRAC.
+           SELECT CLAIMS-BY-GENDER ASSIGN TO CLMGEN.
+           SELECT CLAIMS-BY-EDUCATION ASSIGN TO CLMEDU.
+           SELECT CLAIMS-BY-LABORFORCE ASSIGN TO CLMLABOR.
+           SELECT CLAIMS-DATABASE ASSIGN TO CLMSDB
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS RECORD-KEY
+                  FILE STATUS IS WS-CLMDB-STATUS.
+      *
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC                                PIC X(132).
+      *
+       FD  CLAIMS-BY-AGE RECORDING MODE F.
+       01  CBAGE-REC                                PIC X(144).
+      *
+       FD  CLAIMS-BY-ETHNICITY RECORDING MODE F.
+       01  CBETH-REC                                PIC X(144).
+      *
+       FD  CLAIMS-BY-INDUSTRY RECORDING MODE F.
+       01  CBIND-REC                                PIC X(144).
+      *
+       FD  CLAIMS-BY-RACE RECORDING MODE F.
+       01  CBRAC-REC                                PIC X(144).
+      *
+       FD  CLAIMS-BY-GENDER RECORDING MODE F.
+       01  CBGEN-REC                                PIC X(144).
+      *
+       FD  CLAIMS-BY-EDUCATION RECORDING MODE F.
+       01  CBEDU-REC                                PIC X(144).
+      *
+       FD  CLAIMS-BY-LABORFORCE RECORDING MODE F.
+       01  CBLBR-REC                                PIC X(144).
+      *
+       FD  CLAIMS-DATABASE.
+       01  CLAIMSDB-RECORD.
+           05  RECORD-KEY                               PIC X(08).
+           05  CLMDB-CBAGE-FIELDS.
+               10  CBAGE-DATE                           PIC X(10).
+               10  CBAGE-INA                            PIC 9(06).
+               10  CBAGE-LESS-THAN-22                   PIC 9(06).
+               10  CBAGE-22-TO-24                       PIC 9(06).
+               10  CBAGE-25-TO-34                       PIC 9(06).
+               10  CBAGE-35-TO-44                       PIC 9(06).
+               10  CBAGE-45-TO-54                       PIC 9(06).
+               10  CBAGE-55-TO-59                       PIC 9(06).
+               10  CBAGE-60-TO-64                       PIC 9(06).
+               10  CBAGE-GRTR-THAN-64                   PIC 9(06).
+           05  CLMDB-CBAGE-PCT-FIELDS.
+               10  CBAGE-PCT-LESS-THAN-22                PIC 9(03)V99.
+               10  CBAGE-PCT-22-TO-24                    PIC 9(03)V99.
+               10  CBAGE-PCT-25-TO-34                    PIC 9(03)V99.
+               10  CBAGE-PCT-35-TO-44                    PIC 9(03)V99.
+               10  CBAGE-PCT-45-TO-54                    PIC 9(03)V99.
+               10  CBAGE-PCT-55-TO-59                    PIC 9(03)V99.
+               10  CBAGE-PCT-60-TO-64                    PIC 9(03)V99.
+               10  CBAGE-PCT-GRTR-THAN-64                PIC 9(03)V99.
+           05  CLMDB-CBETH-FIELDS.
+               10  CBETH-DATE                            PIC X(10).
+               10  CBETH-INA                             PIC 9(06).
+               10  CBETH-HISPANIC-OR-LATINO              PIC 9(06).
+               10  CBETH-NOT-HISPANIC-OR-LATINO          PIC 9(06).
+           05  CLMDB-CBETH-PCT-FIELDS.
+               10  CBETH-PCT-HISPANIC-OR-LATINO          PIC 9(03)V99.
+               10  CBETH-PCT-NOT-HISP-OR-LATINO          PIC 9(03)V99.
+           05  CLMDB-CBIND-FIELDS.
+               10  CBIND-DATE                            PIC X(10).
+               10  CBIND-INA                             PIC 9(06).
+               10  CBIND-WHOLESALE-TRADE                 PIC 9(06).
+               10  CBIND-TRANSPORTATION-WAREHOUSE        PIC 9(06).
+               10  CBIND-CONSTRUCTION                    PIC 9(06).
+               10  CBIND-FINANCE-INSURANCE               PIC 9(06).
+               10  CBIND-MANUFACTURING                   PIC 9(06).
+               10  CBIND-AGR-FORESTRY-FISH-HUNT          PIC 9(06).
+               10  CBIND-PUBLIC-ADMINISTRATION           PIC 9(06).
+               10  CBIND-UTILITIES                       PIC 9(06).
+               10  CBIND-ACCOM-FOODSERVICES              PIC 9(06).
+               10  CBIND-INFORMATION                     PIC 9(06).
+               10  CBIND-PROF-SCI-TECHSERVICES           PIC 9(06).
+               10  CBIND-RE-RENTAL-LEASING               PIC 9(06).
+               10  CBIND-OTHER-SERV-EXC-PUB-ADM          PIC 9(06).
+               10  CBIND-MGT-OF-COMPANIES-ENT            PIC 9(06).
+               10  CBIND-EDUCATIONAL-SERVICES            PIC 9(06).
+               10  CBIND-MINING                          PIC 9(06).
+               10  CBIND-HEALTHCARE-SOCIALASST           PIC 9(06).
+               10  CBIND-ARTS-ENTERTAINMENT-REC          PIC 9(06).
+               10  CBIND-ADM-SUP-WSTMGMT-REMSERV         PIC 9(06).
+               10  CBIND-RETAIL-TRADE                    PIC 9(06).
+           05  CLMDB-CBIND-PCT-FIELDS.
+               10  CBIND-PCT-WHOLESALE-TRADE             PIC 9(03)V99.
+               10  CBIND-PCT-TRANS-WAREHOUSE             PIC 9(03)V99.
+               10  CBIND-PCT-CONSTRUCTION                PIC 9(03)V99.
+               10  CBIND-PCT-FINANCE-INSURANCE           PIC 9(03)V99.
+               10  CBIND-PCT-MANUFACTURING               PIC 9(03)V99.
+               10  CBIND-PCT-AGR-FOR-FISH-HUNT           PIC 9(03)V99.
+               10  CBIND-PCT-PUBLIC-ADMIN                PIC 9(03)V99.
+               10  CBIND-PCT-UTILITIES                   PIC 9(03)V99.
+               10  CBIND-PCT-ACCOM-FOODSERVICES          PIC 9(03)V99.
+               10  CBIND-PCT-INFORMATION                 PIC 9(03)V99.
+               10  CBIND-PCT-PROF-SCI-TECHSERV           PIC 9(03)V99.
+               10  CBIND-PCT-RE-RENTAL-LEASING           PIC 9(03)V99.
+               10  CBIND-PCT-OTH-SERV-EXC-PUB-ADM        PIC 9(03)V99.
+               10  CBIND-PCT-MGT-OF-COMPANIES-ENT        PIC 9(03)V99.
+               10  CBIND-PCT-EDUCATIONAL-SERVICES        PIC 9(03)V99.
+               10  CBIND-PCT-MINING                      PIC 9(03)V99.
+               10  CBIND-PCT-HEALTHCARE-SOCIALASST       PIC 9(03)V99.
+               10  CBIND-PCT-ARTS-ENT-REC                PIC 9(03)V99.
+               10  CBIND-PCT-ADM-SUP-WSTMGMT-RMSRV       PIC 9(03)V99.
+               10  CBIND-PCT-RETAIL-TRADE                PIC 9(03)V99.
+           05  CLMDB-CBRAC-FIELDS.
+               10  CBRAC-DATE                            PIC X(10).
+               10  CBRAC-INA                             PIC 9(06).
+               10  CBRAC-WHITE                           PIC 9(06).
+               10  CBRAC-ASIAN                           PIC 9(06).
+               10  CBRAC-BLACK-OR-AFRAM                  PIC 9(06).
+               10  CBRAC-AM-INDIAN-OR-AL-NATIVE          PIC 9(06).
+               10  CBRAC-NAT-HAW-OR-PAC-ISLANDER         PIC 9(06).
+           05  CLMDB-CBRAC-PCT-FIELDS.
+               10  CBRAC-PCT-WHITE                       PIC 9(03)V99.
+               10  CBRAC-PCT-ASIAN                       PIC 9(03)V99.
+               10  CBRAC-PCT-BLACK-OR-AFRAM              PIC 9(03)V99.
+               10  CBRAC-PCT-AM-IND-OR-AL-NATIVE         PIC 9(03)V99.
+               10  CBRAC-PCT-NAT-HAW-OR-PAC-ISL          PIC 9(03)V99.
+           05  CLMDB-CBGEN-FIELDS.
+               10  CBGEN-DATE                            PIC X(10).
+               10  CBGEN-INA                             PIC 9(06).
+               10  CBGEN-FEMALE                          PIC 9(06).
+               10  CBGEN-MALE                            PIC 9(06).
+           05  CLMDB-CBGEN-PCT-FIELDS.
+               10  CBGEN-PCT-FEMALE                      PIC 9(03)V99.
+               10  CBGEN-PCT-MALE                        PIC 9(03)V99.
+           05  CLMDB-CBEDU-FIELDS.
+               10  CBEDU-DATE                            PIC X(10).
+               10  CBEDU-INA                             PIC 9(06).
+               10  CBEDU-LESS-THAN-HS                    PIC 9(06).
+               10  CBEDU-HS-DIPLOMA                      PIC 9(06).
+               10  CBEDU-SOME-COLLEGE                    PIC 9(06).
+               10  CBEDU-BACHELORS-OR-HIGHER             PIC 9(06).
+           05  CLMDB-CBEDU-PCT-FIELDS.
+               10  CBEDU-PCT-LESS-THAN-HS                PIC 9(03)V99.
+               10  CBEDU-PCT-HS-DIPLOMA                  PIC 9(03)V99.
+               10  CBEDU-PCT-SOME-COLLEGE                PIC 9(03)V99.
+               10  CBEDU-PCT-BACHELORS-OR-HIGHER         PIC 9(03)V99.
+           05  CLMDB-LABORFORCE-FIELDS.
+               10  LABORFORCE-COUNT                      PIC 9(09).
+               10  INSURED-UNEMPLOYMENT-RATE             PIC 9(03)V99.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-CLMDB-STATUS              PIC X(02)   VALUE SPACES.
+           88 WS-CLMDB-SUCCESS                      VALUE '00'.
+       01  LASTREC                      PIC X(01)   VALUE 'N'.
+      *
+       01  SRC-CBAGE-FIELDS.
+           05  SRC-CBAGE-RECORD-ID.
+               15  SRC-CBAGE-MM                         PIC X(02).
+               15  SRC-CBAGE-DD                          PIC X(02).
+               15  SRC-CBAGE-YYYY                        PIC X(04).
+           05  SRC-CBAGE-FIELDS-NF.
+               10  SRC-CBAGE-DATE                        PIC X(10).
+               10  SRC-CBAGE-INA                         PIC 9(06).
+               10  SRC-CBAGE-LESS-THAN-22                PIC 9(06).
+               10  SRC-CBAGE-22-TO-24                    PIC 9(06).
+               10  SRC-CBAGE-25-TO-34                    PIC 9(06).
+               10  SRC-CBAGE-35-TO-44                    PIC 9(06).
+               10  SRC-CBAGE-45-TO-54                    PIC 9(06).
+               10  SRC-CBAGE-55-TO-59                    PIC 9(06).
+               10  SRC-CBAGE-60-TO-64                    PIC 9(06).
+               10  SRC-CBAGE-GRTR-THAN-64                PIC 9(06).
+      *
+       01  SRC-CBETH-FIELDS.
+           05  SRC-CBETH-RECORD-ID.
+               15  SRC-CBETH-MM                         PIC X(02).
+               15  SRC-CBETH-DD                          PIC X(02).
+               15  SRC-CBETH-YYYY                        PIC X(04).
+           05  SRC-CBETH-FIELDS-NF.
+               10  SRC-CBETH-DATE                        PIC X(10).
+               10  SRC-CBETH-INA                         PIC 9(06).
+               10  SRC-CBETH-HISPANIC-OR-LATINO          PIC 9(06).
+               10  SRC-CBETH-NOT-HISPANIC-OR-LATINO      PIC 9(06).
+      *
+       01  SRC-CBIND-FIELDS.
+           05  SRC-CBIND-RECORD-ID.
+               15  SRC-CBIND-MM                         PIC X(02).
+               15  SRC-CBIND-DD                          PIC X(02).
+               15  SRC-CBIND-YYYY                        PIC X(04).
+           05  SRC-CBIND-FIELDS-NF.
+               10  SRC-CBIND-DATE                        PIC X(10).
+               10  SRC-CBIND-INA                         PIC 9(06).
+               10  SRC-CBIND-WHOLESALE-TRADE             PIC 9(06).
+               10  SRC-CBIND-TRANSPORTATION-WAREHOUSE    PIC 9(06).
+               10  SRC-CBIND-CONSTRUCTION                PIC 9(06).
+               10  SRC-CBIND-FINANCE-INSURANCE           PIC 9(06).
+               10  SRC-CBIND-MANUFACTURING               PIC 9(06).
+               10  SRC-CBIND-AGR-FORESTRY-FISH-HUNT      PIC 9(06).
+               10  SRC-CBIND-PUBLIC-ADMINISTRATION       PIC 9(06).
+               10  SRC-CBIND-UTILITIES                   PIC 9(06).
+               10  SRC-CBIND-ACCOM-FOODSERVICES          PIC 9(06).
+               10  SRC-CBIND-INFORMATION                 PIC 9(06).
+               10  SRC-CBIND-PROF-SCI-TECHSERVICES       PIC 9(06).
+               10  SRC-CBIND-RE-RENTAL-LEASING           PIC 9(06).
+               10  SRC-CBIND-OTHER-SERV-EXC-PUB-ADM      PIC 9(06).
+               10  SRC-CBIND-MGT-OF-COMPANIES-ENT        PIC 9(06).
+               10  SRC-CBIND-EDUCATIONAL-SERVICES        PIC 9(06).
+               10  SRC-CBIND-MINING                      PIC 9(06).
+               10  SRC-CBIND-HEALTHCARE-SOCIALASST       PIC 9(06).
+               10  SRC-CBIND-ARTS-ENTERTAINMENT-REC      PIC 9(06).
+               10  SRC-CBIND-ADM-SUP-WSTMGMT-REMSERV     PIC 9(06).
+               10  SRC-CBIND-RETAIL-TRADE                PIC 9(06).
+      *
+       01  SRC-CBRAC-FIELDS.
+           05  SRC-CBRAC-RECORD-ID.
+               15  SRC-CBRAC-MM                         PIC X(02).
+               15  SRC-CBRAC-DD                          PIC X(02).
+               15  SRC-CBRAC-YYYY                        PIC X(04).
+           05  SRC-CBRAC-FIELDS-NF.
+               10  SRC-CBRAC-DATE                        PIC X(10).
+               10  SRC-CBRAC-INA                         PIC 9(06).
+               10  SRC-CBRAC-WHITE                       PIC 9(06).
+               10  SRC-CBRAC-ASIAN                       PIC 9(06).
+               10  SRC-CBRAC-BLACK-OR-AFRAM              PIC 9(06).
+               10  SRC-CBRAC-AM-INDIAN-OR-AL-NATIVE      PIC 9(06).
+               10  SRC-CBRAC-NAT-HAW-OR-PAC-ISLANDER     PIC 9(06).
+      *
+       01  SRC-CBGEN-FIELDS.
+           05  SRC-CBGEN-RECORD-ID.
+               15  SRC-CBGEN-MM                         PIC X(02).
+               15  SRC-CBGEN-DD                          PIC X(02).
+               15  SRC-CBGEN-YYYY                        PIC X(04).
+           05  SRC-CBGEN-FIELDS-NF.
+               10  SRC-CBGEN-DATE                        PIC X(10).
+               10  SRC-CBGEN-INA                         PIC 9(06).
+               10  SRC-CBGEN-FEMALE                      PIC 9(06).
+               10  SRC-CBGEN-MALE                        PIC 9(06).
+      *
+       01  SRC-CBEDU-FIELDS.
+           05  SRC-CBEDU-RECORD-ID.
+               15  SRC-CBEDU-MM                         PIC X(02).
+               15  SRC-CBEDU-DD                          PIC X(02).
+               15  SRC-CBEDU-YYYY                        PIC X(04).
+           05  SRC-CBEDU-FIELDS-NF.
+               10  SRC-CBEDU-DATE                        PIC X(10).
+               10  SRC-CBEDU-INA                         PIC 9(06).
+               10  SRC-CBEDU-LESS-THAN-HS                PIC 9(06).
+               10  SRC-CBEDU-HS-DIPLOMA                  PIC 9(06).
+               10  SRC-CBEDU-SOME-COLLEGE                PIC 9(06).
+               10  SRC-CBEDU-BACHELORS-OR-HIGHER         PIC 9(06).
+      *
+       01  CBLBR-FIELDS.
+           05  CBLBR-RECORD-ID.
+               15  CBLBR-MM                             PIC X(02).
+               15  CBLBR-YYYY                           PIC X(04).
+           05  CBLBR-FIELDS-NF.
+               10  CBLBR-LABORFORCE                     PIC 9(09).
+      *
+       01  WS-LBR-EOF-SW                PIC X(01)   VALUE 'N'.
+           88 WS-LBR-EOF                             VALUE 'Y'.
+       01  WS-LF-TABLE-COUNT            PIC 9(03)   VALUE 0.
+       01  WS-LF-SUB                    PIC 9(03)   VALUE 0.
+       01  WS-LF-FOUND-SW               PIC X(01)   VALUE 'N'.
+           88 WS-LF-FOUND                            VALUE 'Y'.
+       01  WS-LF-KEY                    PIC X(06).
+       01  WS-LABORFORCE-TABLE.
+           05  WS-LF-ENTRY OCCURS 600 TIMES.
+               10  WS-LF-YYYYMM                     PIC X(06).
+               10  WS-LF-COUNT                      PIC 9(09).
+      *
+       01  WS-COMPARED-COUNT            PIC 9(06)   VALUE 0.
+       01  WS-MISMATCH-COUNT            PIC 9(06)   VALUE 0.
+       01  WS-MISSING-COUNT             PIC 9(06)   VALUE 0.
+      *
+       01  WS-CMP-WORK.
+           05  WS-CMP-DATE              PIC X(10).
+           05  WS-CMP-LABEL              PIC X(30).
+           05  WS-CMP-SOURCE             PIC 9(06).
+           05  WS-CMP-DATABASE           PIC 9(06).
+       01  WS-MISMATCH-LINE.
+           05  FILLER                   PIC X(10) VALUE 'MISMATCH: '.
+           05  WS-MM-DATE               PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-MM-LABEL              PIC X(30).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(08) VALUE 'SOURCE='.
+           05  WS-MM-SOURCE             PIC Z(05)9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(08) VALUE 'CLMSDB='.
+           05  WS-MM-DATABASE           PIC Z(05)9.
+      *
+       01  WS-MISSING-LINE.
+           05  FILLER                   PIC X(10) VALUE 'MISSING:  '.
+           05  WS-MS-DATE               PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(35) VALUE
+               'NO CORRESPONDING CLMSDB RECORD'.
+      *
+       01  WS-CMP-LBR-WORK.
+           05  WS-CMP-LBR-SOURCE         PIC 9(09).
+           05  WS-CMP-LBR-DATABASE       PIC 9(09).
+       01  WS-MISMATCH-LBR-LINE.
+           05  FILLER                   PIC X(10) VALUE 'MISMATCH: '.
+           05  WS-MM-LBR-DATE           PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(30) VALUE
+               'LABORFORCE: MONTHLY COUNT'.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(08) VALUE 'SOURCE='.
+           05  WS-MM-LBR-SOURCE         PIC Z(08)9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  FILLER                   PIC X(08) VALUE 'CLMSDB='.
+           05  WS-MM-LBR-DATABASE       PIC Z(08)9.
+      *
+       01  WS-SUMMARY-LINE1.
+           05  FILLER                   PIC X(25) VALUE
+               'RECORDS COMPARED        :'.
+           05  WS-SUM-COMPARED          PIC Z(05)9.
+       01  WS-SUMMARY-LINE2.
+           05  FILLER                   PIC X(25) VALUE
+               'FIELD MISMATCHES FOUND  :'.
+           05  WS-SUM-MISMATCH          PIC Z(05)9.
+       01  WS-SUMMARY-LINE3.
+           05  FILLER                   PIC X(25) VALUE
+               'MISSING CLMSDB RECORDS  :'.
+           05  WS-SUM-MISSING           PIC Z(05)9.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN INPUT CLAIMS-BY-AGE.
+           OPEN INPUT CLAIMS-BY-ETHNICITY.
+           OPEN INPUT CLAIMS-BY-INDUSTRY.
+           OPEN INPUT CLAIMS-BY-RACE.
+           OPEN INPUT CLAIMS-BY-GENDER.
+           OPEN INPUT CLAIMS-BY-EDUCATION.
+           OPEN INPUT CLAIMS-BY-LABORFORCE.
+           OPEN INPUT CLAIMS-DATABASE.
+           OPEN OUTPUT PRINT-LINE.
+           IF WS-CLMDB-SUCCESS
+              DISPLAY "FILE OPEN SUCCESSFUL"
+           ELSE
+              DISPLAY "FILE OPENING ERROR"
+              GO TO CLOSE-STOP
+           END-IF.
+           PERFORM RECONCILE-CBAGE.
+           PERFORM RECONCILE-CBETH.
+           PERFORM RECONCILE-CBIND.
+           PERFORM RECONCILE-CBRAC.
+           PERFORM RECONCILE-CBGEN.
+           PERFORM RECONCILE-CBEDU.
+           PERFORM RECONCILE-LABORFORCE.
+           PERFORM PRINT-SUMMARY.
+           GO TO CLOSE-STOP.
+      *
+       RECONCILE-CBAGE.
+           MOVE 'N' TO LASTREC.
+           PERFORM READ-SRC-CBAGE-RECORD.
+           PERFORM UNTIL LASTREC = 'Y'
+              ADD 1 TO WS-COMPARED-COUNT
+              STRING SRC-CBAGE-YYYY DELIMITED BY SIZE
+                     SRC-CBAGE-MM DELIMITED BY SIZE
+                     SRC-CBAGE-DD DELIMITED BY SIZE
+                     INTO RECORD-KEY
+              READ CLAIMS-DATABASE
+              IF WS-CLMDB-SUCCESS
+                 PERFORM COMPARE-CBAGE-FIELDS
+              ELSE
+                 MOVE SRC-CBAGE-DATE TO WS-MS-DATE
+                 MOVE WS-MISSING-LINE TO PRINT-REC
+                 WRITE PRINT-REC
+                 ADD 1 TO WS-MISSING-COUNT
+              END-IF
+              PERFORM READ-SRC-CBAGE-RECORD
+           END-PERFORM.
+      *
+       READ-SRC-CBAGE-RECORD.
+           READ CLAIMS-BY-AGE
+           AT END MOVE 'Y' TO LASTREC
+           NOT AT END
+             UNSTRING CBAGE-REC DELIMITED BY ',' OR ' '
+               INTO SRC-CBAGE-RECORD-ID
+                    SRC-CBAGE-DATE
+                    SRC-CBAGE-INA
+                    SRC-CBAGE-LESS-THAN-22
+                    SRC-CBAGE-22-TO-24
+                    SRC-CBAGE-25-TO-34
+                    SRC-CBAGE-35-TO-44
+                    SRC-CBAGE-45-TO-54
+                    SRC-CBAGE-55-TO-59
+                    SRC-CBAGE-60-TO-64
+                    SRC-CBAGE-GRTR-THAN-64
+             END-UNSTRING
+           END-READ.
+      *
+       COMPARE-CBAGE-FIELDS.
+           MOVE SRC-CBAGE-DATE TO WS-CMP-DATE.
+           MOVE 'AGE: IN ACTIVE CLAIMS TOTAL' TO WS-CMP-LABEL.
+           MOVE SRC-CBAGE-INA TO WS-CMP-SOURCE.
+           MOVE CBAGE-INA TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'AGE: LESS THAN 22' TO WS-CMP-LABEL.
+           MOVE SRC-CBAGE-LESS-THAN-22 TO WS-CMP-SOURCE.
+           MOVE CBAGE-LESS-THAN-22 TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'AGE: 22 TO 24' TO WS-CMP-LABEL.
+           MOVE SRC-CBAGE-22-TO-24 TO WS-CMP-SOURCE.
+           MOVE CBAGE-22-TO-24 TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'AGE: 25 TO 34' TO WS-CMP-LABEL.
+           MOVE SRC-CBAGE-25-TO-34 TO WS-CMP-SOURCE.
+           MOVE CBAGE-25-TO-34 TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'AGE: 35 TO 44' TO WS-CMP-LABEL.
+           MOVE SRC-CBAGE-35-TO-44 TO WS-CMP-SOURCE.
+           MOVE CBAGE-35-TO-44 TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'AGE: 45 TO 54' TO WS-CMP-LABEL.
+           MOVE SRC-CBAGE-45-TO-54 TO WS-CMP-SOURCE.
+           MOVE CBAGE-45-TO-54 TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'AGE: 55 TO 59' TO WS-CMP-LABEL.
+           MOVE SRC-CBAGE-55-TO-59 TO WS-CMP-SOURCE.
+           MOVE CBAGE-55-TO-59 TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'AGE: 60 TO 64' TO WS-CMP-LABEL.
+           MOVE SRC-CBAGE-60-TO-64 TO WS-CMP-SOURCE.
+           MOVE CBAGE-60-TO-64 TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'AGE: GREATER THAN 64' TO WS-CMP-LABEL.
+           MOVE SRC-CBAGE-GRTR-THAN-64 TO WS-CMP-SOURCE.
+           MOVE CBAGE-GRTR-THAN-64 TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+      *
+       RECONCILE-CBETH.
+           MOVE 'N' TO LASTREC.
+           PERFORM READ-SRC-CBETH-RECORD.
+           PERFORM UNTIL LASTREC = 'Y'
+              ADD 1 TO WS-COMPARED-COUNT
+              STRING SRC-CBETH-YYYY DELIMITED BY SIZE
+                     SRC-CBETH-MM DELIMITED BY SIZE
+                     SRC-CBETH-DD DELIMITED BY SIZE
+                     INTO RECORD-KEY
+              READ CLAIMS-DATABASE
+              IF WS-CLMDB-SUCCESS
+                 PERFORM COMPARE-CBETH-FIELDS
+              ELSE
+                 MOVE SRC-CBETH-DATE TO WS-MS-DATE
+                 MOVE WS-MISSING-LINE TO PRINT-REC
+                 WRITE PRINT-REC
+                 ADD 1 TO WS-MISSING-COUNT
+              END-IF
+              PERFORM READ-SRC-CBETH-RECORD
+           END-PERFORM.
+      *
+       READ-SRC-CBETH-RECORD.
+           READ CLAIMS-BY-ETHNICITY
+           AT END MOVE 'Y' TO LASTREC
+           NOT AT END
+             UNSTRING CBETH-REC DELIMITED BY ',' OR ' '
+               INTO SRC-CBETH-RECORD-ID
+                    SRC-CBETH-DATE
+                    SRC-CBETH-INA
+                    SRC-CBETH-HISPANIC-OR-LATINO
+                    SRC-CBETH-NOT-HISPANIC-OR-LATINO
+             END-UNSTRING
+           END-READ.
+      *
+       COMPARE-CBETH-FIELDS.
+           MOVE SRC-CBETH-DATE TO WS-CMP-DATE.
+           MOVE 'ETHNICITY: IN ACTIVE CLAIMS TOTAL' TO WS-CMP-LABEL.
+           MOVE SRC-CBETH-INA TO WS-CMP-SOURCE.
+           MOVE CBETH-INA TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'ETHNICITY: HISPANIC OR LATINO' TO WS-CMP-LABEL.
+           MOVE SRC-CBETH-HISPANIC-OR-LATINO TO WS-CMP-SOURCE.
+           MOVE CBETH-HISPANIC-OR-LATINO TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'ETHNICITY: NOT HISPANIC OR LATINO' TO WS-CMP-LABEL.
+           MOVE SRC-CBETH-NOT-HISPANIC-OR-LATINO TO WS-CMP-SOURCE.
+           MOVE CBETH-NOT-HISPANIC-OR-LATINO TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+      *
+       RECONCILE-CBIND.
+           MOVE 'N' TO LASTREC.
+           PERFORM READ-SRC-CBIND-RECORD.
+           PERFORM UNTIL LASTREC = 'Y'
+              ADD 1 TO WS-COMPARED-COUNT
+              STRING SRC-CBIND-YYYY DELIMITED BY SIZE
+                     SRC-CBIND-MM DELIMITED BY SIZE
+                     SRC-CBIND-DD DELIMITED BY SIZE
+                     INTO RECORD-KEY
+              READ CLAIMS-DATABASE
+              IF WS-CLMDB-SUCCESS
+                 PERFORM COMPARE-CBIND-FIELDS
+              ELSE
+                 MOVE SRC-CBIND-DATE TO WS-MS-DATE
+                 MOVE WS-MISSING-LINE TO PRINT-REC
+                 WRITE PRINT-REC
+                 ADD 1 TO WS-MISSING-COUNT
+              END-IF
+              PERFORM READ-SRC-CBIND-RECORD
+           END-PERFORM.
+      *
+       READ-SRC-CBIND-RECORD.
+           READ CLAIMS-BY-INDUSTRY
+           AT END MOVE 'Y' TO LASTREC
+           NOT AT END
+             UNSTRING CBIND-REC DELIMITED BY ',' OR ' '
+               INTO SRC-CBIND-RECORD-ID
+                    SRC-CBIND-DATE
+                    SRC-CBIND-INA
+                    SRC-CBIND-WHOLESALE-TRADE
+                    SRC-CBIND-TRANSPORTATION-WAREHOUSE
+                    SRC-CBIND-CONSTRUCTION
+                    SRC-CBIND-FINANCE-INSURANCE
+                    SRC-CBIND-MANUFACTURING
+                    SRC-CBIND-AGR-FORESTRY-FISH-HUNT
+                    SRC-CBIND-PUBLIC-ADMINISTRATION
+                    SRC-CBIND-UTILITIES
+                    SRC-CBIND-ACCOM-FOODSERVICES
+                    SRC-CBIND-INFORMATION
+                    SRC-CBIND-PROF-SCI-TECHSERVICES
+                    SRC-CBIND-RE-RENTAL-LEASING
+                    SRC-CBIND-OTHER-SERV-EXC-PUB-ADM
+                    SRC-CBIND-MGT-OF-COMPANIES-ENT
+                    SRC-CBIND-EDUCATIONAL-SERVICES
+                    SRC-CBIND-MINING
+                    SRC-CBIND-HEALTHCARE-SOCIALASST
+                    SRC-CBIND-ARTS-ENTERTAINMENT-REC
+                    SRC-CBIND-ADM-SUP-WSTMGMT-REMSERV
+                    SRC-CBIND-RETAIL-TRADE
+             END-UNSTRING
+           END-READ.
+      *
+       COMPARE-CBIND-FIELDS.
+           MOVE SRC-CBIND-DATE TO WS-CMP-DATE.
+           MOVE 'INDUSTRY: IN ACTIVE CLAIMS TOTAL' TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-INA TO WS-CMP-SOURCE.
+           MOVE CBIND-INA TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: WHOLESALE TRADE' TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-WHOLESALE-TRADE TO WS-CMP-SOURCE.
+           MOVE CBIND-WHOLESALE-TRADE TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: TRANSPORTATION/WAREHOUSE' TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-TRANSPORTATION-WAREHOUSE TO WS-CMP-SOURCE.
+           MOVE CBIND-TRANSPORTATION-WAREHOUSE TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: CONSTRUCTION' TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-CONSTRUCTION TO WS-CMP-SOURCE.
+           MOVE CBIND-CONSTRUCTION TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: FINANCE/INSURANCE' TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-FINANCE-INSURANCE TO WS-CMP-SOURCE.
+           MOVE CBIND-FINANCE-INSURANCE TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: MANUFACTURING' TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-MANUFACTURING TO WS-CMP-SOURCE.
+           MOVE CBIND-MANUFACTURING TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: AGR/FORESTRY/FISH/HUNT' TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-AGR-FORESTRY-FISH-HUNT TO WS-CMP-SOURCE.
+           MOVE CBIND-AGR-FORESTRY-FISH-HUNT TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: PUBLIC ADMINISTRATION' TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-PUBLIC-ADMINISTRATION TO WS-CMP-SOURCE.
+           MOVE CBIND-PUBLIC-ADMINISTRATION TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: UTILITIES' TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-UTILITIES TO WS-CMP-SOURCE.
+           MOVE CBIND-UTILITIES TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: ACCOMMODATION/FOODSERVICES'
+                TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-ACCOM-FOODSERVICES TO WS-CMP-SOURCE.
+           MOVE CBIND-ACCOM-FOODSERVICES TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: INFORMATION' TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-INFORMATION TO WS-CMP-SOURCE.
+           MOVE CBIND-INFORMATION TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: PROF/SCI/TECH SERVICES' TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-PROF-SCI-TECHSERVICES TO WS-CMP-SOURCE.
+           MOVE CBIND-PROF-SCI-TECHSERVICES TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: REAL ESTATE/RENTAL/LEASING'
+                TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-RE-RENTAL-LEASING TO WS-CMP-SOURCE.
+           MOVE CBIND-RE-RENTAL-LEASING TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: OTHER SERVICES EXC PUB ADM'
+                TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-OTHER-SERV-EXC-PUB-ADM TO WS-CMP-SOURCE.
+           MOVE CBIND-OTHER-SERV-EXC-PUB-ADM TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: MGT OF COMPANIES/ENTERPRISES'
+                TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-MGT-OF-COMPANIES-ENT TO WS-CMP-SOURCE.
+           MOVE CBIND-MGT-OF-COMPANIES-ENT TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: EDUCATIONAL SERVICES' TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-EDUCATIONAL-SERVICES TO WS-CMP-SOURCE.
+           MOVE CBIND-EDUCATIONAL-SERVICES TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: MINING' TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-MINING TO WS-CMP-SOURCE.
+           MOVE CBIND-MINING TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: HEALTHCARE/SOCIAL ASSISTANCE'
+                TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-HEALTHCARE-SOCIALASST TO WS-CMP-SOURCE.
+           MOVE CBIND-HEALTHCARE-SOCIALASST TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: ARTS/ENTERTAINMENT/RECREATION'
+                TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-ARTS-ENTERTAINMENT-REC TO WS-CMP-SOURCE.
+           MOVE CBIND-ARTS-ENTERTAINMENT-REC TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: ADM/SUPPORT/WASTE MGMT/REM SRV'
+                TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-ADM-SUP-WSTMGMT-REMSERV TO WS-CMP-SOURCE.
+           MOVE CBIND-ADM-SUP-WSTMGMT-REMSERV TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'INDUSTRY: RETAIL TRADE' TO WS-CMP-LABEL.
+           MOVE SRC-CBIND-RETAIL-TRADE TO WS-CMP-SOURCE.
+           MOVE CBIND-RETAIL-TRADE TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+      *
+       RECONCILE-CBRAC.
+           MOVE 'N' TO LASTREC.
+           PERFORM READ-SRC-CBRAC-RECORD.
+           PERFORM UNTIL LASTREC = 'Y'
+              ADD 1 TO WS-COMPARED-COUNT
+              STRING SRC-CBRAC-YYYY DELIMITED BY SIZE
+                     SRC-CBRAC-MM DELIMITED BY SIZE
+                     SRC-CBRAC-DD DELIMITED BY SIZE
+                     INTO RECORD-KEY
+              READ CLAIMS-DATABASE
+              IF WS-CLMDB-SUCCESS
+                 PERFORM COMPARE-CBRAC-FIELDS
+              ELSE
+                 MOVE SRC-CBRAC-DATE TO WS-MS-DATE
+                 MOVE WS-MISSING-LINE TO PRINT-REC
+                 WRITE PRINT-REC
+                 ADD 1 TO WS-MISSING-COUNT
+              END-IF
+              PERFORM READ-SRC-CBRAC-RECORD
+           END-PERFORM.
+      *
+       READ-SRC-CBRAC-RECORD.
+           READ CLAIMS-BY-RACE
+           AT END MOVE 'Y' TO LASTREC
+           NOT AT END
+             UNSTRING CBRAC-REC DELIMITED BY ',' OR ' '
+               INTO SRC-CBRAC-RECORD-ID
+                    SRC-CBRAC-DATE
+                    SRC-CBRAC-INA
+                    SRC-CBRAC-WHITE
+                    SRC-CBRAC-ASIAN
+                    SRC-CBRAC-BLACK-OR-AFRAM
+                    SRC-CBRAC-AM-INDIAN-OR-AL-NATIVE
+                    SRC-CBRAC-NAT-HAW-OR-PAC-ISLANDER
+             END-UNSTRING
+           END-READ.
+      *
+       COMPARE-CBRAC-FIELDS.
+           MOVE SRC-CBRAC-DATE TO WS-CMP-DATE.
+           MOVE 'RACE: IN ACTIVE CLAIMS TOTAL' TO WS-CMP-LABEL.
+           MOVE SRC-CBRAC-INA TO WS-CMP-SOURCE.
+           MOVE CBRAC-INA TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'RACE: WHITE' TO WS-CMP-LABEL.
+           MOVE SRC-CBRAC-WHITE TO WS-CMP-SOURCE.
+           MOVE CBRAC-WHITE TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'RACE: ASIAN' TO WS-CMP-LABEL.
+           MOVE SRC-CBRAC-ASIAN TO WS-CMP-SOURCE.
+           MOVE CBRAC-ASIAN TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'RACE: BLACK OR AFRICAN AMERICAN' TO WS-CMP-LABEL.
+           MOVE SRC-CBRAC-BLACK-OR-AFRAM TO WS-CMP-SOURCE.
+           MOVE CBRAC-BLACK-OR-AFRAM TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'RACE: AMERICAN INDIAN OR AL NATIVE'
+                TO WS-CMP-LABEL.
+           MOVE SRC-CBRAC-AM-INDIAN-OR-AL-NATIVE TO WS-CMP-SOURCE.
+           MOVE CBRAC-AM-INDIAN-OR-AL-NATIVE TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'RACE: NATIVE HAWAIIAN OR PAC ISLANDER'
+                TO WS-CMP-LABEL.
+           MOVE SRC-CBRAC-NAT-HAW-OR-PAC-ISLANDER TO WS-CMP-SOURCE.
+           MOVE CBRAC-NAT-HAW-OR-PAC-ISLANDER TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+      *
+       RECONCILE-CBGEN.
+           MOVE 'N' TO LASTREC.
+           PERFORM READ-SRC-CBGEN-RECORD.
+           PERFORM UNTIL LASTREC = 'Y'
+              ADD 1 TO WS-COMPARED-COUNT
+              STRING SRC-CBGEN-YYYY DELIMITED BY SIZE
+                     SRC-CBGEN-MM DELIMITED BY SIZE
+                     SRC-CBGEN-DD DELIMITED BY SIZE
+                     INTO RECORD-KEY
+              READ CLAIMS-DATABASE
+              IF WS-CLMDB-SUCCESS
+                 PERFORM COMPARE-CBGEN-FIELDS
+              ELSE
+                 MOVE SRC-CBGEN-DATE TO WS-MS-DATE
+                 MOVE WS-MISSING-LINE TO PRINT-REC
+                 WRITE PRINT-REC
+                 ADD 1 TO WS-MISSING-COUNT
+              END-IF
+              PERFORM READ-SRC-CBGEN-RECORD
+           END-PERFORM.
+      *
+       READ-SRC-CBGEN-RECORD.
+           READ CLAIMS-BY-GENDER
+           AT END MOVE 'Y' TO LASTREC
+           NOT AT END
+             UNSTRING CBGEN-REC DELIMITED BY ',' OR ' '
+               INTO SRC-CBGEN-RECORD-ID
+                    SRC-CBGEN-DATE
+                    SRC-CBGEN-INA
+                    SRC-CBGEN-FEMALE
+                    SRC-CBGEN-MALE
+             END-UNSTRING
+           END-READ.
+      *
+       COMPARE-CBGEN-FIELDS.
+           MOVE SRC-CBGEN-DATE TO WS-CMP-DATE.
+           MOVE 'GENDER: IN ACTIVE CLAIMS TOTAL' TO WS-CMP-LABEL.
+           MOVE SRC-CBGEN-INA TO WS-CMP-SOURCE.
+           MOVE CBGEN-INA TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'GENDER: FEMALE' TO WS-CMP-LABEL.
+           MOVE SRC-CBGEN-FEMALE TO WS-CMP-SOURCE.
+           MOVE CBGEN-FEMALE TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'GENDER: MALE' TO WS-CMP-LABEL.
+           MOVE SRC-CBGEN-MALE TO WS-CMP-SOURCE.
+           MOVE CBGEN-MALE TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+      *
+       COMPARE-FIELD.
+           IF WS-CMP-SOURCE NOT = WS-CMP-DATABASE
+              MOVE WS-CMP-DATE TO WS-MM-DATE
+              MOVE WS-CMP-LABEL TO WS-MM-LABEL
+              MOVE WS-CMP-SOURCE TO WS-MM-SOURCE
+              MOVE WS-CMP-DATABASE TO WS-MM-DATABASE
+              MOVE WS-MISMATCH-LINE TO PRINT-REC
+              WRITE PRINT-REC
+              ADD 1 TO WS-MISMATCH-COUNT
+           END-IF.
+      *
+       RECONCILE-CBEDU.
+           MOVE 'N' TO LASTREC.
+           PERFORM READ-SRC-CBEDU-RECORD.
+           PERFORM UNTIL LASTREC = 'Y'
+              ADD 1 TO WS-COMPARED-COUNT
+              STRING SRC-CBEDU-YYYY DELIMITED BY SIZE
+                     SRC-CBEDU-MM DELIMITED BY SIZE
+                     SRC-CBEDU-DD DELIMITED BY SIZE
+                     INTO RECORD-KEY
+              READ CLAIMS-DATABASE
+              IF WS-CLMDB-SUCCESS
+                 PERFORM COMPARE-CBEDU-FIELDS
+              ELSE
+                 MOVE SRC-CBEDU-DATE TO WS-MS-DATE
+                 MOVE WS-MISSING-LINE TO PRINT-REC
+                 WRITE PRINT-REC
+                 ADD 1 TO WS-MISSING-COUNT
+              END-IF
+              PERFORM READ-SRC-CBEDU-RECORD
+           END-PERFORM.
+      *
+       READ-SRC-CBEDU-RECORD.
+           READ CLAIMS-BY-EDUCATION
+           AT END MOVE 'Y' TO LASTREC
+           NOT AT END
+             UNSTRING CBEDU-REC DELIMITED BY ',' OR ' '
+               INTO SRC-CBEDU-RECORD-ID
+                    SRC-CBEDU-DATE
+                    SRC-CBEDU-INA
+                    SRC-CBEDU-LESS-THAN-HS
+                    SRC-CBEDU-HS-DIPLOMA
+                    SRC-CBEDU-SOME-COLLEGE
+                    SRC-CBEDU-BACHELORS-OR-HIGHER
+             END-UNSTRING
+           END-READ.
+      *
+       COMPARE-CBEDU-FIELDS.
+           MOVE SRC-CBEDU-DATE TO WS-CMP-DATE.
+           MOVE 'EDUCATION: IN ACTIVE CLAIMS TOTAL' TO WS-CMP-LABEL.
+           MOVE SRC-CBEDU-INA TO WS-CMP-SOURCE.
+           MOVE CBEDU-INA TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'EDUCATION: LESS THAN HS' TO WS-CMP-LABEL.
+           MOVE SRC-CBEDU-LESS-THAN-HS TO WS-CMP-SOURCE.
+           MOVE CBEDU-LESS-THAN-HS TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'EDUCATION: HS DIPLOMA' TO WS-CMP-LABEL.
+           MOVE SRC-CBEDU-HS-DIPLOMA TO WS-CMP-SOURCE.
+           MOVE CBEDU-HS-DIPLOMA TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'EDUCATION: SOME COLLEGE' TO WS-CMP-LABEL.
+           MOVE SRC-CBEDU-SOME-COLLEGE TO WS-CMP-SOURCE.
+           MOVE CBEDU-SOME-COLLEGE TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+           MOVE 'EDUCATION: BACHELORS OR HIGHER' TO WS-CMP-LABEL.
+           MOVE SRC-CBEDU-BACHELORS-OR-HIGHER TO WS-CMP-SOURCE.
+           MOVE CBEDU-BACHELORS-OR-HIGHER TO WS-CMP-DATABASE.
+           PERFORM COMPARE-FIELD.
+      *
+       RECONCILE-LABORFORCE.
+           PERFORM LOAD-LABORFORCE-TABLE.
+           CLOSE CLAIMS-BY-AGE.
+           OPEN INPUT CLAIMS-BY-AGE.
+           MOVE 'N' TO LASTREC.
+           PERFORM READ-SRC-CBAGE-RECORD.
+           PERFORM UNTIL LASTREC = 'Y'
+              ADD 1 TO WS-COMPARED-COUNT
+              STRING SRC-CBAGE-YYYY DELIMITED BY SIZE
+                     SRC-CBAGE-MM DELIMITED BY SIZE
+                     SRC-CBAGE-DD DELIMITED BY SIZE
+                     INTO RECORD-KEY
+              READ CLAIMS-DATABASE
+              IF WS-CLMDB-SUCCESS
+                 PERFORM COMPARE-LABORFORCE-FIELD
+              END-IF
+              PERFORM READ-SRC-CBAGE-RECORD
+           END-PERFORM.
+      *
+       LOAD-LABORFORCE-TABLE.
+           PERFORM UNTIL WS-LBR-EOF
+              READ CLAIMS-BY-LABORFORCE
+                 AT END MOVE 'Y' TO WS-LBR-EOF-SW
+                 NOT AT END
+                    UNSTRING CBLBR-REC DELIMITED BY ',' OR ' '
+                       INTO CBLBR-MM
+                            CBLBR-YYYY
+                            CBLBR-LABORFORCE
+                    END-UNSTRING
+                    ADD 1 TO WS-LF-TABLE-COUNT
+                    STRING CBLBR-YYYY CBLBR-MM DELIMITED BY SIZE
+                       INTO WS-LF-YYYYMM(WS-LF-TABLE-COUNT)
+                    MOVE CBLBR-LABORFORCE TO
+                         WS-LF-COUNT(WS-LF-TABLE-COUNT)
+              END-READ
+           END-PERFORM.
+      *
+       COMPARE-LABORFORCE-FIELD.
+           STRING SRC-CBAGE-YYYY DELIMITED BY SIZE
+                  SRC-CBAGE-MM DELIMITED BY SIZE
+                  INTO WS-LF-KEY.
+           MOVE 'N' TO WS-LF-FOUND-SW.
+           PERFORM VARYING WS-LF-SUB FROM 1 BY 1
+              UNTIL WS-LF-SUB > WS-LF-TABLE-COUNT
+                 OR WS-LF-FOUND
+              IF WS-LF-YYYYMM(WS-LF-SUB) = WS-LF-KEY
+                 MOVE 'Y' TO WS-LF-FOUND-SW
+                 MOVE SRC-CBAGE-DATE TO WS-MM-LBR-DATE
+                 MOVE WS-LF-COUNT(WS-LF-SUB) TO WS-CMP-LBR-SOURCE
+                 MOVE LABORFORCE-COUNT TO WS-CMP-LBR-DATABASE
+                 IF WS-CMP-LBR-SOURCE NOT = WS-CMP-LBR-DATABASE
+                    MOVE WS-CMP-LBR-SOURCE TO WS-MM-LBR-SOURCE
+                    MOVE WS-CMP-LBR-DATABASE TO WS-MM-LBR-DATABASE
+                    MOVE WS-MISMATCH-LBR-LINE TO PRINT-REC
+                    WRITE PRINT-REC
+                    ADD 1 TO WS-MISMATCH-COUNT
+                 END-IF
+              END-IF
+           END-PERFORM.
+      *
+       PRINT-SUMMARY.
+           MOVE WS-COMPARED-COUNT TO WS-SUM-COMPARED.
+           MOVE WS-MISMATCH-COUNT TO WS-SUM-MISMATCH.
+           MOVE WS-MISSING-COUNT TO WS-SUM-MISSING.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE1.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE2.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE3.
+      *
+       CLOSE-STOP.
+           CLOSE CLAIMS-BY-AGE.
+           CLOSE CLAIMS-BY-ETHNICITY.
+           CLOSE CLAIMS-BY-INDUSTRY.
+           CLOSE CLAIMS-BY-RACE.
+           CLOSE CLAIMS-BY-GENDER.
+           CLOSE CLAIMS-BY-EDUCATION.
+           CLOSE CLAIMS-BY-LABORFORCE.
+           CLOSE CLAIMS-DATABASE.
+           CLOSE PRINT-LINE.
+           STOP RUN.
