@@ -0,0 +1,268 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    UNEMPARC.
+      ****************************************************************
+      *  Retention/archive utility for CLAIMS-DATABASE (CLMSDB).
+      *  Reads CLMSDB sequentially the way UNEMPDB does, copies every
+      *  record older than the cutoff date in ARCPARM to CLMARCH, and
+      *  deletes it from CLMSDB so the live file stays sized for
+      *  typical retrieval.
+      ****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+           SELECT CLAIMS-DATABASE ASSIGN TO CLMSDB
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS RECORD-KEY
+                  FILE STATUS IS WS-CLMDB-STATUS.
+           SELECT ARCHIVE-FILE ASSIGN TO CLMARCH
+                  FILE STATUS IS WS-ARCH-STATUS.
+           SELECT ARC-CONTROL-PARM ASSIGN TO ARCPARM
+                  FILE STATUS IS WS-PARM-STATUS.
+      *
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC                                 PIC X(132).
+      *
+       FD  ARCHIVE-FILE RECORDING MODE F.
+       01  ARCHIVE-REC                                PIC X(569).
+      *
+       FD  ARC-CONTROL-PARM RECORDING MODE F.
+       01  ARCPARM-REC.
+           05  ARCPARM-CUTOFF-DATE                    PIC X(08).
+           05  FILLER                                 PIC X(72).
+      *
+       FD  CLAIMS-DATABASE.
+       01  CLAIMSDB-RECORD.
+           05  RECORD-KEY                               PIC X(08).
+           05  CLMDB-CBAGE-FIELDS.
+               10  CBAGE-DATE                           PIC X(10).
+               10  CBAGE-INA                            PIC 9(06).
+               10  CBAGE-LESS-THAN-22                   PIC 9(06).
+               10  CBAGE-22-TO-24                       PIC 9(06).
+               10  CBAGE-25-TO-34                       PIC 9(06).
+               10  CBAGE-35-TO-44                       PIC 9(06).
+               10  CBAGE-45-TO-54                       PIC 9(06).
+               10  CBAGE-55-TO-59                       PIC 9(06).
+               10  CBAGE-60-TO-64                       PIC 9(06).
+               10  CBAGE-GRTR-THAN-64                   PIC 9(06).
+           05  CLMDB-CBAGE-PCT-FIELDS.
+               10  CBAGE-PCT-LESS-THAN-22                PIC 9(03)V99.
+               10  CBAGE-PCT-22-TO-24                    PIC 9(03)V99.
+               10  CBAGE-PCT-25-TO-34                    PIC 9(03)V99.
+               10  CBAGE-PCT-35-TO-44                    PIC 9(03)V99.
+               10  CBAGE-PCT-45-TO-54                    PIC 9(03)V99.
+               10  CBAGE-PCT-55-TO-59                    PIC 9(03)V99.
+               10  CBAGE-PCT-60-TO-64                    PIC 9(03)V99.
+               10  CBAGE-PCT-GRTR-THAN-64                PIC 9(03)V99.
+           05  CLMDB-CBETH-FIELDS.
+               10  CBETH-DATE                            PIC X(10).
+               10  CBETH-INA                             PIC 9(06).
+               10  CBETH-HISPANIC-OR-LATINO              PIC 9(06).
+               10  CBETH-NOT-HISPANIC-OR-LATINO          PIC 9(06).
+           05  CLMDB-CBETH-PCT-FIELDS.
+               10  CBETH-PCT-HISPANIC-OR-LATINO          PIC 9(03)V99.
+               10  CBETH-PCT-NOT-HISP-OR-LATINO          PIC 9(03)V99.
+           05  CLMDB-CBIND-FIELDS.
+               10  CBIND-DATE                            PIC X(10).
+               10  CBIND-INA                             PIC 9(06).
+               10  CBIND-WHOLESALE-TRADE                 PIC 9(06).
+               10  CBIND-TRANSPORTATION-WAREHOUSE        PIC 9(06).
+               10  CBIND-CONSTRUCTION                    PIC 9(06).
+               10  CBIND-FINANCE-INSURANCE               PIC 9(06).
+               10  CBIND-MANUFACTURING                   PIC 9(06).
+               10  CBIND-AGR-FORESTRY-FISH-HUNT          PIC 9(06).
+               10  CBIND-PUBLIC-ADMINISTRATION           PIC 9(06).
+               10  CBIND-UTILITIES                       PIC 9(06).
+               10  CBIND-ACCOM-FOODSERVICES              PIC 9(06).
+               10  CBIND-INFORMATION                     PIC 9(06).
+               10  CBIND-PROF-SCI-TECHSERVICES           PIC 9(06).
+               10  CBIND-RE-RENTAL-LEASING               PIC 9(06).
+               10  CBIND-OTHER-SERV-EXC-PUB-ADM          PIC 9(06).
+               10  CBIND-MGT-OF-COMPANIES-ENT            PIC 9(06).
+               10  CBIND-EDUCATIONAL-SERVICES            PIC 9(06).
+               10  CBIND-MINING                          PIC 9(06).
+               10  CBIND-HEALTHCARE-SOCIALASST           PIC 9(06).
+               10  CBIND-ARTS-ENTERTAINMENT-REC          PIC 9(06).
+               10  CBIND-ADM-SUP-WSTMGMT-REMSERV         PIC 9(06).
+               10  CBIND-RETAIL-TRADE                    PIC 9(06).
+           05  CLMDB-CBIND-PCT-FIELDS.
+               10  CBIND-PCT-WHOLESALE-TRADE             PIC 9(03)V99.
+               10  CBIND-PCT-TRANS-WAREHOUSE             PIC 9(03)V99.
+               10  CBIND-PCT-CONSTRUCTION                PIC 9(03)V99.
+               10  CBIND-PCT-FINANCE-INSURANCE           PIC 9(03)V99.
+               10  CBIND-PCT-MANUFACTURING               PIC 9(03)V99.
+               10  CBIND-PCT-AGR-FOR-FISH-HUNT           PIC 9(03)V99.
+               10  CBIND-PCT-PUBLIC-ADMIN                PIC 9(03)V99.
+               10  CBIND-PCT-UTILITIES                   PIC 9(03)V99.
+               10  CBIND-PCT-ACCOM-FOODSERVICES          PIC 9(03)V99.
+               10  CBIND-PCT-INFORMATION                 PIC 9(03)V99.
+               10  CBIND-PCT-PROF-SCI-TECHSERV           PIC 9(03)V99.
+               10  CBIND-PCT-RE-RENTAL-LEASING           PIC 9(03)V99.
+               10  CBIND-PCT-OTH-SERV-EXC-PUB-ADM        PIC 9(03)V99.
+               10  CBIND-PCT-MGT-OF-COMPANIES-ENT        PIC 9(03)V99.
+               10  CBIND-PCT-EDUCATIONAL-SERVICES        PIC 9(03)V99.
+               10  CBIND-PCT-MINING                      PIC 9(03)V99.
+               10  CBIND-PCT-HEALTHCARE-SOCIALASST       PIC 9(03)V99.
+               10  CBIND-PCT-ARTS-ENT-REC                PIC 9(03)V99.
+               10  CBIND-PCT-ADM-SUP-WSTMGMT-RMSRV       PIC 9(03)V99.
+               10  CBIND-PCT-RETAIL-TRADE                PIC 9(03)V99.
+           05  CLMDB-CBRAC-FIELDS.
+               10  CBRAC-DATE                            PIC X(10).
+               10  CBRAC-INA                             PIC 9(06).
+               10  CBRAC-WHITE                           PIC 9(06).
+               10  CBRAC-ASIAN                           PIC 9(06).
+               10  CBRAC-BLACK-OR-AFRAM                  PIC 9(06).
+               10  CBRAC-AM-INDIAN-OR-AL-NATIVE          PIC 9(06).
+               10  CBRAC-NAT-HAW-OR-PAC-ISLANDER         PIC 9(06).
+           05  CLMDB-CBRAC-PCT-FIELDS.
+               10  CBRAC-PCT-WHITE                       PIC 9(03)V99.
+               10  CBRAC-PCT-ASIAN                       PIC 9(03)V99.
+               10  CBRAC-PCT-BLACK-OR-AFRAM              PIC 9(03)V99.
+               10  CBRAC-PCT-AM-IND-OR-AL-NATIVE         PIC 9(03)V99.
+               10  CBRAC-PCT-NAT-HAW-OR-PAC-ISL          PIC 9(03)V99.
+           05  CLMDB-CBGEN-FIELDS.
+               10  CBGEN-DATE                            PIC X(10).
+               10  CBGEN-INA                             PIC 9(06).
+               10  CBGEN-FEMALE                          PIC 9(06).
+               10  CBGEN-MALE                            PIC 9(06).
+           05  CLMDB-CBGEN-PCT-FIELDS.
+               10  CBGEN-PCT-FEMALE                      PIC 9(03)V99.
+               10  CBGEN-PCT-MALE                        PIC 9(03)V99.
+           05  CLMDB-CBEDU-FIELDS.
+               10  CBEDU-DATE                            PIC X(10).
+               10  CBEDU-INA                             PIC 9(06).
+               10  CBEDU-LESS-THAN-HS                    PIC 9(06).
+               10  CBEDU-HS-DIPLOMA                      PIC 9(06).
+               10  CBEDU-SOME-COLLEGE                    PIC 9(06).
+               10  CBEDU-BACHELORS-OR-HIGHER             PIC 9(06).
+           05  CLMDB-CBEDU-PCT-FIELDS.
+               10  CBEDU-PCT-LESS-THAN-HS                PIC 9(03)V99.
+               10  CBEDU-PCT-HS-DIPLOMA                  PIC 9(03)V99.
+               10  CBEDU-PCT-SOME-COLLEGE                PIC 9(03)V99.
+               10  CBEDU-PCT-BACHELORS-OR-HIGHER         PIC 9(03)V99.
+           05  CLMDB-LABORFORCE-FIELDS.
+               10  LABORFORCE-COUNT                      PIC 9(09).
+               10  INSURED-UNEMPLOYMENT-RATE             PIC 9(03)V99.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-CLMDB-STATUS              PIC X(02)   VALUE SPACES.
+           88 WS-CLMDB-SUCCESS                      VALUE '00'.
+           88 WS-CLMDB-EOF                          VALUE '10'.
+       01  WS-ARCH-STATUS               PIC X(02)   VALUE SPACES.
+           88 WS-ARCH-SUCCESS                       VALUE '00'.
+       01  WS-PARM-STATUS                PIC X(02)   VALUE SPACES.
+           88 WS-PARM-STATUS-OK                      VALUE '00'.
+       01  WS-CUTOFF-DATE                PIC X(08)   VALUE SPACES.
+       01  WS-READ-COUNT                 PIC 9(06)   VALUE 0.
+       01  WS-ARCHIVE-COUNT              PIC 9(06)   VALUE 0.
+       01  WS-RETAIN-COUNT               PIC 9(06)   VALUE 0.
+       01  WS-ARCHIVE-FAIL-COUNT         PIC 9(06)   VALUE 0.
+       01  WS-SUMMARY-LINE.
+           05  FILLER                    PIC X(25) VALUE
+               'RECORDS READ FROM CLMSDB:'.
+           05  WS-SUM-READ               PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE2.
+           05  FILLER                    PIC X(25) VALUE
+               'RECORDS ARCHIVED/DELETED:'.
+           05  WS-SUM-ARCHIVED           PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE3.
+           05  FILLER                    PIC X(25) VALUE
+               'RECORDS RETAINED IN FILE:'.
+           05  WS-SUM-RETAINED           PIC ZZZ,ZZ9.
+       01  WS-SUMMARY-LINE4.
+           05  FILLER                    PIC X(26) VALUE
+               'RECORDS FAILED TO ARCHIVE:'.
+           05  WS-SUM-FAILED             PIC ZZZ,ZZ9.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN OUTPUT PRINT-LINE.
+           OPEN I-O CLAIMS-DATABASE.
+           OPEN OUTPUT ARCHIVE-FILE.
+           IF NOT WS-CLMDB-SUCCESS
+              DISPLAY "FILE OPENING ERROR"
+              GO TO CLOSE-STOP
+           END-IF.
+           IF NOT WS-ARCH-SUCCESS
+              DISPLAY 'ARCHIVE FILE OPEN FAILED, STATUS ' WS-ARCH-STATUS
+              GO TO CLOSE-STOP
+           END-IF.
+           DISPLAY "FILE OPEN SUCCESSFUL".
+           PERFORM READ-CONTROL-PARM.
+           PERFORM PROCESS-ARCHIVE.
+           PERFORM PRINT-SUMMARY.
+           GO TO CLOSE-STOP.
+      *
+       READ-CONTROL-PARM.
+           OPEN INPUT ARC-CONTROL-PARM.
+           IF WS-PARM-STATUS-OK
+              READ ARC-CONTROL-PARM
+                 AT END
+                    DISPLAY 'ARCPARM EMPTY, NO CUTOFF DATE SUPPLIED'
+                    CLOSE ARC-CONTROL-PARM
+                    GO TO CLOSE-STOP
+                 NOT AT END
+                    MOVE ARCPARM-CUTOFF-DATE TO WS-CUTOFF-DATE
+              END-READ
+              CLOSE ARC-CONTROL-PARM
+           ELSE
+              DISPLAY 'NO ARCPARM CONTROL FILE, CANNOT RUN'
+              GO TO CLOSE-STOP
+           END-IF.
+      *
+       PROCESS-ARCHIVE.
+           PERFORM READ-CLAIMSDB-NEXT.
+           PERFORM UNTIL WS-CLMDB-EOF
+              ADD 1 TO WS-READ-COUNT
+              IF RECORD-KEY < WS-CUTOFF-DATE
+                 PERFORM ARCHIVE-AND-DELETE-RECORD
+              ELSE
+                 ADD 1 TO WS-RETAIN-COUNT
+              END-IF
+              PERFORM READ-CLAIMSDB-NEXT
+           END-PERFORM.
+      *
+       READ-CLAIMSDB-NEXT.
+           READ CLAIMS-DATABASE NEXT RECORD
+              AT END
+                 MOVE '10' TO WS-CLMDB-STATUS
+           END-READ.
+      *
+       ARCHIVE-AND-DELETE-RECORD.
+           MOVE CLAIMSDB-RECORD TO ARCHIVE-REC.
+           WRITE ARCHIVE-REC.
+           IF WS-ARCH-SUCCESS
+              DELETE CLAIMS-DATABASE RECORD
+              ADD 1 TO WS-ARCHIVE-COUNT
+           ELSE
+              DISPLAY 'ARCHIVE WRITE FAILED FOR KEY ' RECORD-KEY
+                      ' STATUS ' WS-ARCH-STATUS
+              DISPLAY 'RECORD LEFT IN CLMSDB, NOT DELETED'
+              ADD 1 TO WS-ARCHIVE-FAIL-COUNT
+           END-IF.
+      *
+       PRINT-SUMMARY.
+           MOVE WS-READ-COUNT TO WS-SUM-READ.
+           MOVE WS-ARCHIVE-COUNT TO WS-SUM-ARCHIVED.
+           MOVE WS-RETAIN-COUNT TO WS-SUM-RETAINED.
+           MOVE WS-ARCHIVE-FAIL-COUNT TO WS-SUM-FAILED.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE2.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE3.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE4.
+      *
+       CLOSE-STOP.
+           CLOSE PRINT-LINE.
+           CLOSE CLAIMS-DATABASE.
+           CLOSE ARCHIVE-FILE.
+           STOP RUN.
