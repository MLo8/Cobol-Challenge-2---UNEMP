@@ -1,249 +1,858 @@
-      *-----------------------
-       IDENTIFICATION DIVISION.
-      *-----------------------
-       PROGRAM-ID.    UNEMPDB
-       AUTHOR.        Otto B. in there.
-      ****************************************************************
-      *  Because I don't have access to a VSAM file utility,
-      *  I created this program to try to read through and display
-      *  all of the records in my VSAM file (CLMSDB).
-      *  I used access mode sequential to cycle through in a
-      *  simple fashion like the sample programs I've seen.
-      *  Note:  It worked in that I can see the contents, but now
-      *  I see that my other program (UNEMP1) is not writing the
-      *  records properly.  Also noticed some key issues.
-      *--------------------
-       ENVIRONMENT DIVISION.
-      *--------------------
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PRINT-LINE ASSIGN TO PRTLINE.
-           SELECT CLAIMS-DATABASE ASSIGN TO CLMSDB
-                  ORGANIZATION IS INDEXED
-                  ACCESS MODE IS SEQUENTIAL
-                  RECORD KEY IS RECORD-KEY
-                  FILE STATUS IS WS-CLMDB-STATUS.
-      *
-      *-------------
-       DATA DIVISION.
-      *-------------
-       FILE SECTION.
-       FD  PRINT-LINE RECORDING MODE F.
-       01  PRINT-REC                                 PIC X(316).
-      *
-       FD  CLAIMS-DATABASE.
-       01  CLAIMSDB-RECORD.
-           05  RECORD-KEY                               PIC X(08).
-           05  CLMDB-CBAGE-FIELDS.
-               10  CBAGE-DATE                           PIC X(10).
-               10  CBAGE-INA                            PIC 9(06).
-               10  CBAGE-LESS-THAN-22                   PIC 9(06).
-               10  CBAGE-22-TO-24                       PIC 9(06).
-               10  CBAGE-25-TO-34                       PIC 9(06).
-               10  CBAGE-35-TO-44                       PIC 9(06).
-               10  CBAGE-45-TO-54                       PIC 9(06).
-               10  CBAGE-55-TO-59                       PIC 9(06).
-               10  CBAGE-60-TO-64                       PIC 9(06).
-               10  CBAGE-GRTR-THAN-64                   PIC 9(06).
-           05  CLMDB-CBETH-FIELDS.
-               10  CBETH-DATE                            PIC X(10).
-               10  CBETH-INA                             PIC 9(06).
-               10  CBETH-HISPANIC-OR-LATINO              PIC 9(06).
-               10  CBETH-NOT-HISPANIC-OR-LATINO          PIC 9(06).
-           05  CLMDB-CBIND-FIELDS.
-               10  CBIND-DATE                            PIC X(10).
-               10  CBIND-INA                             PIC 9(06).
-               10  CBIND-WHOLESALE-TRADE                 PIC 9(06).
-               10  CBIND-TRANSPORTATION-WAREHOUSE        PIC 9(06).
-               10  CBIND-CONSTRUCTION                    PIC 9(06).
-               10  CBIND-FINANCE-INSURANCE               PIC 9(06).
-               10  CBIND-MANUFACTURING                   PIC 9(06).
-               10  CBIND-AGR-FORESTRY-FISH-HUNT          PIC 9(06).
-               10  CBIND-PUBLIC-ADMINISTRATION           PIC 9(06).
-               10  CBIND-UTILITIES                       PIC 9(06).
-               10  CBIND-ACCOM-FOODSERVICES              PIC 9(06).
-               10  CBIND-INFORMATION                     PIC 9(06).
-               10  CBIND-PROF-SCI-TECHSERVICES           PIC 9(06).
-               10  CBIND-RE-RENTAL-LEASING               PIC 9(06).
-               10  CBIND-OTHER-SERV-EXC-PUB-ADM          PIC 9(06).
-               10  CBIND-MGT-OF-COMPANIES-ENT            PIC 9(06).
-               10  CBIND-EDUCATIONAL-SERVICES            PIC 9(06).
-               10  CBIND-MINING                          PIC 9(06).
-               10  CBIND-HEALTHCARE-SOCIALASST           PIC 9(06).
-               10  CBIND-ARTS-ENTERTAINMENT-REC          PIC 9(06).
-               10  CBIND-ADM-SUP-WSTMGMT-REMSERV         PIC 9(06).
-               10  CBIND-RETAIL-TRADE                    PIC 9(06).
-           05  CLMDB-CBRAC-FIELDS.
-               10  CBRAC-DATE                            PIC X(10).
-               10  CBRAC-INA                             PIC 9(06).
-               10  CBRAC-WHITE                           PIC 9(06).
-               10  CBRAC-ASIAN                           PIC 9(06).
-               10  CBRAC-BLACK-OR-AFRAM                  PIC 9(06).
-               10  CBRAC-AM-INDIAN-OR-AL-NATIVE          PIC 9(06).
-               10  CBRAC-NAT-HAW-OR-PAC-ISLANDER         PIC 9(06).
-           05  CLMDB-CBGEN-FIELDS.
-               10  CBGEN-DATE                            PIC X(10).
-               10  CBGEN-INA                             PIC 9(06).
-               10  CBGEN-FEMALE                          PIC 9(06).
-               10  CBGEN-MALE                            PIC 9(06).
-      *
-       WORKING-STORAGE SECTION.
-       01  FLAGS.
-           05 LASTREC                   PIC X       VALUE 'N'.
-      *
-       01  WS-RECORD-COUNTER            PIC 9(02)   VALUE 0.
-      *
-       01  WS-CLMDB-STATUS              PIC X(02)   VALUE SPACES.
-           88 WS-CLMDB-SUCCESS                      VALUE '00'.
-           88 WS-CLMDB-EOF                          VALUE '10'.
-      *
-       01  WS-CLAIMSDB-RECORD.
-           05  WS-RECORD-KEY                            PIC X(08).
-           05  WS-CLMDB-CBAGE-FIELDS.
-               10  WSAGE-DATE                           PIC X(10).
-               10  WSAGE-INA                            PIC 9(06).
-               10  WSAGE-LESS-THAN-22                   PIC 9(06).
-               10  WSAGE-22-TO-24                       PIC 9(06).
-               10  WSAGE-25-TO-34                       PIC 9(06).
-               10  WSAGE-35-TO-44                       PIC 9(06).
-               10  WSAGE-45-TO-54                       PIC 9(06).
-               10  WSAGE-55-TO-59                       PIC 9(06).
-               10  WSAGE-60-TO-64                       PIC 9(06).
-               10  WSAGE-GRTR-THAN-64                   PIC 9(06).
-           05  WS-CLMDB-CBETH-FIELDS.
-               10  WSETH-DATE                            PIC X(10).
-               10  WSETH-INA                             PIC 9(06).
-               10  WSETH-HISPANIC-OR-LATINO              PIC 9(06).
-               10  WSETH-NOT-HISPANIC-OR-LATINO          PIC 9(06).
-           05  WS-CLMDB-CBIND-FIELDS.
-               10  WSIND-DATE                            PIC X(10).
-               10  WSIND-INA                             PIC 9(06).
-               10  WSIND-WHOLESALE-TRADE                 PIC 9(06).
-               10  WSIND-TRANSPORTATION-WAREHOUSE        PIC 9(06).
-               10  WSIND-CONSTRUCTION                    PIC 9(06).
-               10  WSIND-FINANCE-INSURANCE               PIC 9(06).
-               10  WSIND-MANUFACTURING                   PIC 9(06).
-               10  WSIND-AGR-FORESTRY-FISH-HUNT          PIC 9(06).
-               10  WSIND-PUBLIC-ADMINISTRATION           PIC 9(06).
-               10  WSIND-UTILITIES                       PIC 9(06).
-               10  WSIND-ACCOM-FOODSERVICES              PIC 9(06).
-               10  WSIND-INFORMATION                     PIC 9(06).
-               10  WSIND-PROF-SCI-TECHSERVICES           PIC 9(06).
-               10  WSIND-RE-RENTAL-LEASING               PIC 9(06).
-               10  WSIND-OTHER-SERV-EXC-PUB-ADM          PIC 9(06).
-               10  WSIND-MGT-OF-COMPANIES-ENT            PIC 9(06).
-               10  WSIND-EDUCATIONAL-SERVICES            PIC 9(06).
-               10  WSIND-MINING                          PIC 9(06).
-               10  WSIND-HEALTHCARE-SOCIALASST           PIC 9(06).
-               10  WSIND-ARTS-ENTERTAINMENT-REC          PIC 9(06).
-               10  WSIND-ADM-SUP-WSTMGMT-REMSERV         PIC 9(06).
-               10  WSIND-RETAIL-TRADE                    PIC 9(06).
-           05  WS-CLMDB-CBRAC-FIELDS.
-               10  WSRAC-DATE                            PIC X(10).
-               10  WSRAC-INA                             PIC 9(06).
-               10  WSRAC-WHITE                           PIC 9(06).
-               10  WSRAC-ASIAN                           PIC 9(06).
-               10  WSRAC-BLACK-OR-AFRAM                  PIC 9(06).
-               10  WSRAC-AM-INDIAN-OR-AL-NATIVE          PIC 9(06).
-               10  WSRAC-NAT-HAW-OR-PAC-ISLANDER         PIC 9(06).
-           05  WS-CLMDB-CBGEN-FIELDS.
-               10  WSGEN-DATE                            PIC X(10).
-               10  WSGEN-INA                             PIC 9(06).
-               10  WSGEN-FEMALE                          PIC 9(06).
-               10  WSGEN-MALE                            PIC 9(06).
-      *
-       01  WS-HEADER1.
-           05  FILLER               PIC X(08) VALUE 'REC KEY '.
-           05  FILLER               PIC X(10) VALUE 'CBAGEDATE '.
-           05  FILLER               PIC X(06) VALUE 'INA   '.
-           05  FILLER               PIC X(06) VALUE 'LT22  '.
-           05  FILLER               PIC X(06) VALUE '22TO24'.
-           05  FILLER               PIC X(06) VALUE '25TO34'.
-           05  FILLER               PIC X(06) VALUE '35TO44'.
-           05  FILLER               PIC X(06) VALUE '45TO54'.
-           05  FILLER               PIC X(06) VALUE '55TO59'.
-           05  FILLER               PIC X(06) VALUE '60T064'.
-           05  FILLER               PIC X(06) VALUE 'GT64  '.
-           05  FILLER               PIC X(10) VALUE 'CBETHDATE '.
-           05  FILLER               PIC X(06) VALUE 'INA   '.
-           05  FILLER               PIC X(06) VALUE 'HISLAT'.
-           05  FILLER               PIC X(06) VALUE 'NOTHIS'.
-           05  FILLER               PIC X(10) VALUE 'CBINDDATE '.
-           05  FILLER               PIC X(06) VALUE 'INA   '.
-           05  FILLER               PIC X(06) VALUE 'WHTRD '.
-           05  FILLER               PIC X(06) VALUE 'TRWH  '.
-           05  FILLER               PIC X(06) VALUE 'CONST '.
-           05  FILLER               PIC X(06) VALUE 'FNIN  '.
-           05  FILLER               PIC X(06) VALUE 'MANF  '.
-           05  FILLER               PIC X(06) VALUE 'FSHNT '.
-           05  FILLER               PIC X(06) VALUE 'PUBAD '.
-           05  FILLER               PIC X(06) VALUE 'UTIL  '.
-           05  FILLER               PIC X(06) VALUE 'ACFD  '.
-           05  FILLER               PIC X(06) VALUE 'INFO  '.
-           05  FILLER               PIC X(06) VALUE 'TECH  '.
-           05  FILLER               PIC X(06) VALUE 'RNTLS '.
-           05  FILLER               PIC X(06) VALUE 'OTHER '.
-           05  FILLER               PIC X(06) VALUE 'COENT '.
-           05  FILLER               PIC X(06) VALUE 'EDSRV '.
-           05  FILLER               PIC X(06) VALUE 'MINING'.
-           05  FILLER               PIC X(06) VALUE 'HCSA  '.
-           05  FILLER               PIC X(06) VALUE 'ARTENT'.
-           05  FILLER               PIC X(06) VALUE 'WASTE '.
-           05  FILLER               PIC X(06) VALUE 'RETAIL'.
-           05  FILLER               PIC X(10) VALUE 'CBRACDATE '.
-           05  FILLER               PIC X(06) VALUE 'INA   '.
-           05  FILLER               PIC X(06) VALUE 'WHITE '.
-           05  FILLER               PIC X(06) VALUE 'ASIAN '.
-           05  FILLER               PIC X(06) VALUE 'BLACK '.
-           05  FILLER               PIC X(06) VALUE 'NATAM '.
-           05  FILLER               PIC X(06) VALUE 'HAWPAC'.
-           05  FILLER               PIC X(10) VALUE 'CBGENDATE '.
-           05  FILLER               PIC X(06) VALUE 'INA   '.
-           05  FILLER               PIC X(06) VALUE 'FEMALE'.
-           05  FILLER               PIC X(06) VALUE ' MALE '.
-      *
-       01  WS-HEADER2               PIC X(310) VALUE ALL '-'.
-      *
-      *------------------
-       PROCEDURE DIVISION.
-      *------------------
-       OPEN-FILES.
-           OPEN OUTPUT PRINT-LINE.
-           DISPLAY 'ACCESSING CLAIMS DATABASE'.
-           OPEN INPUT CLAIMS-DATABASE.
-           DISPLAY WS-CLMDB-STATUS
-           IF WS-CLMDB-SUCCESS
-              DISPLAY "FILE OPEN SUCCESSFUL"
-           ELSE
-              DISPLAY "FILE OPENING ERROR"
-              GO TO CLOSE-STOP
-           END-IF.
-
-      *
-       PRINT-HEADERS.
-           WRITE PRINT-REC FROM WS-HEADER1.
-           WRITE PRINT-REC FROM WS-HEADER2.
-      *
-       READ-NEXT-RECORD.
-           PERFORM READ-RECORD
-            PERFORM UNTIL LASTREC = 'Y'
-            PERFORM WRITE-RECORD
-            PERFORM READ-RECORD
-            END-PERFORM
-           .
-      *
-       CLOSE-STOP.
-           CLOSE PRINT-LINE.
-           CLOSE CLAIMS-DATABASE.
-           STOP RUN.
-      *
-       READ-RECORD.
-           READ CLAIMS-DATABASE
-           AT END MOVE 'Y' TO LASTREC
-           END-READ.
-      *
-       WRITE-RECORD.
-           MOVE CLAIMSDB-RECORD TO WS-CLAIMSDB-RECORD
-           MOVE  WS-CLAIMSDB-RECORD TO PRINT-REC.
-           WRITE PRINT-REC.
-      *
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    UNEMPDB.
+       AUTHOR.        Otto B. in there.
+      ****************************************************************
+      *  Because I don't have access to a VSAM file utility,
+      *  I created this program to try to read through and display
+      *  all of the records in my VSAM file (CLMSDB).
+      *  I used access mode sequential to cycle through in a
+      *  simple fashion like the sample programs I've seen.
+      *  Note:  It worked in that I can see the contents, but now
+      *  I see that my other program (UNEMP1) is not writing the
+      *  records properly.  Also noticed some key issues.
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+           SELECT CLAIMS-DATABASE ASSIGN TO CLMSDB
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS RECORD-KEY
+                  FILE STATUS IS WS-CLMDB-STATUS.
+           SELECT DB-CONTROL-PARM ASSIGN TO DBPARM
+                  FILE STATUS IS WS-PARM-STATUS.
+      *
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC                                 PIC X(680).
+      *
+       FD  DB-CONTROL-PARM RECORDING MODE F.
+       01  DBPARM-REC.
+           05  DBPARM-START-DATE                     PIC X(08).
+           05  DBPARM-END-DATE                       PIC X(08).
+           05  DBPARM-MODE                           PIC X(01).
+           05  FILLER                                PIC X(63).
+      *
+       FD  CLAIMS-DATABASE.
+       01  CLAIMSDB-RECORD.
+           05  RECORD-KEY                               PIC X(08).
+           05  CLMDB-CBAGE-FIELDS.
+               10  CBAGE-DATE                           PIC X(10).
+               10  CBAGE-INA                            PIC 9(06).
+               10  CBAGE-LESS-THAN-22                   PIC 9(06).
+               10  CBAGE-22-TO-24                       PIC 9(06).
+               10  CBAGE-25-TO-34                       PIC 9(06).
+               10  CBAGE-35-TO-44                       PIC 9(06).
+               10  CBAGE-45-TO-54                       PIC 9(06).
+               10  CBAGE-55-TO-59                       PIC 9(06).
+               10  CBAGE-60-TO-64                       PIC 9(06).
+               10  CBAGE-GRTR-THAN-64                   PIC 9(06).
+           05  CLMDB-CBAGE-PCT-FIELDS.
+               10  CBAGE-PCT-LESS-THAN-22                PIC 9(03)V99.
+               10  CBAGE-PCT-22-TO-24                    PIC 9(03)V99.
+               10  CBAGE-PCT-25-TO-34                    PIC 9(03)V99.
+               10  CBAGE-PCT-35-TO-44                    PIC 9(03)V99.
+               10  CBAGE-PCT-45-TO-54                    PIC 9(03)V99.
+               10  CBAGE-PCT-55-TO-59                    PIC 9(03)V99.
+               10  CBAGE-PCT-60-TO-64                    PIC 9(03)V99.
+               10  CBAGE-PCT-GRTR-THAN-64                PIC 9(03)V99.
+           05  CLMDB-CBETH-FIELDS.
+               10  CBETH-DATE                            PIC X(10).
+               10  CBETH-INA                             PIC 9(06).
+               10  CBETH-HISPANIC-OR-LATINO              PIC 9(06).
+               10  CBETH-NOT-HISPANIC-OR-LATINO          PIC 9(06).
+           05  CLMDB-CBETH-PCT-FIELDS.
+               10  CBETH-PCT-HISPANIC-OR-LATINO          PIC 9(03)V99.
+               10  CBETH-PCT-NOT-HISP-OR-LATINO          PIC 9(03)V99.
+           05  CLMDB-CBIND-FIELDS.
+               10  CBIND-DATE                            PIC X(10).
+               10  CBIND-INA                             PIC 9(06).
+               10  CBIND-WHOLESALE-TRADE                 PIC 9(06).
+               10  CBIND-TRANSPORTATION-WAREHOUSE        PIC 9(06).
+               10  CBIND-CONSTRUCTION                    PIC 9(06).
+               10  CBIND-FINANCE-INSURANCE               PIC 9(06).
+               10  CBIND-MANUFACTURING                   PIC 9(06).
+               10  CBIND-AGR-FORESTRY-FISH-HUNT          PIC 9(06).
+               10  CBIND-PUBLIC-ADMINISTRATION           PIC 9(06).
+               10  CBIND-UTILITIES                       PIC 9(06).
+               10  CBIND-ACCOM-FOODSERVICES              PIC 9(06).
+               10  CBIND-INFORMATION                     PIC 9(06).
+               10  CBIND-PROF-SCI-TECHSERVICES           PIC 9(06).
+               10  CBIND-RE-RENTAL-LEASING               PIC 9(06).
+               10  CBIND-OTHER-SERV-EXC-PUB-ADM          PIC 9(06).
+               10  CBIND-MGT-OF-COMPANIES-ENT            PIC 9(06).
+               10  CBIND-EDUCATIONAL-SERVICES            PIC 9(06).
+               10  CBIND-MINING                          PIC 9(06).
+               10  CBIND-HEALTHCARE-SOCIALASST           PIC 9(06).
+               10  CBIND-ARTS-ENTERTAINMENT-REC          PIC 9(06).
+               10  CBIND-ADM-SUP-WSTMGMT-REMSERV         PIC 9(06).
+               10  CBIND-RETAIL-TRADE                    PIC 9(06).
+           05  CLMDB-CBIND-PCT-FIELDS.
+               10  CBIND-PCT-WHOLESALE-TRADE             PIC 9(03)V99.
+               10  CBIND-PCT-TRANS-WAREHOUSE             PIC 9(03)V99.
+               10  CBIND-PCT-CONSTRUCTION                PIC 9(03)V99.
+               10  CBIND-PCT-FINANCE-INSURANCE           PIC 9(03)V99.
+               10  CBIND-PCT-MANUFACTURING               PIC 9(03)V99.
+               10  CBIND-PCT-AGR-FOR-FISH-HUNT           PIC 9(03)V99.
+               10  CBIND-PCT-PUBLIC-ADMIN                PIC 9(03)V99.
+               10  CBIND-PCT-UTILITIES                   PIC 9(03)V99.
+               10  CBIND-PCT-ACCOM-FOODSERVICES          PIC 9(03)V99.
+               10  CBIND-PCT-INFORMATION                 PIC 9(03)V99.
+               10  CBIND-PCT-PROF-SCI-TECHSERV           PIC 9(03)V99.
+               10  CBIND-PCT-RE-RENTAL-LEASING           PIC 9(03)V99.
+               10  CBIND-PCT-OTH-SERV-EXC-PUB-ADM        PIC 9(03)V99.
+               10  CBIND-PCT-MGT-OF-COMPANIES-ENT        PIC 9(03)V99.
+               10  CBIND-PCT-EDUCATIONAL-SERVICES        PIC 9(03)V99.
+               10  CBIND-PCT-MINING                      PIC 9(03)V99.
+               10  CBIND-PCT-HEALTHCARE-SOCIALASST       PIC 9(03)V99.
+               10  CBIND-PCT-ARTS-ENT-REC                PIC 9(03)V99.
+               10  CBIND-PCT-ADM-SUP-WSTMGMT-RMSRV       PIC 9(03)V99.
+               10  CBIND-PCT-RETAIL-TRADE                PIC 9(03)V99.
+           05  CLMDB-CBRAC-FIELDS.
+               10  CBRAC-DATE                            PIC X(10).
+               10  CBRAC-INA                             PIC 9(06).
+               10  CBRAC-WHITE                           PIC 9(06).
+               10  CBRAC-ASIAN                           PIC 9(06).
+               10  CBRAC-BLACK-OR-AFRAM                  PIC 9(06).
+               10  CBRAC-AM-INDIAN-OR-AL-NATIVE          PIC 9(06).
+               10  CBRAC-NAT-HAW-OR-PAC-ISLANDER         PIC 9(06).
+           05  CLMDB-CBRAC-PCT-FIELDS.
+               10  CBRAC-PCT-WHITE                       PIC 9(03)V99.
+               10  CBRAC-PCT-ASIAN                       PIC 9(03)V99.
+               10  CBRAC-PCT-BLACK-OR-AFRAM              PIC 9(03)V99.
+               10  CBRAC-PCT-AM-IND-OR-AL-NATIVE         PIC 9(03)V99.
+               10  CBRAC-PCT-NAT-HAW-OR-PAC-ISL          PIC 9(03)V99.
+           05  CLMDB-CBGEN-FIELDS.
+               10  CBGEN-DATE                            PIC X(10).
+               10  CBGEN-INA                             PIC 9(06).
+               10  CBGEN-FEMALE                          PIC 9(06).
+               10  CBGEN-MALE                            PIC 9(06).
+           05  CLMDB-CBGEN-PCT-FIELDS.
+               10  CBGEN-PCT-FEMALE                      PIC 9(03)V99.
+               10  CBGEN-PCT-MALE                        PIC 9(03)V99.
+           05  CLMDB-CBEDU-FIELDS.
+               10  CBEDU-DATE                            PIC X(10).
+               10  CBEDU-INA                             PIC 9(06).
+               10  CBEDU-LESS-THAN-HS                    PIC 9(06).
+               10  CBEDU-HS-DIPLOMA                      PIC 9(06).
+               10  CBEDU-SOME-COLLEGE                    PIC 9(06).
+               10  CBEDU-BACHELORS-OR-HIGHER             PIC 9(06).
+           05  CLMDB-CBEDU-PCT-FIELDS.
+               10  CBEDU-PCT-LESS-THAN-HS                PIC 9(03)V99.
+               10  CBEDU-PCT-HS-DIPLOMA                  PIC 9(03)V99.
+               10  CBEDU-PCT-SOME-COLLEGE                PIC 9(03)V99.
+               10  CBEDU-PCT-BACHELORS-OR-HIGHER         PIC 9(03)V99.
+           05  CLMDB-LABORFORCE-FIELDS.
+               10  LABORFORCE-COUNT                      PIC 9(09).
+               10  INSURED-UNEMPLOYMENT-RATE             PIC 9(03)V99.
+      *
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           05 LASTREC                   PIC X       VALUE 'N'.
+      *
+       01  WS-RECORD-COUNTER            PIC 9(02)   VALUE 0.
+      *
+       01  WS-CLMDB-STATUS              PIC X(02)   VALUE SPACES.
+           88 WS-CLMDB-SUCCESS                      VALUE '00'.
+           88 WS-CLMDB-EOF                          VALUE '10'.
+      *
+       01  WS-PARM-STATUS               PIC X(02)   VALUE SPACES.
+           88 WS-PARM-STATUS-OK                     VALUE '00'.
+      *
+       01  WS-RANGE-MODE-PARMS.
+           05  WS-PARM-START-DATE       PIC X(08)   VALUE SPACES.
+           05  WS-PARM-END-DATE         PIC X(08)   VALUE SPACES.
+           05  WS-PARM-MODE             PIC X(01)   VALUE 'P'.
+           05  WS-IN-RANGE-SW           PIC X(01)   VALUE 'Y'.
+               88 WS-IN-RANGE                       VALUE 'Y'.
+      *
+       01  WS-PAGE-CONTROL.
+           05  WS-PAGE-NUMBER           PIC 9(04)   VALUE 0.
+           05  WS-LINE-COUNT            PIC 9(04)   VALUE 0.
+           05  WS-LINES-PER-PAGE        PIC 9(04)   VALUE 55.
+      *
+       01  WS-PAGE-HEADER-LINE.
+           05  FILLER                   PIC X(20)
+               VALUE 'UNEMPLOYMENT CLAIMS '.
+           05  FILLER                   PIC X(14)
+               VALUE 'DATABASE DUMP'.
+           05  FILLER                   PIC X(06) VALUE ' PAGE '.
+           05  WS-PAGE-NUM-DISPLAY      PIC ZZZ9.
+      *
+       01  WS-CLAIMSDB-RECORD.
+           05  WS-RECORD-KEY                               PIC X(08).
+           05  WS-CLMDB-CBAGE-FIELDS.
+               10  WSAGE-DATE                           PIC X(10).
+               10  WSAGE-INA                            PIC 9(06).
+               10  WSAGE-LESS-THAN-22                   PIC 9(06).
+               10  WSAGE-22-TO-24                       PIC 9(06).
+               10  WSAGE-25-TO-34                       PIC 9(06).
+               10  WSAGE-35-TO-44                       PIC 9(06).
+               10  WSAGE-45-TO-54                       PIC 9(06).
+               10  WSAGE-55-TO-59                       PIC 9(06).
+               10  WSAGE-60-TO-64                       PIC 9(06).
+               10  WSAGE-GRTR-THAN-64                   PIC 9(06).
+           05  WS-CLMDB-CBAGE-PCT-FIELDS.
+               10  WSAGE-PCT-LESS-THAN-22                PIC 9(03)V99.
+               10  WSAGE-PCT-22-TO-24                    PIC 9(03)V99.
+               10  WSAGE-PCT-25-TO-34                    PIC 9(03)V99.
+               10  WSAGE-PCT-35-TO-44                    PIC 9(03)V99.
+               10  WSAGE-PCT-45-TO-54                    PIC 9(03)V99.
+               10  WSAGE-PCT-55-TO-59                    PIC 9(03)V99.
+               10  WSAGE-PCT-60-TO-64                    PIC 9(03)V99.
+               10  WSAGE-PCT-GRTR-THAN-64                PIC 9(03)V99.
+           05  WS-CLMDB-CBETH-FIELDS.
+               10  WSETH-DATE                            PIC X(10).
+               10  WSETH-INA                             PIC 9(06).
+               10  WSETH-HISPANIC-OR-LATINO              PIC 9(06).
+               10  WSETH-NOT-HISPANIC-OR-LATINO          PIC 9(06).
+           05  WS-CLMDB-CBETH-PCT-FIELDS.
+               10  WSETH-PCT-HISPANIC-OR-LATINO          PIC 9(03)V99.
+               10  WSETH-PCT-NOT-HISP-OR-LATINO          PIC 9(03)V99.
+           05  WS-CLMDB-CBIND-FIELDS.
+               10  WSIND-DATE                            PIC X(10).
+               10  WSIND-INA                             PIC 9(06).
+               10  WSIND-WHOLESALE-TRADE                 PIC 9(06).
+               10  WSIND-TRANSPORTATION-WAREHOUSE        PIC 9(06).
+               10  WSIND-CONSTRUCTION                    PIC 9(06).
+               10  WSIND-FINANCE-INSURANCE               PIC 9(06).
+               10  WSIND-MANUFACTURING                   PIC 9(06).
+               10  WSIND-AGR-FORESTRY-FISH-HUNT          PIC 9(06).
+               10  WSIND-PUBLIC-ADMINISTRATION           PIC 9(06).
+               10  WSIND-UTILITIES                       PIC 9(06).
+               10  WSIND-ACCOM-FOODSERVICES              PIC 9(06).
+               10  WSIND-INFORMATION                     PIC 9(06).
+               10  WSIND-PROF-SCI-TECHSERVICES           PIC 9(06).
+               10  WSIND-RE-RENTAL-LEASING               PIC 9(06).
+               10  WSIND-OTHER-SERV-EXC-PUB-ADM          PIC 9(06).
+               10  WSIND-MGT-OF-COMPANIES-ENT            PIC 9(06).
+               10  WSIND-EDUCATIONAL-SERVICES            PIC 9(06).
+               10  WSIND-MINING                          PIC 9(06).
+               10  WSIND-HEALTHCARE-SOCIALASST           PIC 9(06).
+               10  WSIND-ARTS-ENTERTAINMENT-REC          PIC 9(06).
+               10  WSIND-ADM-SUP-WSTMGMT-REMSERV         PIC 9(06).
+               10  WSIND-RETAIL-TRADE                    PIC 9(06).
+           05  WS-CLMDB-CBIND-PCT-FIELDS.
+               10  WSIND-PCT-WHOLESALE-TRADE             PIC 9(03)V99.
+               10  WSIND-PCT-TRANS-WAREHOUSE             PIC 9(03)V99.
+               10  WSIND-PCT-CONSTRUCTION                PIC 9(03)V99.
+               10  WSIND-PCT-FINANCE-INSURANCE           PIC 9(03)V99.
+               10  WSIND-PCT-MANUFACTURING               PIC 9(03)V99.
+               10  WSIND-PCT-AGR-FOR-FISH-HUNT           PIC 9(03)V99.
+               10  WSIND-PCT-PUBLIC-ADMIN                PIC 9(03)V99.
+               10  WSIND-PCT-UTILITIES                   PIC 9(03)V99.
+               10  WSIND-PCT-ACCOM-FOODSERVICES          PIC 9(03)V99.
+               10  WSIND-PCT-INFORMATION                 PIC 9(03)V99.
+               10  WSIND-PCT-PROF-SCI-TECHSERV           PIC 9(03)V99.
+               10  WSIND-PCT-RE-RENTAL-LEASING           PIC 9(03)V99.
+               10  WSIND-PCT-OTH-SERV-EXC-PUB-ADM        PIC 9(03)V99.
+               10  WSIND-PCT-MGT-OF-COMPANIES-ENT        PIC 9(03)V99.
+               10  WSIND-PCT-EDUCATIONAL-SERVICES        PIC 9(03)V99.
+               10  WSIND-PCT-MINING                      PIC 9(03)V99.
+               10  WSIND-PCT-HEALTHCARE-SOCIALASST       PIC 9(03)V99.
+               10  WSIND-PCT-ARTS-ENT-REC                PIC 9(03)V99.
+               10  WSIND-PCT-ADM-SUP-WSTMGMT-RMSRV       PIC 9(03)V99.
+               10  WSIND-PCT-RETAIL-TRADE                PIC 9(03)V99.
+           05  WS-CLMDB-CBRAC-FIELDS.
+               10  WSRAC-DATE                            PIC X(10).
+               10  WSRAC-INA                             PIC 9(06).
+               10  WSRAC-WHITE                           PIC 9(06).
+               10  WSRAC-ASIAN                           PIC 9(06).
+               10  WSRAC-BLACK-OR-AFRAM                  PIC 9(06).
+               10  WSRAC-AM-INDIAN-OR-AL-NATIVE          PIC 9(06).
+               10  WSRAC-NAT-HAW-OR-PAC-ISLANDER         PIC 9(06).
+           05  WS-CLMDB-CBRAC-PCT-FIELDS.
+               10  WSRAC-PCT-WHITE                       PIC 9(03)V99.
+               10  WSRAC-PCT-ASIAN                       PIC 9(03)V99.
+               10  WSRAC-PCT-BLACK-OR-AFRAM              PIC 9(03)V99.
+               10  WSRAC-PCT-AM-IND-OR-AL-NATIVE         PIC 9(03)V99.
+               10  WSRAC-PCT-NAT-HAW-OR-PAC-ISL          PIC 9(03)V99.
+           05  WS-CLMDB-CBGEN-FIELDS.
+               10  WSGEN-DATE                            PIC X(10).
+               10  WSGEN-INA                             PIC 9(06).
+               10  WSGEN-FEMALE                          PIC 9(06).
+               10  WSGEN-MALE                            PIC 9(06).
+           05  WS-CLMDB-CBGEN-PCT-FIELDS.
+               10  WSGEN-PCT-FEMALE                      PIC 9(03)V99.
+               10  WSGEN-PCT-MALE                        PIC 9(03)V99.
+           05  WS-CLMDB-CBEDU-FIELDS.
+               10  WSEDU-DATE                            PIC X(10).
+               10  WSEDU-INA                             PIC 9(06).
+               10  WSEDU-LESS-THAN-HS                    PIC 9(06).
+               10  WSEDU-HS-DIPLOMA                      PIC 9(06).
+               10  WSEDU-SOME-COLLEGE                    PIC 9(06).
+               10  WSEDU-BACHELORS-OR-HIGHER             PIC 9(06).
+           05  WS-CLMDB-CBEDU-PCT-FIELDS.
+               10  WSEDU-PCT-LESS-THAN-HS                PIC 9(03)V99.
+               10  WSEDU-PCT-HS-DIPLOMA                  PIC 9(03)V99.
+               10  WSEDU-PCT-SOME-COLLEGE                PIC 9(03)V99.
+               10  WSEDU-PCT-BACHELORS-OR-HIGHER         PIC 9(03)V99.
+           05  WS-CLMDB-LABORFORCE-FIELDS.
+               10  WS-LABORFORCE-COUNT                  PIC 9(09).
+               10  WS-INSURED-UNEMPLOYMENT-RATE         PIC 9(03)V99.
+      *
+       01  WS-CLAIMSDB-TOTALS REDEFINES WS-CLAIMSDB-RECORD.
+           05  FILLER                   PIC X(08).
+           05  FILLER                   PIC X(16).
+           05  WS-CBAGE-COLS            PIC 9(06) OCCURS 8.
+           05  FILLER                   PIC X(40).
+           05  FILLER                   PIC X(16).
+           05  WS-CBETH-COLS            PIC 9(06) OCCURS 2.
+           05  FILLER                   PIC X(10).
+           05  FILLER                   PIC X(16).
+           05  WS-CBIND-COLS            PIC 9(06) OCCURS 20.
+           05  FILLER                   PIC X(100).
+           05  FILLER                   PIC X(16).
+           05  WS-CBRAC-COLS            PIC 9(06) OCCURS 5.
+           05  FILLER                   PIC X(25).
+           05  FILLER                   PIC X(16).
+           05  WS-CBGEN-COLS            PIC 9(06) OCCURS 2.
+      *
+       01  WS-MONTH-TOTALS.
+           05  WS-CURRENT-MONTH         PIC X(06) VALUE SPACES.
+           05  WS-THIS-MONTH            PIC X(06) VALUE SPACES.
+           05  WS-MONTH-REC-COUNT       PIC 9(06) VALUE 0.
+           05  WS-CBAGE-SUM             PIC 9(08) OCCURS 8 VALUE 0.
+           05  WS-CBETH-SUM             PIC 9(08) OCCURS 2 VALUE 0.
+           05  WS-CBIND-SUM             PIC 9(08) OCCURS 20 VALUE 0.
+           05  WS-CBRAC-SUM             PIC 9(08) OCCURS 5 VALUE 0.
+           05  WS-CBGEN-SUM             PIC 9(08) OCCURS 2 VALUE 0.
+           05  WS-TBL-IDX               PIC 9(02) VALUE 0.
+      *
+       01  WS-SUBTOTAL-RECORD.
+           05  WS-SUBT-KEY              PIC X(08).
+           05  WS-SUBT-CBAGE-DATE       PIC X(10).
+           05  WS-SUBT-CBAGE-INA        PIC 9(06).
+           05  WS-SUBT-CBAGE-VALS       PIC 9(06) OCCURS 8.
+           05  WS-SUBT-CBETH-DATE       PIC X(10).
+           05  WS-SUBT-CBETH-INA        PIC 9(06).
+           05  WS-SUBT-CBETH-VALS       PIC 9(06) OCCURS 2.
+           05  WS-SUBT-CBIND-DATE       PIC X(10).
+           05  WS-SUBT-CBIND-INA        PIC 9(06).
+           05  WS-SUBT-CBIND-VALS       PIC 9(06) OCCURS 20.
+           05  WS-SUBT-CBRAC-DATE       PIC X(10).
+           05  WS-SUBT-CBRAC-INA        PIC 9(06).
+           05  WS-SUBT-CBRAC-VALS       PIC 9(06) OCCURS 5.
+           05  WS-SUBT-CBGEN-DATE       PIC X(10).
+           05  WS-SUBT-CBGEN-INA        PIC 9(06).
+           05  WS-SUBT-CBGEN-VALS       PIC 9(06) OCCURS 2.
+      *
+       01  WS-CSV-DATA-LINE             PIC X(660) VALUE SPACES.
+      *
+       01  WS-CSV-HEADER-LINE.
+           05  FILLER  PIC X(07) VALUE 'RECKEY,'.
+           05  FILLER  PIC X(10) VALUE 'CBAGEDATE,'.
+           05  FILLER  PIC X(04) VALUE 'INA,'.
+           05  FILLER  PIC X(05) VALUE 'LT22,'.
+           05  FILLER  PIC X(07) VALUE '22TO24,'.
+           05  FILLER  PIC X(07) VALUE '25TO34,'.
+           05  FILLER  PIC X(07) VALUE '35TO44,'.
+           05  FILLER  PIC X(07) VALUE '45TO54,'.
+           05  FILLER  PIC X(07) VALUE '55TO59,'.
+           05  FILLER  PIC X(07) VALUE '60TO64,'.
+           05  FILLER  PIC X(05) VALUE 'GT64,'.
+           05  FILLER  PIC X(06) VALUE 'PLT22,'.
+           05  FILLER  PIC X(06) VALUE 'P2224,'.
+           05  FILLER  PIC X(06) VALUE 'P2534,'.
+           05  FILLER  PIC X(06) VALUE 'P3544,'.
+           05  FILLER  PIC X(06) VALUE 'P4554,'.
+           05  FILLER  PIC X(06) VALUE 'P5559,'.
+           05  FILLER  PIC X(06) VALUE 'P6064,'.
+           05  FILLER  PIC X(06) VALUE 'PGT64,'.
+           05  FILLER  PIC X(10) VALUE 'CBETHDATE,'.
+           05  FILLER  PIC X(04) VALUE 'INA,'.
+           05  FILLER  PIC X(07) VALUE 'HISLAT,'.
+           05  FILLER  PIC X(07) VALUE 'NOTHIS,'.
+           05  FILLER  PIC X(06) VALUE 'PHISL,'.
+           05  FILLER  PIC X(06) VALUE 'PNOTH,'.
+           05  FILLER  PIC X(10) VALUE 'CBINDDATE,'.
+           05  FILLER  PIC X(04) VALUE 'INA,'.
+           05  FILLER  PIC X(06) VALUE 'WHTRD,'.
+           05  FILLER  PIC X(05) VALUE 'TRWH,'.
+           05  FILLER  PIC X(06) VALUE 'CONST,'.
+           05  FILLER  PIC X(05) VALUE 'FNIN,'.
+           05  FILLER  PIC X(05) VALUE 'MANF,'.
+           05  FILLER  PIC X(06) VALUE 'FSHNT,'.
+           05  FILLER  PIC X(06) VALUE 'PUBAD,'.
+           05  FILLER  PIC X(05) VALUE 'UTIL,'.
+           05  FILLER  PIC X(05) VALUE 'ACFD,'.
+           05  FILLER  PIC X(05) VALUE 'INFO,'.
+           05  FILLER  PIC X(05) VALUE 'TECH,'.
+           05  FILLER  PIC X(06) VALUE 'RNTLS,'.
+           05  FILLER  PIC X(06) VALUE 'OTHER,'.
+           05  FILLER  PIC X(06) VALUE 'COENT,'.
+           05  FILLER  PIC X(06) VALUE 'EDSRV,'.
+           05  FILLER  PIC X(07) VALUE 'MINING,'.
+           05  FILLER  PIC X(05) VALUE 'HCSA,'.
+           05  FILLER  PIC X(07) VALUE 'ARTENT,'.
+           05  FILLER  PIC X(06) VALUE 'WASTE,'.
+           05  FILLER  PIC X(07) VALUE 'RETAIL,'.
+           05  FILLER  PIC X(06) VALUE 'PWHTR,'.
+           05  FILLER  PIC X(06) VALUE 'PTRWH,'.
+           05  FILLER  PIC X(06) VALUE 'PCNST,'.
+           05  FILLER  PIC X(06) VALUE 'PFNIN,'.
+           05  FILLER  PIC X(06) VALUE 'PMANF,'.
+           05  FILLER  PIC X(06) VALUE 'PFSHN,'.
+           05  FILLER  PIC X(06) VALUE 'PPUBA,'.
+           05  FILLER  PIC X(06) VALUE 'PUTIL,'.
+           05  FILLER  PIC X(06) VALUE 'PACFD,'.
+           05  FILLER  PIC X(06) VALUE 'PINFO,'.
+           05  FILLER  PIC X(06) VALUE 'PTECH,'.
+           05  FILLER  PIC X(06) VALUE 'PRNTL,'.
+           05  FILLER  PIC X(06) VALUE 'POTHR,'.
+           05  FILLER  PIC X(06) VALUE 'PCOEN,'.
+           05  FILLER  PIC X(06) VALUE 'PEDSR,'.
+           05  FILLER  PIC X(06) VALUE 'PMINE,'.
+           05  FILLER  PIC X(06) VALUE 'PHCSA,'.
+           05  FILLER  PIC X(06) VALUE 'PARTE,'.
+           05  FILLER  PIC X(06) VALUE 'PWAST,'.
+           05  FILLER  PIC X(06) VALUE 'PRETL,'.
+           05  FILLER  PIC X(10) VALUE 'CBRACDATE,'.
+           05  FILLER  PIC X(04) VALUE 'INA,'.
+           05  FILLER  PIC X(06) VALUE 'WHITE,'.
+           05  FILLER  PIC X(06) VALUE 'ASIAN,'.
+           05  FILLER  PIC X(06) VALUE 'BLACK,'.
+           05  FILLER  PIC X(06) VALUE 'NATAM,'.
+           05  FILLER  PIC X(07) VALUE 'HAWPAC,'.
+           05  FILLER  PIC X(06) VALUE 'PWHIT,'.
+           05  FILLER  PIC X(06) VALUE 'PASIN,'.
+           05  FILLER  PIC X(06) VALUE 'PBLCK,'.
+           05  FILLER  PIC X(06) VALUE 'PNATM,'.
+           05  FILLER  PIC X(06) VALUE 'PHWPC,'.
+           05  FILLER  PIC X(10) VALUE 'CBGENDATE,'.
+           05  FILLER  PIC X(04) VALUE 'INA,'.
+           05  FILLER  PIC X(07) VALUE 'FEMALE,'.
+           05  FILLER  PIC X(05) VALUE 'MALE,'.
+           05  FILLER  PIC X(06) VALUE 'PFEML,'.
+           05  FILLER  PIC X(06) VALUE 'PMALE,'.
+           05  FILLER  PIC X(10) VALUE 'CBEDUDATE,'.
+           05  FILLER  PIC X(04) VALUE 'INA,'.
+           05  FILLER  PIC X(05) VALUE 'LTHS,'.
+           05  FILLER  PIC X(06) VALUE 'HSDIP,'.
+           05  FILLER  PIC X(06) VALUE 'SMCOL,'.
+           05  FILLER  PIC X(06) VALUE 'BACHL,'.
+           05  FILLER  PIC X(06) VALUE 'PLTHS,'.
+           05  FILLER  PIC X(06) VALUE 'PHSDP,'.
+           05  FILLER  PIC X(06) VALUE 'PSMCL,'.
+           05  FILLER  PIC X(06) VALUE 'PBACH,'.
+           05  FILLER  PIC X(10) VALUE 'LABORFORC,'.
+           05  FILLER  PIC X(05) VALUE 'IURAT'.
+      *
+       01  WS-HEADER1.
+           05  FILLER               PIC X(08) VALUE 'REC KEY '.
+           05  FILLER               PIC X(10) VALUE 'CBAGEDATE '.
+           05  FILLER               PIC X(06) VALUE 'INA   '.
+           05  FILLER               PIC X(06) VALUE 'LT22  '.
+           05  FILLER               PIC X(06) VALUE '22TO24'.
+           05  FILLER               PIC X(06) VALUE '25TO34'.
+           05  FILLER               PIC X(06) VALUE '35TO44'.
+           05  FILLER               PIC X(06) VALUE '45TO54'.
+           05  FILLER               PIC X(06) VALUE '55TO59'.
+           05  FILLER               PIC X(06) VALUE '60T064'.
+           05  FILLER               PIC X(06) VALUE 'GT64  '.
+           05  FILLER               PIC X(05) VALUE 'PLT22'.
+           05  FILLER               PIC X(05) VALUE 'P2224'.
+           05  FILLER               PIC X(05) VALUE 'P2534'.
+           05  FILLER               PIC X(05) VALUE 'P3544'.
+           05  FILLER               PIC X(05) VALUE 'P4554'.
+           05  FILLER               PIC X(05) VALUE 'P5559'.
+           05  FILLER               PIC X(05) VALUE 'P6064'.
+           05  FILLER               PIC X(05) VALUE 'PGT64'.
+           05  FILLER               PIC X(10) VALUE 'CBETHDATE '.
+           05  FILLER               PIC X(06) VALUE 'INA   '.
+           05  FILLER               PIC X(06) VALUE 'HISLAT'.
+           05  FILLER               PIC X(06) VALUE 'NOTHIS'.
+           05  FILLER               PIC X(05) VALUE 'PHISL'.
+           05  FILLER               PIC X(05) VALUE 'PNOTH'.
+           05  FILLER               PIC X(10) VALUE 'CBINDDATE '.
+           05  FILLER               PIC X(06) VALUE 'INA   '.
+           05  FILLER               PIC X(06) VALUE 'WHTRD '.
+           05  FILLER               PIC X(06) VALUE 'TRWH  '.
+           05  FILLER               PIC X(06) VALUE 'CONST '.
+           05  FILLER               PIC X(06) VALUE 'FNIN  '.
+           05  FILLER               PIC X(06) VALUE 'MANF  '.
+           05  FILLER               PIC X(06) VALUE 'FSHNT '.
+           05  FILLER               PIC X(06) VALUE 'PUBAD '.
+           05  FILLER               PIC X(06) VALUE 'UTIL  '.
+           05  FILLER               PIC X(06) VALUE 'ACFD  '.
+           05  FILLER               PIC X(06) VALUE 'INFO  '.
+           05  FILLER               PIC X(06) VALUE 'TECH  '.
+           05  FILLER               PIC X(06) VALUE 'RNTLS '.
+           05  FILLER               PIC X(06) VALUE 'OTHER '.
+           05  FILLER               PIC X(06) VALUE 'COENT '.
+           05  FILLER               PIC X(06) VALUE 'EDSRV '.
+           05  FILLER               PIC X(06) VALUE 'MINING'.
+           05  FILLER               PIC X(06) VALUE 'HCSA  '.
+           05  FILLER               PIC X(06) VALUE 'ARTENT'.
+           05  FILLER               PIC X(06) VALUE 'WASTE '.
+           05  FILLER               PIC X(06) VALUE 'RETAIL'.
+           05  FILLER               PIC X(05) VALUE 'PWHTR'.
+           05  FILLER               PIC X(05) VALUE 'PTRWH'.
+           05  FILLER               PIC X(05) VALUE 'PCNST'.
+           05  FILLER               PIC X(05) VALUE 'PFNIN'.
+           05  FILLER               PIC X(05) VALUE 'PMANF'.
+           05  FILLER               PIC X(05) VALUE 'PFSHN'.
+           05  FILLER               PIC X(05) VALUE 'PPUBA'.
+           05  FILLER               PIC X(05) VALUE 'PUTIL'.
+           05  FILLER               PIC X(05) VALUE 'PACFD'.
+           05  FILLER               PIC X(05) VALUE 'PINFO'.
+           05  FILLER               PIC X(05) VALUE 'PTECH'.
+           05  FILLER               PIC X(05) VALUE 'PRNTL'.
+           05  FILLER               PIC X(05) VALUE 'POTHR'.
+           05  FILLER               PIC X(05) VALUE 'PCOEN'.
+           05  FILLER               PIC X(05) VALUE 'PEDSR'.
+           05  FILLER               PIC X(05) VALUE 'PMINE'.
+           05  FILLER               PIC X(05) VALUE 'PHCSA'.
+           05  FILLER               PIC X(05) VALUE 'PARTE'.
+           05  FILLER               PIC X(05) VALUE 'PWAST'.
+           05  FILLER               PIC X(05) VALUE 'PRETL'.
+           05  FILLER               PIC X(10) VALUE 'CBRACDATE '.
+           05  FILLER               PIC X(06) VALUE 'INA   '.
+           05  FILLER               PIC X(06) VALUE 'WHITE '.
+           05  FILLER               PIC X(06) VALUE 'ASIAN '.
+           05  FILLER               PIC X(06) VALUE 'BLACK '.
+           05  FILLER               PIC X(06) VALUE 'NATAM '.
+           05  FILLER               PIC X(06) VALUE 'HAWPAC'.
+           05  FILLER               PIC X(05) VALUE 'PWHIT'.
+           05  FILLER               PIC X(05) VALUE 'PASIN'.
+           05  FILLER               PIC X(05) VALUE 'PBLCK'.
+           05  FILLER               PIC X(05) VALUE 'PNATM'.
+           05  FILLER               PIC X(05) VALUE 'PHWPC'.
+           05  FILLER               PIC X(10) VALUE 'CBGENDATE '.
+           05  FILLER               PIC X(06) VALUE 'INA   '.
+           05  FILLER               PIC X(06) VALUE 'FEMALE'.
+           05  FILLER               PIC X(06) VALUE ' MALE '.
+           05  FILLER               PIC X(05) VALUE 'PFEML'.
+           05  FILLER               PIC X(05) VALUE 'PMALE'.
+           05  FILLER               PIC X(10) VALUE 'CBEDUDATE '.
+           05  FILLER               PIC X(06) VALUE 'INA   '.
+           05  FILLER               PIC X(06) VALUE 'LTHS  '.
+           05  FILLER               PIC X(06) VALUE 'HSDIP '.
+           05  FILLER               PIC X(06) VALUE 'SMCOL '.
+           05  FILLER               PIC X(06) VALUE 'BACHL '.
+           05  FILLER               PIC X(05) VALUE 'PLTHS'.
+           05  FILLER               PIC X(05) VALUE 'PHSDP'.
+           05  FILLER               PIC X(05) VALUE 'PSMCL'.
+           05  FILLER               PIC X(05) VALUE 'PBACH'.
+           05  FILLER               PIC X(09) VALUE 'LABORFORC'.
+           05  FILLER               PIC X(05) VALUE 'IURAT'.
+           05  FILLER               PIC X(10) VALUE SPACES.
+      *
+       01  WS-HEADER2               PIC X(579) VALUE ALL '-'.
+      *
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN OUTPUT PRINT-LINE.
+           DISPLAY 'ACCESSING CLAIMS DATABASE'.
+           OPEN INPUT CLAIMS-DATABASE.
+           DISPLAY WS-CLMDB-STATUS
+           IF WS-CLMDB-SUCCESS
+              DISPLAY "FILE OPEN SUCCESSFUL"
+           ELSE
+              DISPLAY "FILE OPENING ERROR"
+              GO TO CLOSE-STOP
+           END-IF.
+           PERFORM READ-CONTROL-PARM.
+           GO TO PRINT-HEADERS.
+      *
+       READ-CONTROL-PARM.
+           OPEN INPUT DB-CONTROL-PARM.
+           IF WS-PARM-STATUS-OK
+              READ DB-CONTROL-PARM
+                 AT END
+                    DISPLAY 'DBPARM EMPTY, USING DEFAULT RANGE/MODE'
+                 NOT AT END
+                    MOVE DBPARM-START-DATE TO WS-PARM-START-DATE
+                    MOVE DBPARM-END-DATE TO WS-PARM-END-DATE
+                    IF DBPARM-MODE = 'C' OR DBPARM-MODE = 'c'
+                       MOVE 'C' TO WS-PARM-MODE
+                    END-IF
+              END-READ
+              CLOSE DB-CONTROL-PARM
+           ELSE
+              DISPLAY 'NO DBPARM CONTROL FILE, USING DEFAULT RANGE'
+           END-IF.
+      *
+       PRINT-HEADERS.
+           IF WS-PARM-MODE = 'C'
+              PERFORM WRITE-CSV-HEADER
+           ELSE
+              PERFORM WRITE-PAGE-HEADERS
+           END-IF.
+      *
+       READ-NEXT-RECORD.
+           PERFORM READ-RECORD
+            PERFORM UNTIL LASTREC = 'Y'
+            PERFORM CHECK-RECORD-RANGE
+            IF WS-IN-RANGE
+               PERFORM WRITE-RECORD
+            END-IF
+            PERFORM READ-RECORD
+            END-PERFORM
+           .
+           IF WS-PARM-MODE NOT = 'C' AND WS-MONTH-REC-COUNT > 0
+              PERFORM PRINT-MONTH-SUBTOTALS
+           END-IF.
+      *
+       CLOSE-STOP.
+           CLOSE PRINT-LINE.
+           CLOSE CLAIMS-DATABASE.
+           STOP RUN.
+      *
+       READ-RECORD.
+           READ CLAIMS-DATABASE
+           AT END MOVE 'Y' TO LASTREC
+           END-READ.
+      *
+       CHECK-RECORD-RANGE.
+           MOVE 'Y' TO WS-IN-RANGE-SW.
+           IF WS-PARM-START-DATE NOT = SPACES
+              AND RECORD-KEY < WS-PARM-START-DATE
+                 MOVE 'N' TO WS-IN-RANGE-SW
+           END-IF.
+           IF WS-PARM-END-DATE NOT = SPACES
+              AND RECORD-KEY > WS-PARM-END-DATE
+                 MOVE 'N' TO WS-IN-RANGE-SW
+           END-IF.
+      *
+       WRITE-RECORD.
+           MOVE CLAIMSDB-RECORD TO WS-CLAIMSDB-RECORD.
+           IF WS-PARM-MODE = 'C'
+              PERFORM WRITE-CSV-RECORD
+           ELSE
+              PERFORM ACCUMULATE-MONTH-TOTALS
+              PERFORM WRITE-PRINT-RECORD
+           END-IF.
+      *
+       WRITE-PRINT-RECORD.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              PERFORM WRITE-PAGE-HEADERS
+           END-IF.
+           MOVE  WS-CLAIMSDB-RECORD TO PRINT-REC.
+           WRITE PRINT-REC.
+           ADD 1 TO WS-LINE-COUNT.
+      *
+       WRITE-PAGE-HEADERS.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE WS-PAGE-NUMBER TO WS-PAGE-NUM-DISPLAY.
+           WRITE PRINT-REC FROM WS-PAGE-HEADER-LINE.
+           WRITE PRINT-REC FROM WS-HEADER1.
+           WRITE PRINT-REC FROM WS-HEADER2.
+           MOVE 0 TO WS-LINE-COUNT.
+      *
+       WRITE-CSV-HEADER.
+           WRITE PRINT-REC FROM WS-CSV-HEADER-LINE.
+      *
+       WRITE-CSV-RECORD.
+           STRING
+           WSAGE-DATE "," WSAGE-INA ","
+           WSAGE-LESS-THAN-22 "," WSAGE-22-TO-24 ","
+           WSAGE-25-TO-34 "," WSAGE-35-TO-44 ","
+           WSAGE-45-TO-54 "," WSAGE-55-TO-59 ","
+           WSAGE-60-TO-64 "," WSAGE-GRTR-THAN-64 ","
+           WSAGE-PCT-LESS-THAN-22 "," WSAGE-PCT-22-TO-24 ","
+           WSAGE-PCT-25-TO-34 "," WSAGE-PCT-35-TO-44 ","
+           WSAGE-PCT-45-TO-54 "," WSAGE-PCT-55-TO-59 ","
+           WSAGE-PCT-60-TO-64 "," WSAGE-PCT-GRTR-THAN-64 ","
+           WSETH-DATE "," WSETH-INA ","
+           WSETH-HISPANIC-OR-LATINO ","
+           WSETH-NOT-HISPANIC-OR-LATINO ","
+           WSETH-PCT-HISPANIC-OR-LATINO ","
+           WSETH-PCT-NOT-HISP-OR-LATINO ","
+           WSIND-DATE "," WSIND-INA ","
+           WSIND-WHOLESALE-TRADE ","
+           WSIND-TRANSPORTATION-WAREHOUSE ","
+           WSIND-CONSTRUCTION "," WSIND-FINANCE-INSURANCE ","
+           WSIND-MANUFACTURING ","
+           WSIND-AGR-FORESTRY-FISH-HUNT ","
+           WSIND-PUBLIC-ADMINISTRATION "," WSIND-UTILITIES ","
+           WSIND-ACCOM-FOODSERVICES "," WSIND-INFORMATION ","
+           WSIND-PROF-SCI-TECHSERVICES ","
+           WSIND-RE-RENTAL-LEASING ","
+           WSIND-OTHER-SERV-EXC-PUB-ADM ","
+           WSIND-MGT-OF-COMPANIES-ENT ","
+           WSIND-EDUCATIONAL-SERVICES "," WSIND-MINING ","
+           WSIND-HEALTHCARE-SOCIALASST ","
+           WSIND-ARTS-ENTERTAINMENT-REC ","
+           WSIND-ADM-SUP-WSTMGMT-REMSERV ","
+           WSIND-RETAIL-TRADE ","
+           WSIND-PCT-WHOLESALE-TRADE ","
+           WSIND-PCT-TRANS-WAREHOUSE ","
+           WSIND-PCT-CONSTRUCTION "," WSIND-PCT-FINANCE-INSURANCE ","
+           WSIND-PCT-MANUFACTURING ","
+           WSIND-PCT-AGR-FOR-FISH-HUNT ","
+           WSIND-PCT-PUBLIC-ADMIN "," WSIND-PCT-UTILITIES ","
+           WSIND-PCT-ACCOM-FOODSERVICES "," WSIND-PCT-INFORMATION ","
+           WSIND-PCT-PROF-SCI-TECHSERV ","
+           WSIND-PCT-RE-RENTAL-LEASING ","
+           WSIND-PCT-OTH-SERV-EXC-PUB-ADM ","
+           WSIND-PCT-MGT-OF-COMPANIES-ENT ","
+           WSIND-PCT-EDUCATIONAL-SERVICES "," WSIND-PCT-MINING ","
+           WSIND-PCT-HEALTHCARE-SOCIALASST ","
+           WSIND-PCT-ARTS-ENT-REC ","
+           WSIND-PCT-ADM-SUP-WSTMGMT-RMSRV ","
+           WSIND-PCT-RETAIL-TRADE ","
+           WSRAC-DATE "," WSRAC-INA ","
+           WSRAC-WHITE "," WSRAC-ASIAN ","
+           WSRAC-BLACK-OR-AFRAM ","
+           WSRAC-AM-INDIAN-OR-AL-NATIVE ","
+           WSRAC-NAT-HAW-OR-PAC-ISLANDER ","
+           WSRAC-PCT-WHITE "," WSRAC-PCT-ASIAN ","
+           WSRAC-PCT-BLACK-OR-AFRAM ","
+           WSRAC-PCT-AM-IND-OR-AL-NATIVE ","
+           WSRAC-PCT-NAT-HAW-OR-PAC-ISL ","
+           WSGEN-DATE "," WSGEN-INA ","
+           WSGEN-FEMALE "," WSGEN-MALE ","
+           WSGEN-PCT-FEMALE "," WSGEN-PCT-MALE ","
+           WSEDU-DATE "," WSEDU-INA ","
+           WSEDU-LESS-THAN-HS "," WSEDU-HS-DIPLOMA ","
+           WSEDU-SOME-COLLEGE "," WSEDU-BACHELORS-OR-HIGHER ","
+           WSEDU-PCT-LESS-THAN-HS "," WSEDU-PCT-HS-DIPLOMA ","
+           WSEDU-PCT-SOME-COLLEGE "," WSEDU-PCT-BACHELORS-OR-HIGHER ","
+           WS-LABORFORCE-COUNT "," WS-INSURED-UNEMPLOYMENT-RATE
+           DELIMITED BY SIZE INTO WS-CSV-DATA-LINE.
+           MOVE WS-RECORD-KEY TO PRINT-REC (1:8).
+           MOVE ',' TO PRINT-REC (9:1).
+           MOVE WS-CSV-DATA-LINE TO PRINT-REC (10:660).
+           WRITE PRINT-REC.
+      *
+       ACCUMULATE-MONTH-TOTALS.
+           MOVE WS-RECORD-KEY (1:6) TO WS-THIS-MONTH.
+           IF WS-CURRENT-MONTH NOT = SPACES
+              AND WS-THIS-MONTH NOT = WS-CURRENT-MONTH
+                 PERFORM PRINT-MONTH-SUBTOTALS
+                 PERFORM RESET-MONTH-ACCUMULATORS
+           END-IF.
+           MOVE WS-THIS-MONTH TO WS-CURRENT-MONTH.
+           ADD 1 TO WS-MONTH-REC-COUNT.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 8
+              ADD WS-CBAGE-COLS (WS-TBL-IDX)
+                 TO WS-CBAGE-SUM (WS-TBL-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 2
+              ADD WS-CBETH-COLS (WS-TBL-IDX)
+                 TO WS-CBETH-SUM (WS-TBL-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 20
+              ADD WS-CBIND-COLS (WS-TBL-IDX)
+                 TO WS-CBIND-SUM (WS-TBL-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 5
+              ADD WS-CBRAC-COLS (WS-TBL-IDX)
+                 TO WS-CBRAC-SUM (WS-TBL-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 2
+              ADD WS-CBGEN-COLS (WS-TBL-IDX)
+                 TO WS-CBGEN-SUM (WS-TBL-IDX)
+           END-PERFORM.
+      *
+       PRINT-MONTH-SUBTOTALS.
+           MOVE SPACES TO WS-SUBTOTAL-RECORD.
+           STRING 'ST' WS-CURRENT-MONTH DELIMITED BY SIZE
+              INTO WS-SUBT-KEY.
+           MOVE 'MONTH SUBTOT' TO WS-SUBT-CBAGE-DATE.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 8
+              MOVE WS-CBAGE-SUM (WS-TBL-IDX)
+                 TO WS-SUBT-CBAGE-VALS (WS-TBL-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 2
+              MOVE WS-CBETH-SUM (WS-TBL-IDX)
+                 TO WS-SUBT-CBETH-VALS (WS-TBL-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 20
+              MOVE WS-CBIND-SUM (WS-TBL-IDX)
+                 TO WS-SUBT-CBIND-VALS (WS-TBL-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 5
+              MOVE WS-CBRAC-SUM (WS-TBL-IDX)
+                 TO WS-SUBT-CBRAC-VALS (WS-TBL-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 2
+              MOVE WS-CBGEN-SUM (WS-TBL-IDX)
+                 TO WS-SUBT-CBGEN-VALS (WS-TBL-IDX)
+           END-PERFORM.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              PERFORM WRITE-PAGE-HEADERS
+           END-IF.
+           MOVE WS-SUBTOTAL-RECORD TO PRINT-REC.
+           WRITE PRINT-REC.
+           ADD 1 TO WS-LINE-COUNT.
+           MOVE SPACES TO WS-SUBTOTAL-RECORD.
+           STRING 'AV' WS-CURRENT-MONTH DELIMITED BY SIZE
+              INTO WS-SUBT-KEY.
+           MOVE 'MONTH AVERAG' TO WS-SUBT-CBAGE-DATE.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 8
+              DIVIDE WS-CBAGE-SUM (WS-TBL-IDX)
+                 BY WS-MONTH-REC-COUNT
+                 GIVING WS-SUBT-CBAGE-VALS (WS-TBL-IDX) ROUNDED
+           END-PERFORM.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 2
+              DIVIDE WS-CBETH-SUM (WS-TBL-IDX)
+                 BY WS-MONTH-REC-COUNT
+                 GIVING WS-SUBT-CBETH-VALS (WS-TBL-IDX) ROUNDED
+           END-PERFORM.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 20
+              DIVIDE WS-CBIND-SUM (WS-TBL-IDX)
+                 BY WS-MONTH-REC-COUNT
+                 GIVING WS-SUBT-CBIND-VALS (WS-TBL-IDX) ROUNDED
+           END-PERFORM.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 5
+              DIVIDE WS-CBRAC-SUM (WS-TBL-IDX)
+                 BY WS-MONTH-REC-COUNT
+                 GIVING WS-SUBT-CBRAC-VALS (WS-TBL-IDX) ROUNDED
+           END-PERFORM.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 2
+              DIVIDE WS-CBGEN-SUM (WS-TBL-IDX)
+                 BY WS-MONTH-REC-COUNT
+                 GIVING WS-SUBT-CBGEN-VALS (WS-TBL-IDX) ROUNDED
+           END-PERFORM.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+              PERFORM WRITE-PAGE-HEADERS
+           END-IF.
+           MOVE WS-SUBTOTAL-RECORD TO PRINT-REC.
+           WRITE PRINT-REC.
+           ADD 1 TO WS-LINE-COUNT.
+      *
+       RESET-MONTH-ACCUMULATORS.
+           MOVE 0 TO WS-MONTH-REC-COUNT.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 8
+              MOVE 0 TO WS-CBAGE-SUM (WS-TBL-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 2
+              MOVE 0 TO WS-CBETH-SUM (WS-TBL-IDX)
+              MOVE 0 TO WS-CBGEN-SUM (WS-TBL-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 20
+              MOVE 0 TO WS-CBIND-SUM (WS-TBL-IDX)
+           END-PERFORM.
+           PERFORM VARYING WS-TBL-IDX FROM 1 BY 1
+              UNTIL WS-TBL-IDX > 5
+              MOVE 0 TO WS-CBRAC-SUM (WS-TBL-IDX)
+           END-PERFORM.
