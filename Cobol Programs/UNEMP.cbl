@@ -1,7 +1,7 @@
       *-----------------------
        IDENTIFICATION DIVISION.
       *-----------------------
-       PROGRAM-ID.    UNEMP
+       PROGRAM-ID.    UNEMP.
        AUTHOR.        Otto B. Employed.
       ***************************************************************
       *
@@ -25,16 +25,28 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT PRINT-LINE ASSIGN TO PRTLINE.
-           SELECT CLAIMS-BY-AGE ASSIGN TO CLMAGE.
-           SELECT CLAIMS-BY-ETHNICITY ASSIGN TO CLMETH.
-           SELECT CLAIMS-BY-INDUSTRY ASSIGN TO CLMIND.
-           SELECT CLAIMS-BY-RACE ASSIGN TO CLMRAC.
-           SELECT CLAIMS-BY-GENDER ASSIGN TO CLMGEN.
+           SELECT CLAIMS-BY-AGE ASSIGN TO WS-CLMAGE-FNAME.
+           SELECT CLAIMS-BY-ETHNICITY ASSIGN TO WS-CLMETH-FNAME.
+           SELECT CLAIMS-BY-INDUSTRY ASSIGN TO WS-CLMIND-FNAME.
+           SELECT CLAIMS-BY-RACE ASSIGN TO WS-CLMRAC-FNAME.
+           SELECT CLAIMS-BY-GENDER ASSIGN TO WS-CLMGEN-FNAME.
+           SELECT CLAIMS-BY-EDUCATION ASSIGN TO CLMEDU.
+           SELECT CLAIMS-BY-LABORFORCE ASSIGN TO CLMLABOR.
+           SELECT OPTIONAL FNAME-CONTROL-PARM ASSIGN TO FNMPARM
+                  FILE STATUS IS WS-FNMPARM-STATUS.
            SELECT CLAIMS-DATABASE ASSIGN TO CLMSDB
                   ORGANIZATION IS INDEXED
-                  ACCESS MODE IS RANDOM
+                  ACCESS MODE IS DYNAMIC
                   RECORD KEY IS RECORD-KEY
                   FILE STATUS IS WS-CLMDB-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO CLMCKPT
+                  FILE STATUS IS WS-CKPT-STATUS.
+           SELECT OPTIONAL DB-INIT-FLAG ASSIGN TO CLMINIT
+                  FILE STATUS IS WS-INIT-STATUS.
+           SELECT AUDIT-LOG ASSIGN TO LOADAUD
+                  FILE STATUS IS WS-AUD-STATUS.
+           SELECT OPTIONAL ALERT-CONTROL-PARM ASSIGN TO ALRTPARM
+                  FILE STATUS IS WS-PARM-STATUS.
       *
       *-------------
        DATA DIVISION.
@@ -57,6 +69,40 @@
       *
        FD  CLAIMS-BY-GENDER RECORDING MODE F.
        01  CBGEN-REC                                PIC X(144).
+      *
+       FD  CLAIMS-BY-EDUCATION RECORDING MODE F.
+       01  CBEDU-REC                                PIC X(144).
+      *
+       FD  CLAIMS-BY-LABORFORCE RECORDING MODE F.
+       01  CBLBR-REC                                PIC X(144).
+      *
+       FD  CHECKPOINT-FILE RECORDING MODE F.
+       01  CHKPT-REC                                PIC X(01).
+      *
+       FD  DB-INIT-FLAG RECORDING MODE F.
+       01  INIT-REC                                 PIC X(01).
+      *
+       FD  AUDIT-LOG RECORDING MODE F.
+       01  AUDIT-REC.
+           05  AUD-RECORD-KEY                       PIC X(08).
+           05  AUD-CATEGORY                         PIC X(04).
+           05  AUD-SOURCE-FILE                      PIC X(08).
+           05  AUD-OLD-VALUES                       PIC X(150).
+           05  AUD-NEW-VALUES                       PIC X(150).
+           05  AUD-DATE-PROCESSED                   PIC X(08).
+      *
+       FD  ALERT-CONTROL-PARM RECORDING MODE F.
+       01  ALRTPARM-REC.
+           05  ALRTPARM-THRESHOLD-PCT               PIC 9(03)V99.
+      *
+       FD  FNAME-CONTROL-PARM RECORDING MODE F.
+       01  FNMPARM-REC.
+           05  FNMPARM-CLMAGE-FNAME                 PIC X(08).
+           05  FNMPARM-CLMETH-FNAME                 PIC X(08).
+           05  FNMPARM-CLMIND-FNAME                 PIC X(08).
+           05  FNMPARM-CLMRAC-FNAME                 PIC X(08).
+           05  FNMPARM-CLMGEN-FNAME                 PIC X(08).
+           05  FILLER                               PIC X(40).
       *
        FD  CLAIMS-DATABASE.
        01  CLAIMSDB-RECORD.
@@ -72,11 +118,23 @@
                10  DB-CBAGE-55-TO-59                    PIC 9(06).
                10  DB-CBAGE-60-TO-64                    PIC 9(06).
                10  DB-CBAGE-GRTR-THAN-64                PIC 9(06).
+           05  CLMDB-CBAGE-PCT-FIELDS.
+               10  DB-CBAGE-PCT-LESS-THAN-22            PIC 9(03)V99.
+               10  DB-CBAGE-PCT-22-TO-24                PIC 9(03)V99.
+               10  DB-CBAGE-PCT-25-TO-34                PIC 9(03)V99.
+               10  DB-CBAGE-PCT-35-TO-44                PIC 9(03)V99.
+               10  DB-CBAGE-PCT-45-TO-54                PIC 9(03)V99.
+               10  DB-CBAGE-PCT-55-TO-59                PIC 9(03)V99.
+               10  DB-CBAGE-PCT-60-TO-64                PIC 9(03)V99.
+               10  DB-CBAGE-PCT-GRTR-THAN-64            PIC 9(03)V99.
            05  CLMDB-CBETH-FIELDS.
                10  DB-CBETH-DATE                        PIC X(10).
                10  DB-CBETH-INA                         PIC 9(06).
                10  DB-CBETH-HISPANIC-OR-LATINO          PIC 9(06).
                10  DB-CBETH-NOT-HISP-OR-LATINO          PIC 9(06).
+           05  CLMDB-CBETH-PCT-FIELDS.
+               10  DB-CBETH-PCT-HISPANIC-OR-LATINO      PIC 9(03)V99.
+               10  DB-CBETH-PCT-NOT-HISP-OR-LATINO      PIC 9(03)V99.
            05  CLMDB-CBIND-FIELDS.
                10  DB-CBIND-DATE                        PIC X(10).
                10  DB-CBIND-INA                         PIC 9(06).
@@ -100,6 +158,27 @@
                10  DB-CBIND-ARTS-ENT-REC                PIC 9(06).
                10  DB-CBIND-ADM-SUP-WSTMGMT-RMSRV       PIC 9(06).
                10  DB-CBIND-RETAIL-TRADE                PIC 9(06).
+           05  CLMDB-CBIND-PCT-FIELDS.
+               10  DB-CBIND-PCT-WHOLESALE-TRADE         PIC 9(03)V99.
+               10  DB-CBIND-PCT-TRANS-WAREHOUSE         PIC 9(03)V99.
+               10  DB-CBIND-PCT-CONSTRUCTION            PIC 9(03)V99.
+               10  DB-CBIND-PCT-FINANCE-INSURANCE       PIC 9(03)V99.
+               10  DB-CBIND-PCT-MANUFACTURING           PIC 9(03)V99.
+               10  DB-CBIND-PCT-AGR-FOR-FISH-HUNT       PIC 9(03)V99.
+               10  DB-CBIND-PCT-PUBLIC-ADMIN            PIC 9(03)V99.
+               10  DB-CBIND-PCT-UTILITIES               PIC 9(03)V99.
+               10  DB-CBIND-PCT-ACCOM-FOODSERVICES      PIC 9(03)V99.
+               10  DB-CBIND-PCT-INFORMATION             PIC 9(03)V99.
+               10  DB-CBIND-PCT-PROF-SCI-TECHSERV       PIC 9(03)V99.
+               10  DB-CBIND-PCT-RE-RENTAL-LEASING       PIC 9(03)V99.
+               10  DB-CBIND-PCT-OTH-SERV-EXC-PUB-ADM    PIC 9(03)V99.
+               10  DB-CBIND-PCT-MGT-OF-COMPANIES-ENT    PIC 9(03)V99.
+               10  DB-CBIND-PCT-EDUCATIONAL-SERVICES    PIC 9(03)V99.
+               10  DB-CBIND-PCT-MINING                  PIC 9(03)V99.
+               10  DB-CBIND-PCT-HEALTHCARE-SOCIALASST   PIC 9(03)V99.
+               10  DB-CBIND-PCT-ARTS-ENT-REC            PIC 9(03)V99.
+               10  DB-CBIND-PCT-ADM-SUP-WSTMGMT-RMSRV   PIC 9(03)V99.
+               10  DB-CBIND-PCT-RETAIL-TRADE            PIC 9(03)V99.
            05  CLMDB-CBRAC-FIELDS.
                10  DB-CBRAC-DATE                        PIC X(10).
                10  DB-CBRAC-INA                         PIC 9(06).
@@ -108,11 +187,35 @@
                10  DB-CBRAC-BLACK-OR-AFRAM              PIC 9(06).
                10  DB-CBRAC-AM-IND-OR-AL-NATIVE         PIC 9(06).
                10  DB-CBRAC-NAT-HAW-OR-PAC-ISL          PIC 9(06).
+           05  CLMDB-CBRAC-PCT-FIELDS.
+               10  DB-CBRAC-PCT-WHITE                   PIC 9(03)V99.
+               10  DB-CBRAC-PCT-ASIAN                   PIC 9(03)V99.
+               10  DB-CBRAC-PCT-BLACK-OR-AFRAM          PIC 9(03)V99.
+               10  DB-CBRAC-PCT-AM-IND-OR-AL-NATIVE     PIC 9(03)V99.
+               10  DB-CBRAC-PCT-NAT-HAW-OR-PAC-ISL      PIC 9(03)V99.
            05  CLMDB-CBGEN-FIELDS.
                10  DB-CBGEN-DATE                        PIC X(10).
                10  DB-CBGEN-INA                         PIC 9(06).
                10  DB-CBGEN-FEMALE                      PIC 9(06).
                10  DB-CBGEN-MALE                        PIC 9(06).
+           05  CLMDB-CBGEN-PCT-FIELDS.
+               10  DB-CBGEN-PCT-FEMALE                  PIC 9(03)V99.
+               10  DB-CBGEN-PCT-MALE                    PIC 9(03)V99.
+           05  CLMDB-CBEDU-FIELDS.
+               10  DB-CBEDU-DATE                        PIC X(10).
+               10  DB-CBEDU-INA                         PIC 9(06).
+               10  DB-CBEDU-LESS-THAN-HS                PIC 9(06).
+               10  DB-CBEDU-HS-DIPLOMA                  PIC 9(06).
+               10  DB-CBEDU-SOME-COLLEGE                PIC 9(06).
+               10  DB-CBEDU-BACHELORS-OR-HIGHER         PIC 9(06).
+           05  CLMDB-CBEDU-PCT-FIELDS.
+               10  DB-CBEDU-PCT-LESS-THAN-HS            PIC 9(03)V99.
+               10  DB-CBEDU-PCT-HS-DIPLOMA              PIC 9(03)V99.
+               10  DB-CBEDU-PCT-SOME-COLLEGE            PIC 9(03)V99.
+               10  DB-CBEDU-PCT-BACHELORS-OR-HIGHER     PIC 9(03)V99.
+           05  CLMDB-LABORFORCE-FIELDS.
+               10  DB-LABORFORCE-COUNT                  PIC 9(09).
+               10  DB-INSURED-UNEMPLOYMENT-RATE         PIC 9(03)V99.
       *
        WORKING-STORAGE SECTION.
        01  FLAGS.
@@ -124,8 +227,201 @@
        01  WS-CLMDB-STATUS              PIC X(02)   VALUE SPACES.
            88 WS-CLMDB-SUCCESS                      VALUE '00'.
            88 WS-CLMDB-NOT-PRESENT                  VALUE '35'.
+           88 WS-CLMDB-DUPLICATE-KEY                VALUE '22'.
       *
        01  WS-YYYYMMDD                  PIC X(08)   VALUE SPACES.
+      *
+       01  WS-CKPT-STATUS               PIC X(02)   VALUE SPACES.
+           88 WS-CKPT-SUCCESS                       VALUE '00'.
+           88 WS-CKPT-NOT-PRESENT                   VALUE '35'.
+       01  WS-CHECKPOINT-STAGE          PIC 9(01)   VALUE 0.
+       01  WS-STARTING-CKPT-STAGE       PIC 9(01)   VALUE 0.
+      *
+       01  WS-INIT-STATUS                PIC X(02)   VALUE SPACES.
+           88 WS-INIT-SUCCESS                       VALUE '00'.
+           88 WS-INIT-NOT-PRESENT                   VALUE '35'.
+       01  WS-DB-INITIALIZED-SW          PIC X(01)   VALUE 'N'.
+           88 WS-DB-ALREADY-INITIALIZED              VALUE 'Y'.
+      *
+       01  WS-AUD-STATUS                PIC X(02)   VALUE SPACES.
+           88 WS-AUD-SUCCESS                         VALUE '00'.
+       01  WS-AUDIT-LOG-OPEN-SW         PIC X(01)   VALUE 'N'.
+           88 WS-AUDIT-LOG-OPEN                      VALUE 'Y'.
+       01  WS-AUD-OLD-VALUES            PIC X(150)  VALUE SPACES.
+       01  WS-AUD-NEW-VALUES            PIC X(150)  VALUE SPACES.
+      *
+       01  WS-PARM-STATUS               PIC X(02)   VALUE SPACES.
+           88 WS-PARM-STATUS-OK                     VALUE '00'.
+       01  WS-ALERT-THRESHOLD-PCT       PIC 9(03)V99 VALUE 25.00.
+      *
+       01  WS-FNMPARM-STATUS            PIC X(02)   VALUE SPACES.
+           88 WS-FNMPARM-STATUS-OK                  VALUE '00'.
+       01  WS-CLMAGE-FNAME               PIC X(08)  VALUE 'CLMAGE'.
+       01  WS-CLMETH-FNAME               PIC X(08)  VALUE 'CLMETH'.
+       01  WS-CLMIND-FNAME               PIC X(08)  VALUE 'CLMIND'.
+       01  WS-CLMRAC-FNAME               PIC X(08)  VALUE 'CLMRAC'.
+       01  WS-CLMGEN-FNAME               PIC X(08)  VALUE 'CLMGEN'.
+      *
+       01  WS-SAVE-CLAIMSDB-RECORD      PIC X(569)  VALUE SPACES.
+       01  WS-SAVE-KEY                  PIC X(08)   VALUE SPACES.
+       01  WS-PRIOR-KEY                 PIC X(08)   VALUE SPACES.
+       01  WS-PRIOR-FOUND-SW            PIC X(01)   VALUE 'N'.
+           88 WS-PRIOR-FOUND                        VALUE 'Y'.
+       01  WS-PWK-DATE-NUM              PIC 9(08)   VALUE 0.
+       01  WS-PWK-PRIOR-NUM              PIC 9(08)   VALUE 0.
+       01  WS-PWK-INTEGER               PIC S9(09)  VALUE 0.
+      *
+       01  WS-PRIOR-CBAGE-FIELDS.
+           05  PR-CBAGE-DATE                        PIC X(10).
+           05  PR-CBAGE-INA                         PIC 9(06).
+           05  PR-CBAGE-LESS-THAN-22                PIC 9(06).
+           05  PR-CBAGE-22-TO-24                    PIC 9(06).
+           05  PR-CBAGE-25-TO-34                    PIC 9(06).
+           05  PR-CBAGE-35-TO-44                    PIC 9(06).
+           05  PR-CBAGE-45-TO-54                    PIC 9(06).
+           05  PR-CBAGE-55-TO-59                    PIC 9(06).
+           05  PR-CBAGE-60-TO-64                    PIC 9(06).
+           05  PR-CBAGE-GRTR-THAN-64                PIC 9(06).
+       01  WS-PRIOR-CBETH-FIELDS.
+           05  PR-CBETH-DATE                        PIC X(10).
+           05  PR-CBETH-INA                         PIC 9(06).
+           05  PR-CBETH-HISPANIC-OR-LATINO          PIC 9(06).
+           05  PR-CBETH-NOT-HISP-OR-LATINO          PIC 9(06).
+       01  WS-PRIOR-CBIND-FIELDS.
+           05  PR-CBIND-DATE                        PIC X(10).
+           05  PR-CBIND-INA                         PIC 9(06).
+           05  PR-CBIND-WHOLESALE-TRADE             PIC 9(06).
+           05  PR-CBIND-TRANS-WAREHOUSE             PIC 9(06).
+           05  PR-CBIND-CONSTRUCTION                PIC 9(06).
+           05  PR-CBIND-FINANCE-INSURANCE           PIC 9(06).
+           05  PR-CBIND-MANUFACTURING               PIC 9(06).
+           05  PR-CBIND-AGR-FOR-FISH-HUNT           PIC 9(06).
+           05  PR-CBIND-PUBLIC-ADMINISTRATION       PIC 9(06).
+           05  PR-CBIND-UTILITIES                   PIC 9(06).
+           05  PR-CBIND-ACCOM-FOODSERVICES          PIC 9(06).
+           05  PR-CBIND-INFORMATION                 PIC 9(06).
+           05  PR-CBIND-PROF-SCI-TECHSERVICES       PIC 9(06).
+           05  PR-CBIND-RE-RENTAL-LEASING           PIC 9(06).
+           05  PR-CBIND-OTH-SERV-EXC-PUB-ADM        PIC 9(06).
+           05  PR-CBIND-MGT-OF-COMPANIES-ENT        PIC 9(06).
+           05  PR-CBIND-EDUCATIONAL-SERVICES        PIC 9(06).
+           05  PR-CBIND-MINING                      PIC 9(06).
+           05  PR-CBIND-HEALTHCARE-SOCIALASST       PIC 9(06).
+           05  PR-CBIND-ARTS-ENT-REC                PIC 9(06).
+           05  PR-CBIND-ADM-SUP-WSTMGMT-RMSRV       PIC 9(06).
+           05  PR-CBIND-RETAIL-TRADE                PIC 9(06).
+       01  WS-PRIOR-CBRAC-FIELDS.
+           05  PR-CBRAC-DATE                        PIC X(10).
+           05  PR-CBRAC-INA                         PIC 9(06).
+           05  PR-CBRAC-WHITE                       PIC 9(06).
+           05  PR-CBRAC-ASIAN                       PIC 9(06).
+           05  PR-CBRAC-BLACK-OR-AFRAM              PIC 9(06).
+           05  PR-CBRAC-AM-IND-OR-AL-NATIVE         PIC 9(06).
+           05  PR-CBRAC-NAT-HAW-OR-PAC-ISL          PIC 9(06).
+       01  WS-PRIOR-CBGEN-FIELDS.
+           05  PR-CBGEN-DATE                        PIC X(10).
+           05  PR-CBGEN-INA                         PIC 9(06).
+           05  PR-CBGEN-FEMALE                      PIC 9(06).
+           05  PR-CBGEN-MALE                        PIC 9(06).
+      *
+       01  WS-ALERT-CURRENT             PIC 9(06)   VALUE 0.
+       01  WS-ALERT-PRIOR                PIC 9(06)   VALUE 0.
+       01  WS-ALERT-PCT-CHANGE          PIC S9(05)V99 VALUE 0.
+       01  WS-ALERT-LABEL                PIC X(24)   VALUE SPACES.
+       01  WS-ALERT-LINE.
+           05  FILLER                   PIC X(17)
+               VALUE 'CLAIM SPIKE ALERT'.
+           05  FILLER                   PIC X(07) VALUE ' DATE='.
+           05  WS-ALT-DATE              PIC X(08).
+           05  FILLER                   PIC X(08) VALUE ' CAT='.
+           05  WS-ALT-LABEL             PIC X(24).
+           05  FILLER                   PIC X(09) VALUE ' CURRENT='.
+           05  WS-ALT-CURRENT           PIC ZZZZZ9.
+           05  FILLER                   PIC X(07) VALUE ' PRIOR='.
+           05  WS-ALT-PRIOR             PIC ZZZZZ9.
+           05  FILLER                   PIC X(06) VALUE ' PCT='.
+           05  WS-ALT-PCT               PIC -ZZZZ9.99.
+           05  FILLER                   PIC X(30) VALUE SPACES.
+      *
+       01  WS-CBAGE-CROSSFOOT-TOTAL     PIC 9(08)   VALUE 0.
+       01  WS-CBAGE-CROSSFOOT-LINE.
+           05  FILLER                   PIC X(24)
+               VALUE 'CROSSFOOT MISMATCH CBAGE'.
+           05  FILLER                   PIC X(06) VALUE ' DATE='.
+           05  WS-CF-DATE                PIC X(10).
+           05  FILLER                   PIC X(11) VALUE ' REPORTED='.
+           05  WS-CF-REPORTED           PIC ZZZZZ9.
+           05  FILLER                   PIC X(11) VALUE ' COMPUTED='.
+           05  WS-CF-COMPUTED           PIC ZZZZZ9.
+           05  FILLER                   PIC X(70) VALUE SPACES.
+      *
+       01  WS-MISSKEY-SOURCE             PIC X(08)   VALUE SPACES.
+       01  WS-MISSKEY-COUNT              PIC 9(04)   VALUE 0.
+       01  WS-MISSKEY-LINE.
+           05  FILLER                   PIC X(20)
+               VALUE 'MISSING KEY - FILE='.
+           05  WS-MK-SOURCE             PIC X(08).
+           05  FILLER                   PIC X(08) VALUE ' KEY='.
+           05  WS-MK-KEY                PIC X(08).
+           05  FILLER                   PIC X(07) VALUE ' STAT='.
+           05  WS-MK-STATUS             PIC X(02).
+           05  FILLER                   PIC X(91) VALUE SPACES.
+      *
+       01  WS-INA-MISMATCH-COUNT         PIC 9(04)   VALUE 0.
+       01  WS-INA-SCAN-EOF-SW            PIC X(01)   VALUE 'N'.
+           88 WS-INA-SCAN-EOF                        VALUE 'Y'.
+       01  WS-INA-MISMATCH-LINE.
+           05  FILLER                   PIC X(20)
+               VALUE 'INA TOTAL MISMATCH-'.
+           05  FILLER                   PIC X(05) VALUE 'KEY='.
+           05  WS-IM-KEY                PIC X(08).
+           05  FILLER                   PIC X(06) VALUE ' AGE='.
+           05  WS-IM-AGE                PIC ZZZZZ9.
+           05  FILLER                   PIC X(06) VALUE ' ETH='.
+           05  WS-IM-ETH                PIC ZZZZZ9.
+           05  FILLER                   PIC X(06) VALUE ' IND='.
+           05  WS-IM-IND                PIC ZZZZZ9.
+           05  FILLER                   PIC X(06) VALUE ' RAC='.
+           05  WS-IM-RAC                PIC ZZZZZ9.
+           05  FILLER                   PIC X(06) VALUE ' GEN='.
+           05  WS-IM-GEN                PIC ZZZZZ9.
+           05  FILLER                   PIC X(57) VALUE SPACES.
+      *
+       01  WS-CBAGE-WRITE-COUNT         PIC 9(04)   VALUE 0.
+       01  WS-CBETH-REWRITE-COUNT       PIC 9(04)   VALUE 0.
+       01  WS-CBIND-REWRITE-COUNT       PIC 9(04)   VALUE 0.
+       01  WS-CBRAC-REWRITE-COUNT       PIC 9(04)   VALUE 0.
+       01  WS-CBGEN-REWRITE-COUNT       PIC 9(04)   VALUE 0.
+       01  WS-CBEDU-REWRITE-COUNT       PIC 9(04)   VALUE 0.
+       01  WS-COUNT-MISMATCH-FLAG       PIC X       VALUE 'N'.
+           88 WS-COUNTS-MISMATCHED                  VALUE 'Y'.
+       01  WS-CONTROL-TOTALS-LINE1.
+           05  FILLER                   PIC X(16)
+               VALUE 'CBAGE WRITTEN : '.
+           05  WS-CT-CBAGE              PIC ZZZZ9.
+           05  FILLER                   PIC X(16)
+               VALUE ' CBETH REWRITE: '.
+           05  WS-CT-CBETH              PIC ZZZZ9.
+           05  FILLER                   PIC X(102) VALUE SPACES.
+       01  WS-CONTROL-TOTALS-LINE2.
+           05  FILLER                   PIC X(16)
+               VALUE 'CBIND REWRITE : '.
+           05  WS-CT-CBIND              PIC ZZZZ9.
+           05  FILLER                   PIC X(16)
+               VALUE ' CBRAC REWRITE: '.
+           05  WS-CT-CBRAC              PIC ZZZZ9.
+           05  FILLER                   PIC X(16)
+               VALUE ' CBGEN REWRITE: '.
+           05  WS-CT-CBGEN              PIC ZZZZ9.
+           05  FILLER                   PIC X(16)
+               VALUE ' CBEDU REWRITE: '.
+           05  WS-CT-CBEDU              PIC ZZZZ9.
+           05  FILLER                   PIC X(60) VALUE SPACES.
+       01  WS-CONTROL-TOTALS-LINE3.
+           05  FILLER                   PIC X(30)
+               VALUE 'CONTROL TOTAL MISMATCH FLAG : '.
+           05  WS-CT-MISMATCH-FLAG      PIC X.
+           05  FILLER                   PIC X(113) VALUE SPACES.
       *
        01  CBAGE-FIELDS.
            05  CBAGE-RECORD-ID.
@@ -212,17 +508,82 @@
                10  FEMALE                               PIC 9(06).
                10  MALE                                 PIC 9(06).
            05  FILLER                                   PIC X(108).
+      *
+       01  CBEDU-FIELDS.
+           05  CBEDU-RECORD-ID.
+               15  CBEDU-MM                             PIC X(02).
+               15  CBEDU-DD                             PIC X(02).
+               15  CBEDU-YYYY                           PIC X(04).
+           05  CBEDU-FIELDS-NF.
+               10  CBEDU-DATE                           PIC X(10).
+               10  CBEDU-INA                            PIC 9(06).
+               10  LESS-THAN-HS                         PIC 9(06).
+               10  HS-DIPLOMA                           PIC 9(06).
+               10  SOME-COLLEGE                         PIC 9(06).
+               10  BACHELORS-OR-HIGHER                  PIC 9(06).
+           05  FILLER                                   PIC X(100).
+      *
+       01  CBLBR-FIELDS.
+           05  CBLBR-RECORD-ID.
+               15  CBLBR-MM                             PIC X(02).
+               15  CBLBR-YYYY                           PIC X(04).
+           05  CBLBR-FIELDS-NF.
+               10  CBLBR-LABORFORCE                     PIC 9(09).
+           05  FILLER                                   PIC X(129).
+      *
+       01  WS-LBR-EOF-SW                PIC X(01)   VALUE 'N'.
+           88 WS-LBR-EOF                             VALUE 'Y'.
+       01  WS-LF-TABLE-COUNT            PIC 9(03)   VALUE 0.
+       01  WS-LF-SUB                    PIC 9(03)   VALUE 0.
+       01  WS-LF-FOUND-SW               PIC X(01)   VALUE 'N'.
+           88 WS-LF-FOUND                            VALUE 'Y'.
+       01  WS-LABORFORCE-TABLE.
+           05  WS-LF-ENTRY OCCURS 600 TIMES.
+               10  WS-LF-YYYYMM                     PIC X(06).
+               10  WS-LF-COUNT                      PIC 9(09).
       *------------------
        PROCEDURE DIVISION.
       *------------------
        OPEN-FILES.
+           PERFORM READ-FILENAME-CONTROL-PARM.
            OPEN INPUT  CLAIMS-BY-AGE.
            OPEN INPUT  CLAIMS-BY-ETHNICITY.
            OPEN INPUT  CLAIMS-BY-INDUSTRY.
            OPEN INPUT  CLAIMS-BY-RACE.
            OPEN INPUT  CLAIMS-BY-GENDER.
+           OPEN INPUT  CLAIMS-BY-EDUCATION.
+           OPEN INPUT  CLAIMS-BY-LABORFORCE.
            OPEN OUTPUT PRINT-LINE.
-           OPEN OUTPUT CLAIMS-DATABASE.
+           PERFORM READ-INIT-FLAG.
+           IF WS-DB-ALREADY-INITIALIZED
+              OPEN EXTEND AUDIT-LOG
+           ELSE
+              OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           IF WS-AUD-SUCCESS
+              MOVE 'Y' TO WS-AUDIT-LOG-OPEN-SW
+           ELSE
+              DISPLAY 'AUDIT LOG OPEN FAILED, STATUS ' WS-AUD-STATUS
+              DISPLAY 'LOAD AUDIT RECORDS WILL NOT BE WRITTEN'
+           END-IF.
+           PERFORM LOAD-LABORFORCE-TABLE.
+           PERFORM READ-ALERT-CONTROL-PARM.
+           PERFORM READ-CHECKPOINT.
+           MOVE WS-CHECKPOINT-STAGE TO WS-STARTING-CKPT-STAGE.
+           IF WS-DB-ALREADY-INITIALIZED
+              IF WS-CHECKPOINT-STAGE NOT = 0
+                 DISPLAY 'RESTARTING FROM CHECKPOINT STAGE '
+                         WS-CHECKPOINT-STAGE
+              END-IF
+              OPEN I-O CLAIMS-DATABASE
+           ELSE
+              OPEN OUTPUT CLAIMS-DATABASE
+              IF WS-CLMDB-SUCCESS
+                 CLOSE CLAIMS-DATABASE
+                 OPEN I-O CLAIMS-DATABASE
+                 PERFORM WRITE-INIT-FLAG
+              END-IF
+           END-IF.
            DISPLAY 'INITIAL OPEN'.
            DISPLAY WS-CLMDB-STATUS.
            IF WS-CLMDB-SUCCESS
@@ -231,70 +592,210 @@
               DISPLAY "FILE OPENING ERROR"
               GO TO CLOSE-STOP
            END-IF.
+           GO TO READ-NEXT-RECORD.
       *
-       READ-NEXT-RECORD.
-           PERFORM READ-CBAGE-RECORD
-            PERFORM UNTIL LASTREC = 'Y'
-            PERFORM WRITE-CBAGE-RECORD
-            PERFORM READ-CBAGE-RECORD
-            END-PERFORM
-           .
-      *
-           MOVE DIVIDER TO PRINT-REC.
-           WRITE PRINT-REC.
-           MOVE 'N' TO LASTREC.
+       LOAD-LABORFORCE-TABLE.
+           PERFORM UNTIL WS-LBR-EOF
+              READ CLAIMS-BY-LABORFORCE
+                 AT END MOVE 'Y' TO WS-LBR-EOF-SW
+                 NOT AT END
+                    UNSTRING CBLBR-REC DELIMITED BY ',' OR ' '
+                       INTO CBLBR-MM
+                            CBLBR-YYYY
+                            CBLBR-LABORFORCE
+                    END-UNSTRING
+                    ADD 1 TO WS-LF-TABLE-COUNT
+                    STRING CBLBR-YYYY CBLBR-MM DELIMITED BY SIZE
+                       INTO WS-LF-YYYYMM(WS-LF-TABLE-COUNT)
+                    MOVE CBLBR-LABORFORCE TO
+                         WS-LF-COUNT(WS-LF-TABLE-COUNT)
+              END-READ
+           END-PERFORM.
+           CLOSE CLAIMS-BY-LABORFORCE.
       *
-           DISPLAY 'SET UP CLAIMS DB FOR I-O'
-           CLOSE CLAIMS-DATABASE.
-           OPEN I-O CLAIMS-DATABASE.
-           DISPLAY 'SUBSEQUENT OPEN'.
-           DISPLAY WS-CLMDB-STATUS.
-           IF WS-CLMDB-SUCCESS
-              DISPLAY "FILE OPEN SUCCESSFUL"
+       READ-FILENAME-CONTROL-PARM.
+           OPEN INPUT FNAME-CONTROL-PARM.
+           IF WS-FNMPARM-STATUS-OK
+              READ FNAME-CONTROL-PARM
+                 AT END
+                    DISPLAY 'FNMPARM EMPTY, USING DEFAULT FILE NAMES'
+                 NOT AT END
+                    MOVE FNMPARM-CLMAGE-FNAME TO WS-CLMAGE-FNAME
+                    MOVE FNMPARM-CLMETH-FNAME TO WS-CLMETH-FNAME
+                    MOVE FNMPARM-CLMIND-FNAME TO WS-CLMIND-FNAME
+                    MOVE FNMPARM-CLMRAC-FNAME TO WS-CLMRAC-FNAME
+                    MOVE FNMPARM-CLMGEN-FNAME TO WS-CLMGEN-FNAME
+              END-READ
+              CLOSE FNAME-CONTROL-PARM
            ELSE
-              DISPLAY "FILE OPENING ERROR"
-              GO TO CLOSE-STOP
+              DISPLAY 'NO FNMPARM FILE, USING DEFAULT FILE NAMES'
            END-IF.
       *
-           PERFORM READ-CBETH-RECORD
-            PERFORM UNTIL LASTREC = 'Y'
-            PERFORM WRITE-CBETH-RECORD
-            PERFORM READ-CBETH-RECORD
-            END-PERFORM
-           .
+       READ-ALERT-CONTROL-PARM.
+           OPEN INPUT ALERT-CONTROL-PARM.
+           IF WS-PARM-STATUS-OK
+              READ ALERT-CONTROL-PARM
+                 AT END
+                    DISPLAY 'ALRTPARM EMPTY, USING DEFAULT THRESHOLD'
+                 NOT AT END
+                    MOVE ALRTPARM-THRESHOLD-PCT TO
+                         WS-ALERT-THRESHOLD-PCT
+              END-READ
+              CLOSE ALERT-CONTROL-PARM
+           ELSE
+              DISPLAY 'NO ALRTPARM FILE, USING DEFAULT THRESHOLD'
+           END-IF.
       *
-           MOVE DIVIDER TO PRINT-REC.
-           WRITE PRINT-REC.
-           MOVE 'N' TO LASTREC.
+       COMPUTE-PRIOR-WEEK-KEY.
+           MOVE WS-SAVE-KEY TO WS-PWK-DATE-NUM.
+           COMPUTE WS-PWK-INTEGER =
+              FUNCTION INTEGER-OF-DATE(WS-PWK-DATE-NUM) - 7.
+           COMPUTE WS-PWK-PRIOR-NUM =
+              FUNCTION DATE-OF-INTEGER(WS-PWK-INTEGER).
+           MOVE WS-PWK-PRIOR-NUM TO WS-PRIOR-KEY.
       *
-           PERFORM READ-CBIND-RECORD
-            PERFORM UNTIL LASTREC = 'Y'
-            PERFORM WRITE-CBIND-RECORD
-            PERFORM READ-CBIND-RECORD
-            END-PERFORM
-           .
+       CHECK-THRESHOLD-ALERT.
+           IF WS-ALERT-PRIOR = 0
+              CONTINUE
+           ELSE
+              COMPUTE WS-ALERT-PCT-CHANGE ROUNDED =
+                 ((WS-ALERT-CURRENT - WS-ALERT-PRIOR) / WS-ALERT-PRIOR)
+                 * 100
+              IF FUNCTION ABS(WS-ALERT-PCT-CHANGE) >
+                 WS-ALERT-THRESHOLD-PCT
+                 MOVE WS-SAVE-KEY TO WS-ALT-DATE
+                 MOVE WS-ALERT-LABEL TO WS-ALT-LABEL
+                 MOVE WS-ALERT-CURRENT TO WS-ALT-CURRENT
+                 MOVE WS-ALERT-PRIOR TO WS-ALT-PRIOR
+                 MOVE WS-ALERT-PCT-CHANGE TO WS-ALT-PCT
+                 DISPLAY WS-ALERT-LINE
+                 MOVE WS-ALERT-LINE TO PRINT-REC
+                 WRITE PRINT-REC
+              END-IF
+           END-IF.
       *
-           MOVE DIVIDER TO PRINT-REC.
-           WRITE PRINT-REC.
-           MOVE 'N' TO LASTREC.
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-SUCCESS
+              READ CHECKPOINT-FILE INTO WS-CHECKPOINT-STAGE
+              CLOSE CHECKPOINT-FILE
+           ELSE
+              MOVE 0 TO WS-CHECKPOINT-STAGE
+           END-IF.
       *
-           PERFORM READ-CBRAC-RECORD
-            PERFORM UNTIL LASTREC = 'Y'
-            PERFORM WRITE-CBRAC-RECORD
-            PERFORM READ-CBRAC-RECORD
-            END-PERFORM
-           .
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WS-CHECKPOINT-STAGE TO CHKPT-REC.
+           WRITE CHKPT-REC.
+           CLOSE CHECKPOINT-FILE.
       *
-           MOVE DIVIDER TO PRINT-REC.
-           WRITE PRINT-REC.
-           MOVE 'N' TO LASTREC.
+      * WS-DB-INITIALIZED-SW reflects whether CLAIMS-DATABASE has ever
+      * been created by a prior run -- unlike WS-CHECKPOINT-STAGE, it
+      * is never reset back to its starting value, so it is the flag
+      * OPEN-FILES uses to decide OPEN OUTPUT (first run ever) versus
+      * OPEN I-O (every run after that, restart or not).
+       READ-INIT-FLAG.
+           OPEN INPUT DB-INIT-FLAG.
+           IF WS-INIT-SUCCESS
+              CLOSE DB-INIT-FLAG
+              MOVE 'Y' TO WS-DB-INITIALIZED-SW
+           ELSE
+              MOVE 'N' TO WS-DB-INITIALIZED-SW
+           END-IF.
       *
-           PERFORM READ-CBGEN-RECORD
-            PERFORM UNTIL LASTREC = 'Y'
-            PERFORM WRITE-CBGEN-RECORD
-            PERFORM READ-CBGEN-RECORD
-            END-PERFORM
-           .
+       WRITE-INIT-FLAG.
+           OPEN OUTPUT DB-INIT-FLAG.
+           MOVE 'Y' TO INIT-REC.
+           WRITE INIT-REC.
+           CLOSE DB-INIT-FLAG.
+      *
+       READ-NEXT-RECORD.
+           IF WS-CHECKPOINT-STAGE < 1
+              PERFORM READ-CBAGE-RECORD
+               PERFORM UNTIL LASTREC = 'Y'
+               PERFORM WRITE-CBAGE-RECORD
+               PERFORM READ-CBAGE-RECORD
+               END-PERFORM
+              MOVE DIVIDER TO PRINT-REC
+              WRITE PRINT-REC
+              MOVE 'N' TO LASTREC
+              MOVE 1 TO WS-CHECKPOINT-STAGE
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+      *
+           IF WS-CHECKPOINT-STAGE < 2
+              PERFORM READ-CBETH-RECORD
+               PERFORM UNTIL LASTREC = 'Y'
+               PERFORM WRITE-CBETH-RECORD
+               PERFORM READ-CBETH-RECORD
+               END-PERFORM
+              MOVE DIVIDER TO PRINT-REC
+              WRITE PRINT-REC
+              MOVE 'N' TO LASTREC
+              MOVE 2 TO WS-CHECKPOINT-STAGE
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+      *
+           IF WS-CHECKPOINT-STAGE < 3
+              PERFORM READ-CBIND-RECORD
+               PERFORM UNTIL LASTREC = 'Y'
+               PERFORM WRITE-CBIND-RECORD
+               PERFORM READ-CBIND-RECORD
+               END-PERFORM
+              MOVE DIVIDER TO PRINT-REC
+              WRITE PRINT-REC
+              MOVE 'N' TO LASTREC
+              MOVE 3 TO WS-CHECKPOINT-STAGE
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+      *
+           IF WS-CHECKPOINT-STAGE < 4
+              PERFORM READ-CBRAC-RECORD
+               PERFORM UNTIL LASTREC = 'Y'
+               PERFORM WRITE-CBRAC-RECORD
+               PERFORM READ-CBRAC-RECORD
+               END-PERFORM
+              MOVE DIVIDER TO PRINT-REC
+              WRITE PRINT-REC
+              MOVE 'N' TO LASTREC
+              MOVE 4 TO WS-CHECKPOINT-STAGE
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+      *
+           IF WS-CHECKPOINT-STAGE < 5
+              PERFORM READ-CBGEN-RECORD
+               PERFORM UNTIL LASTREC = 'Y'
+               PERFORM WRITE-CBGEN-RECORD
+               PERFORM READ-CBGEN-RECORD
+               END-PERFORM
+              MOVE DIVIDER TO PRINT-REC
+              WRITE PRINT-REC
+              MOVE 'N' TO LASTREC
+              MOVE 5 TO WS-CHECKPOINT-STAGE
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+      *
+           PERFORM CHECK-CROSS-FILE-INA-TOTALS.
+           DISPLAY 'INA TOTAL MISMATCHES: ' WS-INA-MISMATCH-COUNT.
+      *
+           IF WS-CHECKPOINT-STAGE < 6
+              PERFORM READ-CBEDU-RECORD
+               PERFORM UNTIL LASTREC = 'Y'
+               PERFORM WRITE-CBEDU-RECORD
+               PERFORM READ-CBEDU-RECORD
+               END-PERFORM
+              MOVE DIVIDER TO PRINT-REC
+              WRITE PRINT-REC
+              MOVE 6 TO WS-CHECKPOINT-STAGE
+              PERFORM WRITE-CHECKPOINT
+           END-IF.
+      *
+           DISPLAY 'MISSING KEY EXCEPTIONS: ' WS-MISSKEY-COUNT.
+      *
+           PERFORM PRINT-CONTROL-TOTALS.
+      *
+           MOVE 0 TO WS-CHECKPOINT-STAGE.
+           PERFORM WRITE-CHECKPOINT.
       *
        CLOSE-STOP.
            CLOSE CLAIMS-BY-AGE.
@@ -302,9 +803,83 @@
            CLOSE CLAIMS-BY-INDUSTRY.
            CLOSE CLAIMS-BY-RACE.
            CLOSE CLAIMS-BY-GENDER.
+           CLOSE CLAIMS-BY-EDUCATION.
            CLOSE PRINT-LINE.
            CLOSE CLAIMS-DATABASE.
+           CLOSE AUDIT-LOG.
            STOP RUN.
+      *
+       PRINT-CONTROL-TOTALS.
+           IF WS-STARTING-CKPT-STAGE NOT = 0
+              DISPLAY 'CONTROL TOTALS MISMATCH CHECK SKIPPED -- '
+              DISPLAY 'JOB RESTARTED FROM CHECKPOINT STAGE '
+                      WS-STARTING-CKPT-STAGE
+              DISPLAY 'COUNTS BELOW ONLY REFLECT STAGES RUN '
+                      'THIS EXECUTION'
+              MOVE 'N' TO WS-COUNT-MISMATCH-FLAG
+           ELSE
+              IF WS-CBAGE-WRITE-COUNT NOT = WS-CBETH-REWRITE-COUNT OR
+                 WS-CBAGE-WRITE-COUNT NOT = WS-CBIND-REWRITE-COUNT OR
+                 WS-CBAGE-WRITE-COUNT NOT = WS-CBRAC-REWRITE-COUNT OR
+                 WS-CBAGE-WRITE-COUNT NOT = WS-CBGEN-REWRITE-COUNT OR
+                 WS-CBAGE-WRITE-COUNT NOT = WS-CBEDU-REWRITE-COUNT
+                 MOVE 'Y' TO WS-COUNT-MISMATCH-FLAG
+              ELSE
+                 MOVE 'N' TO WS-COUNT-MISMATCH-FLAG
+              END-IF
+           END-IF.
+           MOVE WS-CBAGE-WRITE-COUNT TO WS-CT-CBAGE.
+           MOVE WS-CBETH-REWRITE-COUNT TO WS-CT-CBETH.
+           MOVE WS-CBIND-REWRITE-COUNT TO WS-CT-CBIND.
+           MOVE WS-CBRAC-REWRITE-COUNT TO WS-CT-CBRAC.
+           MOVE WS-CBGEN-REWRITE-COUNT TO WS-CT-CBGEN.
+           MOVE WS-CBEDU-REWRITE-COUNT TO WS-CT-CBEDU.
+           MOVE WS-COUNT-MISMATCH-FLAG TO WS-CT-MISMATCH-FLAG.
+           DISPLAY WS-CONTROL-TOTALS-LINE1.
+           DISPLAY WS-CONTROL-TOTALS-LINE2.
+           DISPLAY WS-CONTROL-TOTALS-LINE3.
+           MOVE WS-CONTROL-TOTALS-LINE1 TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE WS-CONTROL-TOTALS-LINE2 TO PRINT-REC.
+           WRITE PRINT-REC.
+           MOVE WS-CONTROL-TOTALS-LINE3 TO PRINT-REC.
+           WRITE PRINT-REC.
+      *
+       CHECK-CROSS-FILE-INA-TOTALS.
+           MOVE LOW-VALUES TO RECORD-KEY.
+           MOVE 'N' TO WS-INA-SCAN-EOF-SW.
+           START CLAIMS-DATABASE KEY IS NOT LESS THAN RECORD-KEY
+              INVALID KEY
+                 MOVE 'Y' TO WS-INA-SCAN-EOF-SW
+           END-START.
+           PERFORM UNTIL WS-INA-SCAN-EOF
+              READ CLAIMS-DATABASE NEXT RECORD
+                 AT END
+                    MOVE 'Y' TO WS-INA-SCAN-EOF-SW
+                 NOT AT END
+                    PERFORM CHECK-INA-TOTALS-MATCH
+              END-READ
+           END-PERFORM.
+      *
+       CHECK-INA-TOTALS-MATCH.
+           IF DB-CBAGE-INA NOT = DB-CBETH-INA OR
+              DB-CBAGE-INA NOT = DB-CBIND-INA OR
+              DB-CBAGE-INA NOT = DB-CBRAC-INA OR
+              DB-CBAGE-INA NOT = DB-CBGEN-INA
+              PERFORM LOG-INA-MISMATCH
+           END-IF.
+      *
+       LOG-INA-MISMATCH.
+           ADD 1 TO WS-INA-MISMATCH-COUNT.
+           MOVE RECORD-KEY TO WS-IM-KEY.
+           MOVE DB-CBAGE-INA TO WS-IM-AGE.
+           MOVE DB-CBETH-INA TO WS-IM-ETH.
+           MOVE DB-CBIND-INA TO WS-IM-IND.
+           MOVE DB-CBRAC-INA TO WS-IM-RAC.
+           MOVE DB-CBGEN-INA TO WS-IM-GEN.
+           DISPLAY WS-INA-MISMATCH-LINE.
+           MOVE WS-INA-MISMATCH-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
       *
        READ-CBAGE-RECORD.
            READ CLAIMS-BY-AGE
@@ -328,12 +903,155 @@
        WRITE-CBAGE-RECORD.
            MOVE CBAGE-FIELDS  TO  PRINT-REC.
            WRITE PRINT-REC.
+           COMPUTE WS-CBAGE-CROSSFOOT-TOTAL =
+                   LESS-THAN-22 + 22-TO-24 + 25-TO-34 + 35-TO-44
+                 + 45-TO-54 + 55-TO-59 + 60-TO-64 + GRTR-THAN-64.
+           IF WS-CBAGE-CROSSFOOT-TOTAL NOT = CBAGE-INA
+              PERFORM LOG-CBAGE-CROSSFOOT-MISMATCH
+           END-IF.
            STRING CBAGE-YYYY DELIMITED BY SIZE
                   CBAGE-MM DELIMITED BY SIZE
                   CBAGE-DD DELIMITED BY SIZE
                   INTO RECORD-KEY.
+           MOVE RECORD-KEY TO WS-SAVE-KEY.
+           PERFORM COMPUTE-PRIOR-WEEK-KEY.
+           MOVE WS-PRIOR-KEY TO RECORD-KEY.
+           MOVE 'N' TO WS-PRIOR-FOUND-SW.
+           READ CLAIMS-DATABASE.
+           IF WS-CLMDB-SUCCESS
+              MOVE 'Y' TO WS-PRIOR-FOUND-SW
+              MOVE CLMDB-CBAGE-FIELDS TO WS-PRIOR-CBAGE-FIELDS
+           END-IF.
+           MOVE WS-SAVE-KEY TO RECORD-KEY.
+           READ CLAIMS-DATABASE.
+           IF WS-CLMDB-SUCCESS
+              MOVE CLMDB-CBAGE-FIELDS TO WS-AUD-OLD-VALUES
+           END-IF.
            MOVE CBAGE-FIELDS-NF TO CLMDB-CBAGE-FIELDS.
+           PERFORM COMPUTE-CBAGE-PERCENTAGES.
+           PERFORM COMPUTE-INSURED-UNEMPLOYMENT-RATE.
+           MOVE CLMDB-CBAGE-FIELDS TO WS-AUD-NEW-VALUES.
            WRITE CLAIMSDB-RECORD.
+           IF WS-CLMDB-DUPLICATE-KEY
+              DISPLAY 'DUPLICATE KEY ON CBAGE LOAD, REWRITING '
+                      RECORD-KEY
+              IF WS-AUD-OLD-VALUES NOT = WS-AUD-NEW-VALUES
+                 MOVE 'AGE ' TO AUD-CATEGORY
+                 MOVE 'CLMAGE' TO AUD-SOURCE-FILE
+                 PERFORM WRITE-LOAD-AUDIT-RECORD
+              END-IF
+              REWRITE CLAIMSDB-RECORD
+              IF WS-CLMDB-SUCCESS
+                 ADD 1 TO WS-CBAGE-WRITE-COUNT
+              ELSE
+                 DISPLAY 'CBAGE REWRITE FAILED FOR KEY ' RECORD-KEY
+                         ' STATUS ' WS-CLMDB-STATUS
+              END-IF
+           ELSE
+              IF WS-CLMDB-SUCCESS
+                 ADD 1 TO WS-CBAGE-WRITE-COUNT
+              ELSE
+                 DISPLAY 'CBAGE WRITE FAILED FOR KEY ' RECORD-KEY
+                         ' STATUS ' WS-CLMDB-STATUS
+              END-IF
+           END-IF.
+           IF WS-PRIOR-FOUND
+              PERFORM CHECK-CBAGE-THRESHOLDS
+           END-IF.
+      *
+       CHECK-CBAGE-THRESHOLDS.
+           MOVE 'CBAGE-LESS-THAN-22      ' TO WS-ALERT-LABEL.
+           MOVE DB-CBAGE-LESS-THAN-22 TO WS-ALERT-CURRENT.
+           MOVE PR-CBAGE-LESS-THAN-22 TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBAGE-22-TO-24          ' TO WS-ALERT-LABEL.
+           MOVE DB-CBAGE-22-TO-24 TO WS-ALERT-CURRENT.
+           MOVE PR-CBAGE-22-TO-24 TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBAGE-25-TO-34          ' TO WS-ALERT-LABEL.
+           MOVE DB-CBAGE-25-TO-34 TO WS-ALERT-CURRENT.
+           MOVE PR-CBAGE-25-TO-34 TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBAGE-35-TO-44          ' TO WS-ALERT-LABEL.
+           MOVE DB-CBAGE-35-TO-44 TO WS-ALERT-CURRENT.
+           MOVE PR-CBAGE-35-TO-44 TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBAGE-45-TO-54          ' TO WS-ALERT-LABEL.
+           MOVE DB-CBAGE-45-TO-54 TO WS-ALERT-CURRENT.
+           MOVE PR-CBAGE-45-TO-54 TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBAGE-55-TO-59          ' TO WS-ALERT-LABEL.
+           MOVE DB-CBAGE-55-TO-59 TO WS-ALERT-CURRENT.
+           MOVE PR-CBAGE-55-TO-59 TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBAGE-60-TO-64          ' TO WS-ALERT-LABEL.
+           MOVE DB-CBAGE-60-TO-64 TO WS-ALERT-CURRENT.
+           MOVE PR-CBAGE-60-TO-64 TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBAGE-GRTR-THAN-64      ' TO WS-ALERT-LABEL.
+           MOVE DB-CBAGE-GRTR-THAN-64 TO WS-ALERT-CURRENT.
+           MOVE PR-CBAGE-GRTR-THAN-64 TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+      *
+       LOG-CBAGE-CROSSFOOT-MISMATCH.
+           MOVE CBAGE-DATE TO WS-CF-DATE.
+           MOVE CBAGE-INA TO WS-CF-REPORTED.
+           MOVE WS-CBAGE-CROSSFOOT-TOTAL TO WS-CF-COMPUTED.
+           DISPLAY WS-CBAGE-CROSSFOOT-LINE.
+           MOVE WS-CBAGE-CROSSFOOT-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
+      *
+       COMPUTE-CBAGE-PERCENTAGES.
+           IF DB-CBAGE-INA = 0
+              MOVE 0 TO DB-CBAGE-PCT-LESS-THAN-22
+                        DB-CBAGE-PCT-22-TO-24
+                        DB-CBAGE-PCT-25-TO-34
+                        DB-CBAGE-PCT-35-TO-44
+                        DB-CBAGE-PCT-45-TO-54
+                        DB-CBAGE-PCT-55-TO-59
+                        DB-CBAGE-PCT-60-TO-64
+                        DB-CBAGE-PCT-GRTR-THAN-64
+           ELSE
+              COMPUTE DB-CBAGE-PCT-LESS-THAN-22 ROUNDED =
+                 (DB-CBAGE-LESS-THAN-22 / DB-CBAGE-INA) * 100
+              COMPUTE DB-CBAGE-PCT-22-TO-24 ROUNDED =
+                 (DB-CBAGE-22-TO-24 / DB-CBAGE-INA) * 100
+              COMPUTE DB-CBAGE-PCT-25-TO-34 ROUNDED =
+                 (DB-CBAGE-25-TO-34 / DB-CBAGE-INA) * 100
+              COMPUTE DB-CBAGE-PCT-35-TO-44 ROUNDED =
+                 (DB-CBAGE-35-TO-44 / DB-CBAGE-INA) * 100
+              COMPUTE DB-CBAGE-PCT-45-TO-54 ROUNDED =
+                 (DB-CBAGE-45-TO-54 / DB-CBAGE-INA) * 100
+              COMPUTE DB-CBAGE-PCT-55-TO-59 ROUNDED =
+                 (DB-CBAGE-55-TO-59 / DB-CBAGE-INA) * 100
+              COMPUTE DB-CBAGE-PCT-60-TO-64 ROUNDED =
+                 (DB-CBAGE-60-TO-64 / DB-CBAGE-INA) * 100
+              COMPUTE DB-CBAGE-PCT-GRTR-THAN-64 ROUNDED =
+                 (DB-CBAGE-GRTR-THAN-64 / DB-CBAGE-INA) * 100
+           END-IF.
+      *
+       COMPUTE-INSURED-UNEMPLOYMENT-RATE.
+           MOVE 'N' TO WS-LF-FOUND-SW.
+           MOVE 0 TO WS-LF-SUB.
+           PERFORM VARYING WS-LF-SUB FROM 1 BY 1
+                    UNTIL WS-LF-SUB > WS-LF-TABLE-COUNT
+                       OR WS-LF-FOUND
+              IF WS-LF-YYYYMM(WS-LF-SUB)(1:4) = CBAGE-YYYY
+                 AND WS-LF-YYYYMM(WS-LF-SUB)(5:2) = CBAGE-MM
+                 MOVE 'Y' TO WS-LF-FOUND-SW
+              END-IF
+           END-PERFORM.
+           IF WS-LF-FOUND
+              MOVE WS-LF-COUNT(WS-LF-SUB) TO DB-LABORFORCE-COUNT
+           ELSE
+              MOVE 0 TO DB-LABORFORCE-COUNT
+           END-IF.
+           IF DB-LABORFORCE-COUNT = 0
+              MOVE 0 TO DB-INSURED-UNEMPLOYMENT-RATE
+           ELSE
+              COMPUTE DB-INSURED-UNEMPLOYMENT-RATE ROUNDED =
+                 (DB-CBAGE-INA / DB-LABORFORCE-COUNT) * 100
+           END-IF.
       *
        READ-CBETH-RECORD.
            READ CLAIMS-BY-ETHNICITY
@@ -356,8 +1074,62 @@
                   CBETH-DD DELIMITED BY SIZE
                   INTO RECORD-KEY.
            READ CLAIMS-DATABASE.
-           MOVE  CBETH-FIELDS-NF TO CLMDB-CBETH-FIELDS.
-           REWRITE CLAIMSDB-RECORD.
+           IF NOT WS-CLMDB-SUCCESS
+              MOVE 'CLMETH' TO WS-MISSKEY-SOURCE
+              PERFORM LOG-MISSING-KEY-EXCEPTION
+           ELSE
+              MOVE  CLAIMSDB-RECORD TO WS-SAVE-CLAIMSDB-RECORD
+              MOVE  RECORD-KEY TO WS-SAVE-KEY
+              PERFORM COMPUTE-PRIOR-WEEK-KEY
+              MOVE  WS-PRIOR-KEY TO RECORD-KEY
+              MOVE  'N' TO WS-PRIOR-FOUND-SW
+              READ CLAIMS-DATABASE
+              IF WS-CLMDB-SUCCESS
+                 MOVE 'Y' TO WS-PRIOR-FOUND-SW
+                 MOVE CLMDB-CBETH-FIELDS TO WS-PRIOR-CBETH-FIELDS
+              END-IF
+              MOVE  WS-SAVE-CLAIMSDB-RECORD TO CLAIMSDB-RECORD
+              MOVE  CLMDB-CBETH-FIELDS TO WS-AUD-OLD-VALUES
+              MOVE  CBETH-FIELDS-NF TO CLMDB-CBETH-FIELDS
+              PERFORM COMPUTE-CBETH-PERCENTAGES
+              MOVE  CLMDB-CBETH-FIELDS TO WS-AUD-NEW-VALUES
+              IF WS-AUD-OLD-VALUES NOT = WS-AUD-NEW-VALUES
+                 MOVE 'ETH ' TO AUD-CATEGORY
+                 MOVE 'CLMETH' TO AUD-SOURCE-FILE
+                 PERFORM WRITE-LOAD-AUDIT-RECORD
+              END-IF
+              REWRITE CLAIMSDB-RECORD
+              IF WS-CLMDB-SUCCESS
+                 ADD 1 TO WS-CBETH-REWRITE-COUNT
+              ELSE
+                 DISPLAY 'CBETH REWRITE FAILED FOR KEY ' RECORD-KEY
+                         ' STATUS ' WS-CLMDB-STATUS
+              END-IF
+              IF WS-PRIOR-FOUND
+                 PERFORM CHECK-CBETH-THRESHOLDS
+              END-IF
+           END-IF.
+      *
+       CHECK-CBETH-THRESHOLDS.
+           MOVE 'CBETH-HISPANIC-OR-LATINO' TO WS-ALERT-LABEL.
+           MOVE DB-CBETH-HISPANIC-OR-LATINO TO WS-ALERT-CURRENT.
+           MOVE PR-CBETH-HISPANIC-OR-LATINO TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBETH-NOT-HISP-OR-LATINO' TO WS-ALERT-LABEL.
+           MOVE DB-CBETH-NOT-HISP-OR-LATINO TO WS-ALERT-CURRENT.
+           MOVE PR-CBETH-NOT-HISP-OR-LATINO TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+      *
+       COMPUTE-CBETH-PERCENTAGES.
+           IF DB-CBETH-INA = 0
+              MOVE 0 TO DB-CBETH-PCT-HISPANIC-OR-LATINO
+                        DB-CBETH-PCT-NOT-HISP-OR-LATINO
+           ELSE
+              COMPUTE DB-CBETH-PCT-HISPANIC-OR-LATINO ROUNDED =
+                 (DB-CBETH-HISPANIC-OR-LATINO / DB-CBETH-INA) * 100
+              COMPUTE DB-CBETH-PCT-NOT-HISP-OR-LATINO ROUNDED =
+                 (DB-CBETH-NOT-HISP-OR-LATINO / DB-CBETH-INA) * 100
+           END-IF.
       *
        READ-CBIND-RECORD.
            READ CLAIMS-BY-INDUSTRY
@@ -398,8 +1170,188 @@
                   CBIND-DD DELIMITED BY SIZE
                   INTO RECORD-KEY.
            READ CLAIMS-DATABASE.
-           MOVE  CBIND-FIELDS-NF TO CLMDB-CBIND-FIELDS.
-           REWRITE CLAIMSDB-RECORD.
+           IF NOT WS-CLMDB-SUCCESS
+              MOVE 'CLMIND' TO WS-MISSKEY-SOURCE
+              PERFORM LOG-MISSING-KEY-EXCEPTION
+           ELSE
+              MOVE  CLAIMSDB-RECORD TO WS-SAVE-CLAIMSDB-RECORD
+              MOVE  RECORD-KEY TO WS-SAVE-KEY
+              PERFORM COMPUTE-PRIOR-WEEK-KEY
+              MOVE  WS-PRIOR-KEY TO RECORD-KEY
+              MOVE  'N' TO WS-PRIOR-FOUND-SW
+              READ CLAIMS-DATABASE
+              IF WS-CLMDB-SUCCESS
+                 MOVE 'Y' TO WS-PRIOR-FOUND-SW
+                 MOVE CLMDB-CBIND-FIELDS TO WS-PRIOR-CBIND-FIELDS
+              END-IF
+              MOVE  WS-SAVE-CLAIMSDB-RECORD TO CLAIMSDB-RECORD
+              MOVE  CLMDB-CBIND-FIELDS TO WS-AUD-OLD-VALUES
+              MOVE  CBIND-FIELDS-NF TO CLMDB-CBIND-FIELDS
+              PERFORM COMPUTE-CBIND-PERCENTAGES
+              MOVE  CLMDB-CBIND-FIELDS TO WS-AUD-NEW-VALUES
+              IF WS-AUD-OLD-VALUES NOT = WS-AUD-NEW-VALUES
+                 MOVE 'IND ' TO AUD-CATEGORY
+                 MOVE 'CLMIND' TO AUD-SOURCE-FILE
+                 PERFORM WRITE-LOAD-AUDIT-RECORD
+              END-IF
+              REWRITE CLAIMSDB-RECORD
+              IF WS-CLMDB-SUCCESS
+                 ADD 1 TO WS-CBIND-REWRITE-COUNT
+              ELSE
+                 DISPLAY 'CBIND REWRITE FAILED FOR KEY ' RECORD-KEY
+                         ' STATUS ' WS-CLMDB-STATUS
+              END-IF
+              IF WS-PRIOR-FOUND
+                 PERFORM CHECK-CBIND-THRESHOLDS
+              END-IF
+           END-IF.
+      *
+       CHECK-CBIND-THRESHOLDS.
+           MOVE 'CBIND-WHOLESALE-TRADE   ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-WHOLESALE-TRADE TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-WHOLESALE-TRADE TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-TRANS-WAREHOUSE   ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-TRANS-WAREHOUSE TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-TRANS-WAREHOUSE TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-CONSTRUCTION      ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-CONSTRUCTION TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-CONSTRUCTION TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-FINANCE-INSURANCE ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-FINANCE-INSURANCE TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-FINANCE-INSURANCE TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-MANUFACTURING     ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-MANUFACTURING TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-MANUFACTURING TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-AGR-FOR-FISH-HUNT ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-AGR-FOR-FISH-HUNT TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-AGR-FOR-FISH-HUNT TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-PUBLIC-ADMIN      ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-PUBLIC-ADMINISTRATION TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-PUBLIC-ADMINISTRATION TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-UTILITIES         ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-UTILITIES TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-UTILITIES TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-ACCOM-FOODSERVICES' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-ACCOM-FOODSERVICES TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-ACCOM-FOODSERVICES TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-INFORMATION       ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-INFORMATION TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-INFORMATION TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-PROF-SCI-TECHSERV ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-PROF-SCI-TECHSERVICES TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-PROF-SCI-TECHSERVICES TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-RE-RENTAL-LEASING ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-RE-RENTAL-LEASING TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-RE-RENTAL-LEASING TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-OTH-SERV-EXC-PUBAD' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-OTH-SERV-EXC-PUB-ADM TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-OTH-SERV-EXC-PUB-ADM TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-MGT-OF-COMPANIES  ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-MGT-OF-COMPANIES-ENT TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-MGT-OF-COMPANIES-ENT TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-EDUCATIONAL-SERVIC' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-EDUCATIONAL-SERVICES TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-EDUCATIONAL-SERVICES TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-MINING            ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-MINING TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-MINING TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-HEALTHCARE-SOCASST' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-HEALTHCARE-SOCIALASST TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-HEALTHCARE-SOCIALASST TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-ARTS-ENT-REC      ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-ARTS-ENT-REC TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-ARTS-ENT-REC TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-ADM-SUP-WSTMGMT   ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-ADM-SUP-WSTMGMT-RMSRV TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-ADM-SUP-WSTMGMT-RMSRV TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBIND-RETAIL-TRADE      ' TO WS-ALERT-LABEL.
+           MOVE DB-CBIND-RETAIL-TRADE TO WS-ALERT-CURRENT.
+           MOVE PR-CBIND-RETAIL-TRADE TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+      *
+       COMPUTE-CBIND-PERCENTAGES.
+           IF DB-CBIND-INA = 0
+              MOVE 0 TO DB-CBIND-PCT-WHOLESALE-TRADE
+                        DB-CBIND-PCT-TRANS-WAREHOUSE
+                        DB-CBIND-PCT-CONSTRUCTION
+                        DB-CBIND-PCT-FINANCE-INSURANCE
+                        DB-CBIND-PCT-MANUFACTURING
+                        DB-CBIND-PCT-AGR-FOR-FISH-HUNT
+                        DB-CBIND-PCT-PUBLIC-ADMIN
+                        DB-CBIND-PCT-UTILITIES
+                        DB-CBIND-PCT-ACCOM-FOODSERVICES
+                        DB-CBIND-PCT-INFORMATION
+                        DB-CBIND-PCT-PROF-SCI-TECHSERV
+                        DB-CBIND-PCT-RE-RENTAL-LEASING
+                        DB-CBIND-PCT-OTH-SERV-EXC-PUB-ADM
+                        DB-CBIND-PCT-MGT-OF-COMPANIES-ENT
+                        DB-CBIND-PCT-EDUCATIONAL-SERVICES
+                        DB-CBIND-PCT-MINING
+                        DB-CBIND-PCT-HEALTHCARE-SOCIALASST
+                        DB-CBIND-PCT-ARTS-ENT-REC
+                        DB-CBIND-PCT-ADM-SUP-WSTMGMT-RMSRV
+                        DB-CBIND-PCT-RETAIL-TRADE
+           ELSE
+              COMPUTE DB-CBIND-PCT-WHOLESALE-TRADE ROUNDED =
+                 (DB-CBIND-WHOLESALE-TRADE / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-TRANS-WAREHOUSE ROUNDED =
+                 (DB-CBIND-TRANS-WAREHOUSE / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-CONSTRUCTION ROUNDED =
+                 (DB-CBIND-CONSTRUCTION / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-FINANCE-INSURANCE ROUNDED =
+                 (DB-CBIND-FINANCE-INSURANCE / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-MANUFACTURING ROUNDED =
+                 (DB-CBIND-MANUFACTURING / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-AGR-FOR-FISH-HUNT ROUNDED =
+                 (DB-CBIND-AGR-FOR-FISH-HUNT / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-PUBLIC-ADMIN ROUNDED =
+                 (DB-CBIND-PUBLIC-ADMINISTRATION / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-UTILITIES ROUNDED =
+                 (DB-CBIND-UTILITIES / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-ACCOM-FOODSERVICES ROUNDED =
+                 (DB-CBIND-ACCOM-FOODSERVICES / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-INFORMATION ROUNDED =
+                 (DB-CBIND-INFORMATION / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-PROF-SCI-TECHSERV ROUNDED =
+                 (DB-CBIND-PROF-SCI-TECHSERVICES / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-RE-RENTAL-LEASING ROUNDED =
+                 (DB-CBIND-RE-RENTAL-LEASING / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-OTH-SERV-EXC-PUB-ADM ROUNDED =
+                 (DB-CBIND-OTH-SERV-EXC-PUB-ADM / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-MGT-OF-COMPANIES-ENT ROUNDED =
+                 (DB-CBIND-MGT-OF-COMPANIES-ENT / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-EDUCATIONAL-SERVICES ROUNDED =
+                 (DB-CBIND-EDUCATIONAL-SERVICES / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-MINING ROUNDED =
+                 (DB-CBIND-MINING / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-HEALTHCARE-SOCIALASST ROUNDED =
+                 (DB-CBIND-HEALTHCARE-SOCIALASST / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-ARTS-ENT-REC ROUNDED =
+                 (DB-CBIND-ARTS-ENT-REC / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-ADM-SUP-WSTMGMT-RMSRV ROUNDED =
+                 (DB-CBIND-ADM-SUP-WSTMGMT-RMSRV / DB-CBIND-INA) * 100
+              COMPUTE DB-CBIND-PCT-RETAIL-TRADE ROUNDED =
+                 (DB-CBIND-RETAIL-TRADE / DB-CBIND-INA) * 100
+           END-IF.
       *
        READ-CBRAC-RECORD.
            READ CLAIMS-BY-RACE
@@ -425,8 +1377,83 @@
                   CBRAC-DD DELIMITED BY SIZE
                   INTO RECORD-KEY.
            READ CLAIMS-DATABASE.
-           MOVE  CBRAC-FIELDS-NF TO CLMDB-CBRAC-FIELDS.
-           REWRITE CLAIMSDB-RECORD.
+           IF NOT WS-CLMDB-SUCCESS
+              MOVE 'CLMRAC' TO WS-MISSKEY-SOURCE
+              PERFORM LOG-MISSING-KEY-EXCEPTION
+           ELSE
+              MOVE  CLAIMSDB-RECORD TO WS-SAVE-CLAIMSDB-RECORD
+              MOVE  RECORD-KEY TO WS-SAVE-KEY
+              PERFORM COMPUTE-PRIOR-WEEK-KEY
+              MOVE  WS-PRIOR-KEY TO RECORD-KEY
+              MOVE  'N' TO WS-PRIOR-FOUND-SW
+              READ CLAIMS-DATABASE
+              IF WS-CLMDB-SUCCESS
+                 MOVE 'Y' TO WS-PRIOR-FOUND-SW
+                 MOVE CLMDB-CBRAC-FIELDS TO WS-PRIOR-CBRAC-FIELDS
+              END-IF
+              MOVE  WS-SAVE-CLAIMSDB-RECORD TO CLAIMSDB-RECORD
+              MOVE  CLMDB-CBRAC-FIELDS TO WS-AUD-OLD-VALUES
+              MOVE  CBRAC-FIELDS-NF TO CLMDB-CBRAC-FIELDS
+              PERFORM COMPUTE-CBRAC-PERCENTAGES
+              MOVE  CLMDB-CBRAC-FIELDS TO WS-AUD-NEW-VALUES
+              IF WS-AUD-OLD-VALUES NOT = WS-AUD-NEW-VALUES
+                 MOVE 'RAC ' TO AUD-CATEGORY
+                 MOVE 'CLMRAC' TO AUD-SOURCE-FILE
+                 PERFORM WRITE-LOAD-AUDIT-RECORD
+              END-IF
+              REWRITE CLAIMSDB-RECORD
+              IF WS-CLMDB-SUCCESS
+                 ADD 1 TO WS-CBRAC-REWRITE-COUNT
+              ELSE
+                 DISPLAY 'CBRAC REWRITE FAILED FOR KEY ' RECORD-KEY
+                         ' STATUS ' WS-CLMDB-STATUS
+              END-IF
+              IF WS-PRIOR-FOUND
+                 PERFORM CHECK-CBRAC-THRESHOLDS
+              END-IF
+           END-IF.
+      *
+       CHECK-CBRAC-THRESHOLDS.
+           MOVE 'CBRAC-WHITE             ' TO WS-ALERT-LABEL.
+           MOVE DB-CBRAC-WHITE TO WS-ALERT-CURRENT.
+           MOVE PR-CBRAC-WHITE TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBRAC-ASIAN             ' TO WS-ALERT-LABEL.
+           MOVE DB-CBRAC-ASIAN TO WS-ALERT-CURRENT.
+           MOVE PR-CBRAC-ASIAN TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBRAC-BLACK-OR-AFRAM    ' TO WS-ALERT-LABEL.
+           MOVE DB-CBRAC-BLACK-OR-AFRAM TO WS-ALERT-CURRENT.
+           MOVE PR-CBRAC-BLACK-OR-AFRAM TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBRAC-AM-IND-OR-AL-NATV ' TO WS-ALERT-LABEL.
+           MOVE DB-CBRAC-AM-IND-OR-AL-NATIVE TO WS-ALERT-CURRENT.
+           MOVE PR-CBRAC-AM-IND-OR-AL-NATIVE TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBRAC-NAT-HAW-OR-PAC-ISL' TO WS-ALERT-LABEL.
+           MOVE DB-CBRAC-NAT-HAW-OR-PAC-ISL TO WS-ALERT-CURRENT.
+           MOVE PR-CBRAC-NAT-HAW-OR-PAC-ISL TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+      *
+       COMPUTE-CBRAC-PERCENTAGES.
+           IF DB-CBRAC-INA = 0
+              MOVE 0 TO DB-CBRAC-PCT-WHITE
+                        DB-CBRAC-PCT-ASIAN
+                        DB-CBRAC-PCT-BLACK-OR-AFRAM
+                        DB-CBRAC-PCT-AM-IND-OR-AL-NATIVE
+                        DB-CBRAC-PCT-NAT-HAW-OR-PAC-ISL
+           ELSE
+              COMPUTE DB-CBRAC-PCT-WHITE ROUNDED =
+                 (DB-CBRAC-WHITE / DB-CBRAC-INA) * 100
+              COMPUTE DB-CBRAC-PCT-ASIAN ROUNDED =
+                 (DB-CBRAC-ASIAN / DB-CBRAC-INA) * 100
+              COMPUTE DB-CBRAC-PCT-BLACK-OR-AFRAM ROUNDED =
+                 (DB-CBRAC-BLACK-OR-AFRAM / DB-CBRAC-INA) * 100
+              COMPUTE DB-CBRAC-PCT-AM-IND-OR-AL-NATIVE ROUNDED =
+                 (DB-CBRAC-AM-IND-OR-AL-NATIVE / DB-CBRAC-INA) * 100
+              COMPUTE DB-CBRAC-PCT-NAT-HAW-OR-PAC-ISL ROUNDED =
+                 (DB-CBRAC-NAT-HAW-OR-PAC-ISL / DB-CBRAC-INA) * 100
+           END-IF.
       *
        READ-CBGEN-RECORD.
            READ CLAIMS-BY-GENDER
@@ -449,6 +1476,133 @@
                   CBGEN-DD DELIMITED BY SIZE
                   INTO RECORD-KEY.
            READ CLAIMS-DATABASE.
-           MOVE  CBGEN-FIELDS-NF TO CLMDB-CBGEN-FIELDS.
-           REWRITE CLAIMSDB-RECORD.
-      *
\ No newline at end of file
+           IF NOT WS-CLMDB-SUCCESS
+              MOVE 'CLMGEN' TO WS-MISSKEY-SOURCE
+              PERFORM LOG-MISSING-KEY-EXCEPTION
+           ELSE
+              MOVE  CLAIMSDB-RECORD TO WS-SAVE-CLAIMSDB-RECORD
+              MOVE  RECORD-KEY TO WS-SAVE-KEY
+              PERFORM COMPUTE-PRIOR-WEEK-KEY
+              MOVE  WS-PRIOR-KEY TO RECORD-KEY
+              MOVE  'N' TO WS-PRIOR-FOUND-SW
+              READ CLAIMS-DATABASE
+              IF WS-CLMDB-SUCCESS
+                 MOVE 'Y' TO WS-PRIOR-FOUND-SW
+                 MOVE CLMDB-CBGEN-FIELDS TO WS-PRIOR-CBGEN-FIELDS
+              END-IF
+              MOVE  WS-SAVE-CLAIMSDB-RECORD TO CLAIMSDB-RECORD
+              MOVE  CLMDB-CBGEN-FIELDS TO WS-AUD-OLD-VALUES
+              MOVE  CBGEN-FIELDS-NF TO CLMDB-CBGEN-FIELDS
+              PERFORM COMPUTE-CBGEN-PERCENTAGES
+              MOVE  CLMDB-CBGEN-FIELDS TO WS-AUD-NEW-VALUES
+              IF WS-AUD-OLD-VALUES NOT = WS-AUD-NEW-VALUES
+                 MOVE 'GEN ' TO AUD-CATEGORY
+                 MOVE 'CLMGEN' TO AUD-SOURCE-FILE
+                 PERFORM WRITE-LOAD-AUDIT-RECORD
+              END-IF
+              REWRITE CLAIMSDB-RECORD
+              IF WS-CLMDB-SUCCESS
+                 ADD 1 TO WS-CBGEN-REWRITE-COUNT
+              ELSE
+                 DISPLAY 'CBGEN REWRITE FAILED FOR KEY ' RECORD-KEY
+                         ' STATUS ' WS-CLMDB-STATUS
+              END-IF
+              IF WS-PRIOR-FOUND
+                 PERFORM CHECK-CBGEN-THRESHOLDS
+              END-IF
+           END-IF.
+      *
+       CHECK-CBGEN-THRESHOLDS.
+           MOVE 'CBGEN-FEMALE            ' TO WS-ALERT-LABEL.
+           MOVE DB-CBGEN-FEMALE TO WS-ALERT-CURRENT.
+           MOVE PR-CBGEN-FEMALE TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+           MOVE 'CBGEN-MALE              ' TO WS-ALERT-LABEL.
+           MOVE DB-CBGEN-MALE TO WS-ALERT-CURRENT.
+           MOVE PR-CBGEN-MALE TO WS-ALERT-PRIOR.
+           PERFORM CHECK-THRESHOLD-ALERT.
+      *
+       COMPUTE-CBGEN-PERCENTAGES.
+           IF DB-CBGEN-INA = 0
+              MOVE 0 TO DB-CBGEN-PCT-FEMALE
+                        DB-CBGEN-PCT-MALE
+           ELSE
+              COMPUTE DB-CBGEN-PCT-FEMALE ROUNDED =
+                 (DB-CBGEN-FEMALE / DB-CBGEN-INA) * 100
+              COMPUTE DB-CBGEN-PCT-MALE ROUNDED =
+                 (DB-CBGEN-MALE / DB-CBGEN-INA) * 100
+           END-IF.
+      *
+       WRITE-LOAD-AUDIT-RECORD.
+           IF WS-AUDIT-LOG-OPEN
+              MOVE RECORD-KEY TO AUD-RECORD-KEY
+              MOVE WS-AUD-OLD-VALUES TO AUD-OLD-VALUES
+              MOVE WS-AUD-NEW-VALUES TO AUD-NEW-VALUES
+              MOVE FUNCTION CURRENT-DATE(1:8) TO AUD-DATE-PROCESSED
+              WRITE AUDIT-REC
+           END-IF.
+      *
+       LOG-MISSING-KEY-EXCEPTION.
+           ADD 1 TO WS-MISSKEY-COUNT.
+           MOVE WS-MISSKEY-SOURCE TO WS-MK-SOURCE.
+           MOVE RECORD-KEY TO WS-MK-KEY.
+           MOVE WS-CLMDB-STATUS TO WS-MK-STATUS.
+           DISPLAY WS-MISSKEY-LINE.
+           MOVE WS-MISSKEY-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
+      *
+       READ-CBEDU-RECORD.
+           READ CLAIMS-BY-EDUCATION
+           AT END MOVE 'Y' TO LASTREC
+           NOT AT END
+             UNSTRING CBEDU-REC DELIMITED BY ',' OR ' '
+               INTO CBEDU-RECORD-ID
+                    CBEDU-DATE
+                    CBEDU-INA
+                    LESS-THAN-HS
+                    HS-DIPLOMA
+                    SOME-COLLEGE
+                    BACHELORS-OR-HIGHER
+             END-UNSTRING
+           END-READ.
+      *
+       WRITE-CBEDU-RECORD.
+           MOVE CBEDU-FIELDS        TO  PRINT-REC.
+           WRITE PRINT-REC.
+           STRING CBEDU-YYYY DELIMITED BY SIZE
+                  CBEDU-MM DELIMITED BY SIZE
+                  CBEDU-DD DELIMITED BY SIZE
+                  INTO RECORD-KEY.
+           READ CLAIMS-DATABASE.
+           IF NOT WS-CLMDB-SUCCESS
+              MOVE 'CLMEDU' TO WS-MISSKEY-SOURCE
+              PERFORM LOG-MISSING-KEY-EXCEPTION
+           ELSE
+              MOVE  CBEDU-FIELDS-NF TO CLMDB-CBEDU-FIELDS
+              PERFORM COMPUTE-CBEDU-PERCENTAGES
+              REWRITE CLAIMSDB-RECORD
+              IF WS-CLMDB-SUCCESS
+                 ADD 1 TO WS-CBEDU-REWRITE-COUNT
+              ELSE
+                 DISPLAY 'CBEDU REWRITE FAILED FOR KEY ' RECORD-KEY
+                         ' STATUS ' WS-CLMDB-STATUS
+              END-IF
+           END-IF.
+      *
+       COMPUTE-CBEDU-PERCENTAGES.
+           IF DB-CBEDU-INA = 0
+              MOVE 0 TO DB-CBEDU-PCT-LESS-THAN-HS
+                        DB-CBEDU-PCT-HS-DIPLOMA
+                        DB-CBEDU-PCT-SOME-COLLEGE
+                        DB-CBEDU-PCT-BACHELORS-OR-HIGHER
+           ELSE
+              COMPUTE DB-CBEDU-PCT-LESS-THAN-HS ROUNDED =
+                 (DB-CBEDU-LESS-THAN-HS / DB-CBEDU-INA) * 100
+              COMPUTE DB-CBEDU-PCT-HS-DIPLOMA ROUNDED =
+                 (DB-CBEDU-HS-DIPLOMA / DB-CBEDU-INA) * 100
+              COMPUTE DB-CBEDU-PCT-SOME-COLLEGE ROUNDED =
+                 (DB-CBEDU-SOME-COLLEGE / DB-CBEDU-INA) * 100
+              COMPUTE DB-CBEDU-PCT-BACHELORS-OR-HIGHER ROUNDED =
+                 (DB-CBEDU-BACHELORS-OR-HIGHER / DB-CBEDU-INA) * 100
+           END-IF.
+      *
