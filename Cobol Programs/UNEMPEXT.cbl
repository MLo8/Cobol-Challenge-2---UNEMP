@@ -0,0 +1,252 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    UNEMPEXT.
+      ****************************************************************
+      *  Downstream extract feed.  Reads CLMSDB sequentially (the way
+      *  UNEMPDB does) and writes PTREXTR in the partner agency's own
+      *  published fixed-width record layout -- their field order and
+      *  picture clauses, not CLAIMSDB-RECORD's -- so the handoff is
+      *  no longer a manual reformatting exercise.
+      ****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+           SELECT CLAIMS-DATABASE ASSIGN TO CLMSDB
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS SEQUENTIAL
+                  RECORD KEY IS RECORD-KEY
+                  FILE STATUS IS WS-CLMDB-STATUS.
+           SELECT PARTNER-EXTRACT ASSIGN TO PTREXTR
+                  FILE STATUS IS WS-PTREXT-STATUS.
+      *
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC                                 PIC X(132).
+      *
+       FD  PARTNER-EXTRACT RECORDING MODE F.
+       01  PARTNER-REC.
+           05  PTR-RECORD-TYPE                        PIC X(02).
+           05  PTR-REPORT-DATE.
+               10  PTR-DATE-MM                        PIC X(02).
+               10  PTR-DATE-DD                         PIC X(02).
+               10  PTR-DATE-CCYY                       PIC X(04).
+           05  PTR-TOTAL-CLAIMS                       PIC 9(07).
+           05  PTR-GENDER-SECTION.
+               10  PTR-GEN-MALE                        PIC 9(07).
+               10  PTR-GEN-FEMALE                      PIC 9(07).
+           05  PTR-RACE-SECTION.
+               10  PTR-RACE-WHITE                      PIC 9(07).
+               10  PTR-RACE-BLACK                       PIC 9(07).
+               10  PTR-RACE-ASIAN                       PIC 9(07).
+               10  PTR-RACE-AMIND                       PIC 9(07).
+               10  PTR-RACE-PACIFIC                     PIC 9(07).
+           05  PTR-ETHNICITY-SECTION.
+               10  PTR-ETH-HISPANIC                     PIC 9(07).
+               10  PTR-ETH-NONHISPANIC                  PIC 9(07).
+           05  PTR-AGE-SECTION.
+               10  PTR-AGE-U22                          PIC 9(07).
+               10  PTR-AGE-22-24                        PIC 9(07).
+               10  PTR-AGE-25-34                        PIC 9(07).
+               10  PTR-AGE-35-44                        PIC 9(07).
+               10  PTR-AGE-45-54                        PIC 9(07).
+               10  PTR-AGE-55-59                        PIC 9(07).
+               10  PTR-AGE-60-64                        PIC 9(07).
+               10  PTR-AGE-O64                          PIC 9(07).
+           05  PTR-FILLER                              PIC X(40).
+      *
+       FD  CLAIMS-DATABASE.
+       01  CLAIMSDB-RECORD.
+           05  RECORD-KEY                               PIC X(08).
+           05  CLMDB-CBAGE-FIELDS.
+               10  CBAGE-DATE                           PIC X(10).
+               10  CBAGE-INA                            PIC 9(06).
+               10  CBAGE-LESS-THAN-22                   PIC 9(06).
+               10  CBAGE-22-TO-24                       PIC 9(06).
+               10  CBAGE-25-TO-34                       PIC 9(06).
+               10  CBAGE-35-TO-44                       PIC 9(06).
+               10  CBAGE-45-TO-54                       PIC 9(06).
+               10  CBAGE-55-TO-59                       PIC 9(06).
+               10  CBAGE-60-TO-64                       PIC 9(06).
+               10  CBAGE-GRTR-THAN-64                   PIC 9(06).
+           05  CLMDB-CBAGE-PCT-FIELDS.
+               10  CBAGE-PCT-LESS-THAN-22                PIC 9(03)V99.
+               10  CBAGE-PCT-22-TO-24                    PIC 9(03)V99.
+               10  CBAGE-PCT-25-TO-34                    PIC 9(03)V99.
+               10  CBAGE-PCT-35-TO-44                    PIC 9(03)V99.
+               10  CBAGE-PCT-45-TO-54                    PIC 9(03)V99.
+               10  CBAGE-PCT-55-TO-59                    PIC 9(03)V99.
+               10  CBAGE-PCT-60-TO-64                    PIC 9(03)V99.
+               10  CBAGE-PCT-GRTR-THAN-64                PIC 9(03)V99.
+           05  CLMDB-CBETH-FIELDS.
+               10  CBETH-DATE                            PIC X(10).
+               10  CBETH-INA                             PIC 9(06).
+               10  CBETH-HISPANIC-OR-LATINO              PIC 9(06).
+               10  CBETH-NOT-HISPANIC-OR-LATINO          PIC 9(06).
+           05  CLMDB-CBETH-PCT-FIELDS.
+               10  CBETH-PCT-HISPANIC-OR-LATINO          PIC 9(03)V99.
+               10  CBETH-PCT-NOT-HISP-OR-LATINO          PIC 9(03)V99.
+           05  CLMDB-CBIND-FIELDS.
+               10  CBIND-DATE                            PIC X(10).
+               10  CBIND-INA                             PIC 9(06).
+               10  CBIND-WHOLESALE-TRADE                 PIC 9(06).
+               10  CBIND-TRANSPORTATION-WAREHOUSE        PIC 9(06).
+               10  CBIND-CONSTRUCTION                    PIC 9(06).
+               10  CBIND-FINANCE-INSURANCE               PIC 9(06).
+               10  CBIND-MANUFACTURING                   PIC 9(06).
+               10  CBIND-AGR-FORESTRY-FISH-HUNT          PIC 9(06).
+               10  CBIND-PUBLIC-ADMINISTRATION           PIC 9(06).
+               10  CBIND-UTILITIES                       PIC 9(06).
+               10  CBIND-ACCOM-FOODSERVICES              PIC 9(06).
+               10  CBIND-INFORMATION                     PIC 9(06).
+               10  CBIND-PROF-SCI-TECHSERVICES           PIC 9(06).
+               10  CBIND-RE-RENTAL-LEASING               PIC 9(06).
+               10  CBIND-OTHER-SERV-EXC-PUB-ADM          PIC 9(06).
+               10  CBIND-MGT-OF-COMPANIES-ENT            PIC 9(06).
+               10  CBIND-EDUCATIONAL-SERVICES            PIC 9(06).
+               10  CBIND-MINING                          PIC 9(06).
+               10  CBIND-HEALTHCARE-SOCIALASST           PIC 9(06).
+               10  CBIND-ARTS-ENTERTAINMENT-REC          PIC 9(06).
+               10  CBIND-ADM-SUP-WSTMGMT-REMSERV         PIC 9(06).
+               10  CBIND-RETAIL-TRADE                    PIC 9(06).
+           05  CLMDB-CBIND-PCT-FIELDS.
+               10  CBIND-PCT-WHOLESALE-TRADE             PIC 9(03)V99.
+               10  CBIND-PCT-TRANS-WAREHOUSE             PIC 9(03)V99.
+               10  CBIND-PCT-CONSTRUCTION                PIC 9(03)V99.
+               10  CBIND-PCT-FINANCE-INSURANCE           PIC 9(03)V99.
+               10  CBIND-PCT-MANUFACTURING               PIC 9(03)V99.
+               10  CBIND-PCT-AGR-FOR-FISH-HUNT           PIC 9(03)V99.
+               10  CBIND-PCT-PUBLIC-ADMIN                PIC 9(03)V99.
+               10  CBIND-PCT-UTILITIES                   PIC 9(03)V99.
+               10  CBIND-PCT-ACCOM-FOODSERVICES          PIC 9(03)V99.
+               10  CBIND-PCT-INFORMATION                 PIC 9(03)V99.
+               10  CBIND-PCT-PROF-SCI-TECHSERV           PIC 9(03)V99.
+               10  CBIND-PCT-RE-RENTAL-LEASING           PIC 9(03)V99.
+               10  CBIND-PCT-OTH-SERV-EXC-PUB-ADM        PIC 9(03)V99.
+               10  CBIND-PCT-MGT-OF-COMPANIES-ENT        PIC 9(03)V99.
+               10  CBIND-PCT-EDUCATIONAL-SERVICES        PIC 9(03)V99.
+               10  CBIND-PCT-MINING                      PIC 9(03)V99.
+               10  CBIND-PCT-HEALTHCARE-SOCIALASST       PIC 9(03)V99.
+               10  CBIND-PCT-ARTS-ENT-REC                PIC 9(03)V99.
+               10  CBIND-PCT-ADM-SUP-WSTMGMT-RMSRV       PIC 9(03)V99.
+               10  CBIND-PCT-RETAIL-TRADE                PIC 9(03)V99.
+           05  CLMDB-CBRAC-FIELDS.
+               10  CBRAC-DATE                            PIC X(10).
+               10  CBRAC-INA                             PIC 9(06).
+               10  CBRAC-WHITE                           PIC 9(06).
+               10  CBRAC-ASIAN                           PIC 9(06).
+               10  CBRAC-BLACK-OR-AFRAM                  PIC 9(06).
+               10  CBRAC-AM-INDIAN-OR-AL-NATIVE          PIC 9(06).
+               10  CBRAC-NAT-HAW-OR-PAC-ISLANDER         PIC 9(06).
+           05  CLMDB-CBRAC-PCT-FIELDS.
+               10  CBRAC-PCT-WHITE                       PIC 9(03)V99.
+               10  CBRAC-PCT-ASIAN                       PIC 9(03)V99.
+               10  CBRAC-PCT-BLACK-OR-AFRAM              PIC 9(03)V99.
+               10  CBRAC-PCT-AM-IND-OR-AL-NATIVE         PIC 9(03)V99.
+               10  CBRAC-PCT-NAT-HAW-OR-PAC-ISL          PIC 9(03)V99.
+           05  CLMDB-CBGEN-FIELDS.
+               10  CBGEN-DATE                            PIC X(10).
+               10  CBGEN-INA                             PIC 9(06).
+               10  CBGEN-FEMALE                          PIC 9(06).
+               10  CBGEN-MALE                            PIC 9(06).
+           05  CLMDB-CBGEN-PCT-FIELDS.
+               10  CBGEN-PCT-FEMALE                      PIC 9(03)V99.
+               10  CBGEN-PCT-MALE                        PIC 9(03)V99.
+           05  CLMDB-CBEDU-FIELDS.
+               10  CBEDU-DATE                            PIC X(10).
+               10  CBEDU-INA                             PIC 9(06).
+               10  CBEDU-LESS-THAN-HS                    PIC 9(06).
+               10  CBEDU-HS-DIPLOMA                      PIC 9(06).
+               10  CBEDU-SOME-COLLEGE                    PIC 9(06).
+               10  CBEDU-BACHELORS-OR-HIGHER             PIC 9(06).
+           05  CLMDB-CBEDU-PCT-FIELDS.
+               10  CBEDU-PCT-LESS-THAN-HS                PIC 9(03)V99.
+               10  CBEDU-PCT-HS-DIPLOMA                  PIC 9(03)V99.
+               10  CBEDU-PCT-SOME-COLLEGE                PIC 9(03)V99.
+               10  CBEDU-PCT-BACHELORS-OR-HIGHER         PIC 9(03)V99.
+           05  CLMDB-LABORFORCE-FIELDS.
+               10  LABORFORCE-COUNT                      PIC 9(09).
+               10  INSURED-UNEMPLOYMENT-RATE             PIC 9(03)V99.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-CLMDB-STATUS              PIC X(02)   VALUE SPACES.
+           88 WS-CLMDB-SUCCESS                      VALUE '00'.
+           88 WS-CLMDB-EOF                          VALUE '10'.
+       01  WS-PTREXT-STATUS             PIC X(02)   VALUE SPACES.
+           88 WS-PTREXT-SUCCESS                     VALUE '00'.
+       01  WS-EXTRACT-COUNT              PIC 9(06)   VALUE 0.
+       01  WS-SUMMARY-LINE.
+           05  FILLER                   PIC X(30) VALUE
+               'RECORDS EXTRACTED TO PTREXTR:'.
+           05  WS-SUM-EXTRACTED         PIC ZZZ,ZZ9.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN OUTPUT PRINT-LINE.
+           OPEN INPUT CLAIMS-DATABASE.
+           OPEN OUTPUT PARTNER-EXTRACT.
+           IF WS-CLMDB-SUCCESS
+              DISPLAY "FILE OPEN SUCCESSFUL"
+           ELSE
+              DISPLAY "FILE OPENING ERROR"
+              GO TO CLOSE-STOP
+           END-IF.
+           PERFORM PROCESS-RECORDS.
+           PERFORM PRINT-SUMMARY.
+           GO TO CLOSE-STOP.
+      *
+       PROCESS-RECORDS.
+           PERFORM READ-RECORD.
+           PERFORM UNTIL WS-CLMDB-EOF
+              PERFORM BUILD-PARTNER-RECORD
+              WRITE PARTNER-REC
+              ADD 1 TO WS-EXTRACT-COUNT
+              PERFORM READ-RECORD
+           END-PERFORM.
+      *
+       READ-RECORD.
+           READ CLAIMS-DATABASE NEXT RECORD
+              AT END MOVE '10' TO WS-CLMDB-STATUS
+           END-READ.
+      *
+       BUILD-PARTNER-RECORD.
+           MOVE 'CL' TO PTR-RECORD-TYPE.
+           MOVE RECORD-KEY(5:2) TO PTR-DATE-MM.
+           MOVE RECORD-KEY(7:2) TO PTR-DATE-DD.
+           MOVE RECORD-KEY(1:4) TO PTR-DATE-CCYY.
+           MOVE CBAGE-INA TO PTR-TOTAL-CLAIMS.
+           MOVE CBGEN-MALE TO PTR-GEN-MALE.
+           MOVE CBGEN-FEMALE TO PTR-GEN-FEMALE.
+           MOVE CBRAC-WHITE TO PTR-RACE-WHITE.
+           MOVE CBRAC-BLACK-OR-AFRAM TO PTR-RACE-BLACK.
+           MOVE CBRAC-ASIAN TO PTR-RACE-ASIAN.
+           MOVE CBRAC-AM-INDIAN-OR-AL-NATIVE TO PTR-RACE-AMIND.
+           MOVE CBRAC-NAT-HAW-OR-PAC-ISLANDER TO PTR-RACE-PACIFIC.
+           MOVE CBETH-HISPANIC-OR-LATINO TO PTR-ETH-HISPANIC.
+           MOVE CBETH-NOT-HISPANIC-OR-LATINO TO PTR-ETH-NONHISPANIC.
+           MOVE CBAGE-LESS-THAN-22 TO PTR-AGE-U22.
+           MOVE CBAGE-22-TO-24 TO PTR-AGE-22-24.
+           MOVE CBAGE-25-TO-34 TO PTR-AGE-25-34.
+           MOVE CBAGE-35-TO-44 TO PTR-AGE-35-44.
+           MOVE CBAGE-45-TO-54 TO PTR-AGE-45-54.
+           MOVE CBAGE-55-TO-59 TO PTR-AGE-55-59.
+           MOVE CBAGE-60-TO-64 TO PTR-AGE-60-64.
+           MOVE CBAGE-GRTR-THAN-64 TO PTR-AGE-O64.
+           MOVE SPACES TO PTR-FILLER.
+      *
+       PRINT-SUMMARY.
+           MOVE WS-EXTRACT-COUNT TO WS-SUM-EXTRACTED.
+           WRITE PRINT-REC FROM WS-SUMMARY-LINE.
+      *
+       CLOSE-STOP.
+           CLOSE PRINT-LINE.
+           CLOSE CLAIMS-DATABASE.
+           CLOSE PARTNER-EXTRACT.
+           STOP RUN.
