@@ -0,0 +1,684 @@
+      *-----------------------
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID.    RTCOMPYR.
+      ****************************************************************
+      *  Reads a target date from YOYPARM, looks up that date and the
+      *  same date one year prior in CLMSDB, and prints a side-by-side
+      *  variance report across every demographic bracket.
+      ****************************************************************
+      *--------------------
+       ENVIRONMENT DIVISION.
+      *--------------------
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE.
+           SELECT CLAIMS-DATABASE ASSIGN TO CLMSDB
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS RANDOM
+                  RECORD KEY IS RECORD-KEY
+                  FILE STATUS IS WS-CLMDB-STATUS.
+           SELECT YOY-CONTROL-PARM ASSIGN TO YOYPARM
+                  FILE STATUS IS WS-PARM-STATUS.
+      *
+      *-------------
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC                                PIC X(132).
+      *
+       FD  YOY-CONTROL-PARM RECORDING MODE F.
+       01  YOYPARM-REC.
+           05  YOYPARM-TARGET-DATE                  PIC X(08).
+           05  FILLER                               PIC X(72).
+      *
+       FD  CLAIMS-DATABASE.
+       01  CLAIMSDB-RECORD.
+           05  RECORD-KEY                               PIC X(08).
+           05  CLMDB-CBAGE-FIELDS.
+               10  CBAGE-DATE                           PIC X(10).
+               10  CBAGE-INA                            PIC 9(06).
+               10  CBAGE-LESS-THAN-22                   PIC 9(06).
+               10  CBAGE-22-TO-24                       PIC 9(06).
+               10  CBAGE-25-TO-34                       PIC 9(06).
+               10  CBAGE-35-TO-44                       PIC 9(06).
+               10  CBAGE-45-TO-54                       PIC 9(06).
+               10  CBAGE-55-TO-59                       PIC 9(06).
+               10  CBAGE-60-TO-64                       PIC 9(06).
+               10  CBAGE-GRTR-THAN-64                   PIC 9(06).
+           05  CLMDB-CBAGE-PCT-FIELDS.
+               10  CBAGE-PCT-LESS-THAN-22                PIC 9(03)V99.
+               10  CBAGE-PCT-22-TO-24                    PIC 9(03)V99.
+               10  CBAGE-PCT-25-TO-34                    PIC 9(03)V99.
+               10  CBAGE-PCT-35-TO-44                    PIC 9(03)V99.
+               10  CBAGE-PCT-45-TO-54                    PIC 9(03)V99.
+               10  CBAGE-PCT-55-TO-59                    PIC 9(03)V99.
+               10  CBAGE-PCT-60-TO-64                    PIC 9(03)V99.
+               10  CBAGE-PCT-GRTR-THAN-64                PIC 9(03)V99.
+           05  CLMDB-CBETH-FIELDS.
+               10  CBETH-DATE                            PIC X(10).
+               10  CBETH-INA                             PIC 9(06).
+               10  CBETH-HISPANIC-OR-LATINO              PIC 9(06).
+               10  CBETH-NOT-HISPANIC-OR-LATINO          PIC 9(06).
+           05  CLMDB-CBETH-PCT-FIELDS.
+               10  CBETH-PCT-HISPANIC-OR-LATINO          PIC 9(03)V99.
+               10  CBETH-PCT-NOT-HISP-OR-LATINO          PIC 9(03)V99.
+           05  CLMDB-CBIND-FIELDS.
+               10  CBIND-DATE                            PIC X(10).
+               10  CBIND-INA                             PIC 9(06).
+               10  CBIND-WHOLESALE-TRADE                 PIC 9(06).
+               10  CBIND-TRANSPORTATION-WAREHOUSE        PIC 9(06).
+               10  CBIND-CONSTRUCTION                    PIC 9(06).
+               10  CBIND-FINANCE-INSURANCE               PIC 9(06).
+               10  CBIND-MANUFACTURING                   PIC 9(06).
+               10  CBIND-AGR-FORESTRY-FISH-HUNT          PIC 9(06).
+               10  CBIND-PUBLIC-ADMINISTRATION           PIC 9(06).
+               10  CBIND-UTILITIES                       PIC 9(06).
+               10  CBIND-ACCOM-FOODSERVICES              PIC 9(06).
+               10  CBIND-INFORMATION                     PIC 9(06).
+               10  CBIND-PROF-SCI-TECHSERVICES           PIC 9(06).
+               10  CBIND-RE-RENTAL-LEASING               PIC 9(06).
+               10  CBIND-OTHER-SERV-EXC-PUB-ADM          PIC 9(06).
+               10  CBIND-MGT-OF-COMPANIES-ENT            PIC 9(06).
+               10  CBIND-EDUCATIONAL-SERVICES            PIC 9(06).
+               10  CBIND-MINING                          PIC 9(06).
+               10  CBIND-HEALTHCARE-SOCIALASST           PIC 9(06).
+               10  CBIND-ARTS-ENTERTAINMENT-REC          PIC 9(06).
+               10  CBIND-ADM-SUP-WSTMGMT-REMSERV         PIC 9(06).
+               10  CBIND-RETAIL-TRADE                    PIC 9(06).
+           05  CLMDB-CBIND-PCT-FIELDS.
+               10  CBIND-PCT-WHOLESALE-TRADE             PIC 9(03)V99.
+               10  CBIND-PCT-TRANS-WAREHOUSE             PIC 9(03)V99.
+               10  CBIND-PCT-CONSTRUCTION                PIC 9(03)V99.
+               10  CBIND-PCT-FINANCE-INSURANCE           PIC 9(03)V99.
+               10  CBIND-PCT-MANUFACTURING               PIC 9(03)V99.
+               10  CBIND-PCT-AGR-FOR-FISH-HUNT           PIC 9(03)V99.
+               10  CBIND-PCT-PUBLIC-ADMIN                PIC 9(03)V99.
+               10  CBIND-PCT-UTILITIES                   PIC 9(03)V99.
+               10  CBIND-PCT-ACCOM-FOODSERVICES          PIC 9(03)V99.
+               10  CBIND-PCT-INFORMATION                 PIC 9(03)V99.
+               10  CBIND-PCT-PROF-SCI-TECHSERV           PIC 9(03)V99.
+               10  CBIND-PCT-RE-RENTAL-LEASING           PIC 9(03)V99.
+               10  CBIND-PCT-OTH-SERV-EXC-PUB-ADM        PIC 9(03)V99.
+               10  CBIND-PCT-MGT-OF-COMPANIES-ENT        PIC 9(03)V99.
+               10  CBIND-PCT-EDUCATIONAL-SERVICES        PIC 9(03)V99.
+               10  CBIND-PCT-MINING                      PIC 9(03)V99.
+               10  CBIND-PCT-HEALTHCARE-SOCIALASST       PIC 9(03)V99.
+               10  CBIND-PCT-ARTS-ENT-REC                PIC 9(03)V99.
+               10  CBIND-PCT-ADM-SUP-WSTMGMT-RMSRV       PIC 9(03)V99.
+               10  CBIND-PCT-RETAIL-TRADE                PIC 9(03)V99.
+           05  CLMDB-CBRAC-FIELDS.
+               10  CBRAC-DATE                            PIC X(10).
+               10  CBRAC-INA                             PIC 9(06).
+               10  CBRAC-WHITE                           PIC 9(06).
+               10  CBRAC-ASIAN                           PIC 9(06).
+               10  CBRAC-BLACK-OR-AFRAM                  PIC 9(06).
+               10  CBRAC-AM-INDIAN-OR-AL-NATIVE          PIC 9(06).
+               10  CBRAC-NAT-HAW-OR-PAC-ISLANDER         PIC 9(06).
+           05  CLMDB-CBRAC-PCT-FIELDS.
+               10  CBRAC-PCT-WHITE                       PIC 9(03)V99.
+               10  CBRAC-PCT-ASIAN                       PIC 9(03)V99.
+               10  CBRAC-PCT-BLACK-OR-AFRAM              PIC 9(03)V99.
+               10  CBRAC-PCT-AM-IND-OR-AL-NATIVE         PIC 9(03)V99.
+               10  CBRAC-PCT-NAT-HAW-OR-PAC-ISL          PIC 9(03)V99.
+           05  CLMDB-CBGEN-FIELDS.
+               10  CBGEN-DATE                            PIC X(10).
+               10  CBGEN-INA                             PIC 9(06).
+               10  CBGEN-FEMALE                          PIC 9(06).
+               10  CBGEN-MALE                            PIC 9(06).
+           05  CLMDB-CBGEN-PCT-FIELDS.
+               10  CBGEN-PCT-FEMALE                      PIC 9(03)V99.
+               10  CBGEN-PCT-MALE                        PIC 9(03)V99.
+           05  CLMDB-CBEDU-FIELDS.
+               10  CBEDU-DATE                            PIC X(10).
+               10  CBEDU-INA                             PIC 9(06).
+               10  CBEDU-LESS-THAN-HS                    PIC 9(06).
+               10  CBEDU-HS-DIPLOMA                      PIC 9(06).
+               10  CBEDU-SOME-COLLEGE                    PIC 9(06).
+               10  CBEDU-BACHELORS-OR-HIGHER             PIC 9(06).
+           05  CLMDB-CBEDU-PCT-FIELDS.
+               10  CBEDU-PCT-LESS-THAN-HS                PIC 9(03)V99.
+               10  CBEDU-PCT-HS-DIPLOMA                  PIC 9(03)V99.
+               10  CBEDU-PCT-SOME-COLLEGE                PIC 9(03)V99.
+               10  CBEDU-PCT-BACHELORS-OR-HIGHER         PIC 9(03)V99.
+           05  CLMDB-LABORFORCE-FIELDS.
+               10  LABORFORCE-COUNT                      PIC 9(09).
+               10  INSURED-UNEMPLOYMENT-RATE             PIC 9(03)V99.
+      *
+       WORKING-STORAGE SECTION.
+       01  WS-CLMDB-STATUS              PIC X(02)   VALUE SPACES.
+           88 WS-CLMDB-SUCCESS                      VALUE '00'.
+       01  WS-PARM-STATUS               PIC X(02)   VALUE SPACES.
+           88 WS-PARM-STATUS-OK                     VALUE '00'.
+       01  WS-TARGET-DATE                PIC X(08)   VALUE SPACES.
+       01  WS-PRIOR-DATE                 PIC X(08)   VALUE SPACES.
+       01  WS-PRIOR-YYYY                 PIC 9(04)   VALUE 0.
+       01  WS-CURRENT-FOUND-SW           PIC X(01)   VALUE 'N'.
+           88 WS-CURRENT-FOUND                       VALUE 'Y'.
+       01  WS-PRIOR-FOUND-SW             PIC X(01)   VALUE 'N'.
+           88 WS-PRIOR-FOUND                         VALUE 'Y'.
+      *
+       01  WS-CURRENT-RECORD.
+           05  CUR-RECORD-KEY                           PIC X(08).
+           05  CUR-CBAGE-DATE                            PIC X(10).
+           05  CUR-CBAGE-INA                             PIC 9(06).
+           05  CUR-CBAGE-LESS-THAN-22                    PIC 9(06).
+           05  CUR-CBAGE-22-TO-24                        PIC 9(06).
+           05  CUR-CBAGE-25-TO-34                        PIC 9(06).
+           05  CUR-CBAGE-35-TO-44                        PIC 9(06).
+           05  CUR-CBAGE-45-TO-54                        PIC 9(06).
+           05  CUR-CBAGE-55-TO-59                        PIC 9(06).
+           05  CUR-CBAGE-60-TO-64                        PIC 9(06).
+           05  CUR-CBAGE-GRTR-THAN-64                    PIC 9(06).
+           05  CUR-CBAGE-PCT-LESS-THAN-22                PIC 9(03)V99.
+           05  CUR-CBAGE-PCT-22-TO-24                    PIC 9(03)V99.
+           05  CUR-CBAGE-PCT-25-TO-34                    PIC 9(03)V99.
+           05  CUR-CBAGE-PCT-35-TO-44                    PIC 9(03)V99.
+           05  CUR-CBAGE-PCT-45-TO-54                    PIC 9(03)V99.
+           05  CUR-CBAGE-PCT-55-TO-59                    PIC 9(03)V99.
+           05  CUR-CBAGE-PCT-60-TO-64                    PIC 9(03)V99.
+           05  CUR-CBAGE-PCT-GRTR-THAN-64                PIC 9(03)V99.
+           05  CUR-CBETH-DATE                            PIC X(10).
+           05  CUR-CBETH-INA                             PIC 9(06).
+           05  CUR-CBETH-HISPANIC-OR-LATINO              PIC 9(06).
+           05  CUR-CBETH-NOT-HISPANIC-OR-LATINO          PIC 9(06).
+           05  CUR-CBETH-PCT-HISPANIC-OR-LATINO          PIC 9(03)V99.
+           05  CUR-CBETH-PCT-NOT-HISP-OR-LATINO          PIC 9(03)V99.
+           05  CUR-CBIND-DATE                            PIC X(10).
+           05  CUR-CBIND-INA                             PIC 9(06).
+           05  CUR-CBIND-WHOLESALE-TRADE                 PIC 9(06).
+           05  CUR-CBIND-TRANSPORTATION-WAREHOUSE        PIC 9(06).
+           05  CUR-CBIND-CONSTRUCTION                    PIC 9(06).
+           05  CUR-CBIND-FINANCE-INSURANCE               PIC 9(06).
+           05  CUR-CBIND-MANUFACTURING                   PIC 9(06).
+           05  CUR-CBIND-AGR-FORESTRY-FISH-HUNT          PIC 9(06).
+           05  CUR-CBIND-PUBLIC-ADMINISTRATION           PIC 9(06).
+           05  CUR-CBIND-UTILITIES                       PIC 9(06).
+           05  CUR-CBIND-ACCOM-FOODSERVICES              PIC 9(06).
+           05  CUR-CBIND-INFORMATION                     PIC 9(06).
+           05  CUR-CBIND-PROF-SCI-TECHSERVICES           PIC 9(06).
+           05  CUR-CBIND-RE-RENTAL-LEASING               PIC 9(06).
+           05  CUR-CBIND-OTHER-SERV-EXC-PUB-ADM          PIC 9(06).
+           05  CUR-CBIND-MGT-OF-COMPANIES-ENT            PIC 9(06).
+           05  CUR-CBIND-EDUCATIONAL-SERVICES            PIC 9(06).
+           05  CUR-CBIND-MINING                          PIC 9(06).
+           05  CUR-CBIND-HEALTHCARE-SOCIALASST           PIC 9(06).
+           05  CUR-CBIND-ARTS-ENTERTAINMENT-REC          PIC 9(06).
+           05  CUR-CBIND-ADM-SUP-WSTMGMT-REMSERV         PIC 9(06).
+           05  CUR-CBIND-RETAIL-TRADE                    PIC 9(06).
+           05  CUR-CBIND-PCT-WHOLESALE-TRADE             PIC 9(03)V99.
+           05  CUR-CBIND-PCT-TRANS-WAREHOUSE             PIC 9(03)V99.
+           05  CUR-CBIND-PCT-CONSTRUCTION                PIC 9(03)V99.
+           05  CUR-CBIND-PCT-FINANCE-INSURANCE           PIC 9(03)V99.
+           05  CUR-CBIND-PCT-MANUFACTURING               PIC 9(03)V99.
+           05  CUR-CBIND-PCT-AGR-FOR-FISH-HUNT           PIC 9(03)V99.
+           05  CUR-CBIND-PCT-PUBLIC-ADMIN                PIC 9(03)V99.
+           05  CUR-CBIND-PCT-UTILITIES                   PIC 9(03)V99.
+           05  CUR-CBIND-PCT-ACCOM-FOODSERVICES          PIC 9(03)V99.
+           05  CUR-CBIND-PCT-INFORMATION                 PIC 9(03)V99.
+           05  CUR-CBIND-PCT-PROF-SCI-TECHSERV           PIC 9(03)V99.
+           05  CUR-CBIND-PCT-RE-RENTAL-LEASING           PIC 9(03)V99.
+           05  CUR-CBIND-PCT-OTH-SERV-EXC-PUB-ADM        PIC 9(03)V99.
+           05  CUR-CBIND-PCT-MGT-OF-COMPANIES-ENT        PIC 9(03)V99.
+           05  CUR-CBIND-PCT-EDUCATIONAL-SERVICES        PIC 9(03)V99.
+           05  CUR-CBIND-PCT-MINING                      PIC 9(03)V99.
+           05  CUR-CBIND-PCT-HEALTHCARE-SOCIALASST       PIC 9(03)V99.
+           05  CUR-CBIND-PCT-ARTS-ENT-REC                PIC 9(03)V99.
+           05  CUR-CBIND-PCT-ADM-SUP-WSTMGMT-RMSRV       PIC 9(03)V99.
+           05  CUR-CBIND-PCT-RETAIL-TRADE                PIC 9(03)V99.
+           05  CUR-CBRAC-DATE                            PIC X(10).
+           05  CUR-CBRAC-INA                             PIC 9(06).
+           05  CUR-CBRAC-WHITE                           PIC 9(06).
+           05  CUR-CBRAC-ASIAN                           PIC 9(06).
+           05  CUR-CBRAC-BLACK-OR-AFRAM                  PIC 9(06).
+           05  CUR-CBRAC-AM-INDIAN-OR-AL-NATIVE          PIC 9(06).
+           05  CUR-CBRAC-NAT-HAW-OR-PAC-ISLANDER         PIC 9(06).
+           05  CUR-CBRAC-PCT-WHITE                       PIC 9(03)V99.
+           05  CUR-CBRAC-PCT-ASIAN                       PIC 9(03)V99.
+           05  CUR-CBRAC-PCT-BLACK-OR-AFRAM              PIC 9(03)V99.
+           05  CUR-CBRAC-PCT-AM-IND-OR-AL-NATIVE         PIC 9(03)V99.
+           05  CUR-CBRAC-PCT-NAT-HAW-OR-PAC-ISL          PIC 9(03)V99.
+           05  CUR-CBGEN-DATE                            PIC X(10).
+           05  CUR-CBGEN-INA                             PIC 9(06).
+           05  CUR-CBGEN-FEMALE                          PIC 9(06).
+           05  CUR-CBGEN-MALE                            PIC 9(06).
+           05  CUR-CBGEN-PCT-FEMALE                      PIC 9(03)V99.
+           05  CUR-CBGEN-PCT-MALE                        PIC 9(03)V99.
+           05  CUR-CBEDU-DATE                            PIC X(10).
+           05  CUR-CBEDU-INA                             PIC 9(06).
+           05  CUR-CBEDU-LESS-THAN-HS                    PIC 9(06).
+           05  CUR-CBEDU-HS-DIPLOMA                      PIC 9(06).
+           05  CUR-CBEDU-SOME-COLLEGE                    PIC 9(06).
+           05  CUR-CBEDU-BACHELORS-OR-HIGHER             PIC 9(06).
+           05  CUR-CBEDU-PCT-LESS-THAN-HS                PIC 9(03)V99.
+           05  CUR-CBEDU-PCT-HS-DIPLOMA                  PIC 9(03)V99.
+           05  CUR-CBEDU-PCT-SOME-COLLEGE                PIC 9(03)V99.
+           05  CUR-CBEDU-PCT-BACHELORS-OR-HIGHER         PIC 9(03)V99.
+           05  CUR-LABORFORCE-COUNT                      PIC 9(09).
+           05  CUR-INSURED-UNEMPLOYMENT-RATE             PIC 9(03)V99.
+      *
+       01  WS-PRIOR-RECORD.
+           05  PRY-RECORD-KEY                           PIC X(08).
+           05  PRY-CBAGE-DATE                            PIC X(10).
+           05  PRY-CBAGE-INA                             PIC 9(06).
+           05  PRY-CBAGE-LESS-THAN-22                    PIC 9(06).
+           05  PRY-CBAGE-22-TO-24                        PIC 9(06).
+           05  PRY-CBAGE-25-TO-34                        PIC 9(06).
+           05  PRY-CBAGE-35-TO-44                        PIC 9(06).
+           05  PRY-CBAGE-45-TO-54                        PIC 9(06).
+           05  PRY-CBAGE-55-TO-59                        PIC 9(06).
+           05  PRY-CBAGE-60-TO-64                        PIC 9(06).
+           05  PRY-CBAGE-GRTR-THAN-64                    PIC 9(06).
+           05  PRY-CBAGE-PCT-LESS-THAN-22                PIC 9(03)V99.
+           05  PRY-CBAGE-PCT-22-TO-24                    PIC 9(03)V99.
+           05  PRY-CBAGE-PCT-25-TO-34                    PIC 9(03)V99.
+           05  PRY-CBAGE-PCT-35-TO-44                    PIC 9(03)V99.
+           05  PRY-CBAGE-PCT-45-TO-54                    PIC 9(03)V99.
+           05  PRY-CBAGE-PCT-55-TO-59                    PIC 9(03)V99.
+           05  PRY-CBAGE-PCT-60-TO-64                    PIC 9(03)V99.
+           05  PRY-CBAGE-PCT-GRTR-THAN-64                PIC 9(03)V99.
+           05  PRY-CBETH-DATE                            PIC X(10).
+           05  PRY-CBETH-INA                             PIC 9(06).
+           05  PRY-CBETH-HISPANIC-OR-LATINO              PIC 9(06).
+           05  PRY-CBETH-NOT-HISPANIC-OR-LATINO          PIC 9(06).
+           05  PRY-CBETH-PCT-HISPANIC-OR-LATINO          PIC 9(03)V99.
+           05  PRY-CBETH-PCT-NOT-HISP-OR-LATINO          PIC 9(03)V99.
+           05  PRY-CBIND-DATE                            PIC X(10).
+           05  PRY-CBIND-INA                             PIC 9(06).
+           05  PRY-CBIND-WHOLESALE-TRADE                 PIC 9(06).
+           05  PRY-CBIND-TRANSPORTATION-WAREHOUSE        PIC 9(06).
+           05  PRY-CBIND-CONSTRUCTION                    PIC 9(06).
+           05  PRY-CBIND-FINANCE-INSURANCE               PIC 9(06).
+           05  PRY-CBIND-MANUFACTURING                   PIC 9(06).
+           05  PRY-CBIND-AGR-FORESTRY-FISH-HUNT          PIC 9(06).
+           05  PRY-CBIND-PUBLIC-ADMINISTRATION           PIC 9(06).
+           05  PRY-CBIND-UTILITIES                       PIC 9(06).
+           05  PRY-CBIND-ACCOM-FOODSERVICES              PIC 9(06).
+           05  PRY-CBIND-INFORMATION                     PIC 9(06).
+           05  PRY-CBIND-PROF-SCI-TECHSERVICES           PIC 9(06).
+           05  PRY-CBIND-RE-RENTAL-LEASING               PIC 9(06).
+           05  PRY-CBIND-OTHER-SERV-EXC-PUB-ADM          PIC 9(06).
+           05  PRY-CBIND-MGT-OF-COMPANIES-ENT            PIC 9(06).
+           05  PRY-CBIND-EDUCATIONAL-SERVICES            PIC 9(06).
+           05  PRY-CBIND-MINING                          PIC 9(06).
+           05  PRY-CBIND-HEALTHCARE-SOCIALASST           PIC 9(06).
+           05  PRY-CBIND-ARTS-ENTERTAINMENT-REC          PIC 9(06).
+           05  PRY-CBIND-ADM-SUP-WSTMGMT-REMSERV         PIC 9(06).
+           05  PRY-CBIND-RETAIL-TRADE                    PIC 9(06).
+           05  PRY-CBIND-PCT-WHOLESALE-TRADE             PIC 9(03)V99.
+           05  PRY-CBIND-PCT-TRANS-WAREHOUSE             PIC 9(03)V99.
+           05  PRY-CBIND-PCT-CONSTRUCTION                PIC 9(03)V99.
+           05  PRY-CBIND-PCT-FINANCE-INSURANCE           PIC 9(03)V99.
+           05  PRY-CBIND-PCT-MANUFACTURING               PIC 9(03)V99.
+           05  PRY-CBIND-PCT-AGR-FOR-FISH-HUNT           PIC 9(03)V99.
+           05  PRY-CBIND-PCT-PUBLIC-ADMIN                PIC 9(03)V99.
+           05  PRY-CBIND-PCT-UTILITIES                   PIC 9(03)V99.
+           05  PRY-CBIND-PCT-ACCOM-FOODSERVICES          PIC 9(03)V99.
+           05  PRY-CBIND-PCT-INFORMATION                 PIC 9(03)V99.
+           05  PRY-CBIND-PCT-PROF-SCI-TECHSERV           PIC 9(03)V99.
+           05  PRY-CBIND-PCT-RE-RENTAL-LEASING           PIC 9(03)V99.
+           05  PRY-CBIND-PCT-OTH-SERV-EXC-PUB-ADM        PIC 9(03)V99.
+           05  PRY-CBIND-PCT-MGT-OF-COMPANIES-ENT        PIC 9(03)V99.
+           05  PRY-CBIND-PCT-EDUCATIONAL-SERVICES        PIC 9(03)V99.
+           05  PRY-CBIND-PCT-MINING                      PIC 9(03)V99.
+           05  PRY-CBIND-PCT-HEALTHCARE-SOCIALASST       PIC 9(03)V99.
+           05  PRY-CBIND-PCT-ARTS-ENT-REC                PIC 9(03)V99.
+           05  PRY-CBIND-PCT-ADM-SUP-WSTMGMT-RMSRV       PIC 9(03)V99.
+           05  PRY-CBIND-PCT-RETAIL-TRADE                PIC 9(03)V99.
+           05  PRY-CBRAC-DATE                            PIC X(10).
+           05  PRY-CBRAC-INA                             PIC 9(06).
+           05  PRY-CBRAC-WHITE                           PIC 9(06).
+           05  PRY-CBRAC-ASIAN                           PIC 9(06).
+           05  PRY-CBRAC-BLACK-OR-AFRAM                  PIC 9(06).
+           05  PRY-CBRAC-AM-INDIAN-OR-AL-NATIVE          PIC 9(06).
+           05  PRY-CBRAC-NAT-HAW-OR-PAC-ISLANDER         PIC 9(06).
+           05  PRY-CBRAC-PCT-WHITE                       PIC 9(03)V99.
+           05  PRY-CBRAC-PCT-ASIAN                       PIC 9(03)V99.
+           05  PRY-CBRAC-PCT-BLACK-OR-AFRAM              PIC 9(03)V99.
+           05  PRY-CBRAC-PCT-AM-IND-OR-AL-NATIVE         PIC 9(03)V99.
+           05  PRY-CBRAC-PCT-NAT-HAW-OR-PAC-ISL          PIC 9(03)V99.
+           05  PRY-CBGEN-DATE                            PIC X(10).
+           05  PRY-CBGEN-INA                             PIC 9(06).
+           05  PRY-CBGEN-FEMALE                          PIC 9(06).
+           05  PRY-CBGEN-MALE                            PIC 9(06).
+           05  PRY-CBGEN-PCT-FEMALE                      PIC 9(03)V99.
+           05  PRY-CBGEN-PCT-MALE                        PIC 9(03)V99.
+           05  PRY-CBEDU-DATE                            PIC X(10).
+           05  PRY-CBEDU-INA                             PIC 9(06).
+           05  PRY-CBEDU-LESS-THAN-HS                    PIC 9(06).
+           05  PRY-CBEDU-HS-DIPLOMA                      PIC 9(06).
+           05  PRY-CBEDU-SOME-COLLEGE                    PIC 9(06).
+           05  PRY-CBEDU-BACHELORS-OR-HIGHER             PIC 9(06).
+           05  PRY-CBEDU-PCT-LESS-THAN-HS                PIC 9(03)V99.
+           05  PRY-CBEDU-PCT-HS-DIPLOMA                  PIC 9(03)V99.
+           05  PRY-CBEDU-PCT-SOME-COLLEGE                PIC 9(03)V99.
+           05  PRY-CBEDU-PCT-BACHELORS-OR-HIGHER         PIC 9(03)V99.
+           05  PRY-LABORFORCE-COUNT                      PIC 9(09).
+           05  PRY-INSURED-UNEMPLOYMENT-RATE             PIC 9(03)V99.
+      *
+       01  WS-REPORT-HEADER-LINE1.
+           05  FILLER                   PIC X(40)
+               VALUE 'YEAR-OVER-YEAR CLAIMS VARIANCE REPORT'.
+       01  WS-REPORT-HEADER-LINE2.
+           05  FILLER                   PIC X(15) VALUE 'TARGET DATE: '.
+           05  WS-HDR-TARGET-DATE       PIC X(08).
+           05  FILLER                 PIC X(15) VALUE '  PRIOR DATE: '.
+           05  WS-HDR-PRIOR-DATE        PIC X(08).
+       01  WS-REPORT-HEADER-LINE3.
+           05  FILLER                   PIC X(30) VALUE 'BRACKET'.
+           05  FILLER                   PIC X(10) VALUE 'CURRENT'.
+           05  FILLER                   PIC X(10) VALUE 'PRIOR-YR'.
+           05  FILLER                   PIC X(10) VALUE 'VARIANCE'.
+           05  FILLER                   PIC X(08) VALUE 'PCT-VAR'.
+       01  WS-REPORT-HEADER-LINE4       PIC X(78) VALUE ALL '-'.
+      *
+       01  WS-VARIANCE-WORK.
+           05  WS-VAR-CUR-NUM           PIC 9(06).
+           05  WS-VAR-PRIOR-NUM         PIC 9(06).
+       01  WS-VARIANCE-LINE.
+           05  WS-VAR-LABEL             PIC X(30).
+           05  WS-VAR-CUR               PIC Z(05)9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-VAR-PRIOR             PIC Z(05)9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-VAR-DIFF              PIC -(05)9.
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  WS-VAR-PCT               PIC -(03)9.99.
+      *------------------
+       PROCEDURE DIVISION.
+      *------------------
+       OPEN-FILES.
+           OPEN OUTPUT PRINT-LINE.
+           OPEN INPUT CLAIMS-DATABASE.
+           IF WS-CLMDB-SUCCESS
+              DISPLAY "FILE OPEN SUCCESSFUL"
+           ELSE
+              DISPLAY "FILE OPENING ERROR"
+              GO TO CLOSE-STOP
+           END-IF.
+           PERFORM READ-CONTROL-PARM.
+           PERFORM LOOKUP-BOTH-YEARS.
+           IF WS-CURRENT-FOUND AND WS-PRIOR-FOUND
+              PERFORM PRINT-REPORT-HEADERS
+              PERFORM PRINT-ALL-VARIANCES
+           ELSE
+              IF NOT WS-CURRENT-FOUND
+                 DISPLAY 'NO RECORD FOUND FOR TARGET DATE '
+                         WS-TARGET-DATE
+              END-IF
+              IF NOT WS-PRIOR-FOUND
+                 DISPLAY 'NO RECORD FOUND FOR PRIOR-YEAR DATE '
+                         WS-PRIOR-DATE
+              END-IF
+           END-IF.
+           GO TO CLOSE-STOP.
+      *
+       READ-CONTROL-PARM.
+           OPEN INPUT YOY-CONTROL-PARM.
+           IF WS-PARM-STATUS-OK
+              READ YOY-CONTROL-PARM
+                 AT END
+                    DISPLAY 'YOYPARM EMPTY, NO TARGET DATE SUPPLIED'
+                    CLOSE YOY-CONTROL-PARM
+                    GO TO CLOSE-STOP
+                 NOT AT END
+                    MOVE YOYPARM-TARGET-DATE TO WS-TARGET-DATE
+              END-READ
+              CLOSE YOY-CONTROL-PARM
+           ELSE
+              DISPLAY 'NO YOYPARM CONTROL FILE, CANNOT RUN'
+              GO TO CLOSE-STOP
+           END-IF.
+           PERFORM COMPUTE-PRIOR-YEAR-DATE.
+      *
+       COMPUTE-PRIOR-YEAR-DATE.
+           MOVE WS-TARGET-DATE TO WS-PRIOR-DATE.
+           COMPUTE WS-PRIOR-YYYY =
+                   FUNCTION NUMVAL(WS-TARGET-DATE(1:4)) - 1.
+           MOVE WS-PRIOR-YYYY TO WS-PRIOR-DATE(1:4).
+      *
+       LOOKUP-BOTH-YEARS.
+           MOVE WS-TARGET-DATE TO RECORD-KEY.
+           READ CLAIMS-DATABASE.
+           IF WS-CLMDB-SUCCESS
+              MOVE CLAIMSDB-RECORD TO WS-CURRENT-RECORD
+              MOVE 'Y' TO WS-CURRENT-FOUND-SW
+           ELSE
+              MOVE 'N' TO WS-CURRENT-FOUND-SW
+           END-IF.
+           MOVE WS-PRIOR-DATE TO RECORD-KEY.
+           READ CLAIMS-DATABASE.
+           IF WS-CLMDB-SUCCESS
+              MOVE CLAIMSDB-RECORD TO WS-PRIOR-RECORD
+              MOVE 'Y' TO WS-PRIOR-FOUND-SW
+           ELSE
+              MOVE 'N' TO WS-PRIOR-FOUND-SW
+           END-IF.
+      *
+       PRINT-REPORT-HEADERS.
+           MOVE WS-TARGET-DATE TO WS-HDR-TARGET-DATE.
+           MOVE WS-PRIOR-DATE TO WS-HDR-PRIOR-DATE.
+           WRITE PRINT-REC FROM WS-REPORT-HEADER-LINE1.
+           WRITE PRINT-REC FROM WS-REPORT-HEADER-LINE2.
+           WRITE PRINT-REC FROM WS-REPORT-HEADER-LINE3.
+           WRITE PRINT-REC FROM WS-REPORT-HEADER-LINE4.
+      *
+       PRINT-VARIANCE-LINE.
+           MOVE WS-VAR-CUR-NUM TO WS-VAR-CUR.
+           MOVE WS-VAR-PRIOR-NUM TO WS-VAR-PRIOR.
+           COMPUTE WS-VAR-DIFF = WS-VAR-CUR-NUM - WS-VAR-PRIOR-NUM.
+           IF WS-VAR-PRIOR-NUM = 0
+              MOVE 0 TO WS-VAR-PCT
+           ELSE
+              COMPUTE WS-VAR-PCT ROUNDED =
+                 ((WS-VAR-CUR-NUM - WS-VAR-PRIOR-NUM) /
+                   WS-VAR-PRIOR-NUM) * 100
+           END-IF.
+           MOVE WS-VARIANCE-LINE TO PRINT-REC.
+           WRITE PRINT-REC.
+      *
+       PRINT-ALL-VARIANCES.
+           PERFORM PRINT-CBAGE-VARIANCE.
+           PERFORM PRINT-CBETH-VARIANCE.
+           PERFORM PRINT-CBIND-VARIANCE.
+           PERFORM PRINT-CBRAC-VARIANCE.
+           PERFORM PRINT-CBGEN-VARIANCE.
+      *
+       PRINT-CBAGE-VARIANCE.
+           MOVE 'AGE: IN ACTIVE CLAIMS TOTAL' TO WS-VAR-LABEL.
+           MOVE CUR-CBAGE-INA TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBAGE-INA TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'AGE: LESS THAN 22' TO WS-VAR-LABEL.
+           MOVE CUR-CBAGE-LESS-THAN-22 TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBAGE-LESS-THAN-22 TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'AGE: 22 TO 24' TO WS-VAR-LABEL.
+           MOVE CUR-CBAGE-22-TO-24 TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBAGE-22-TO-24 TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'AGE: 25 TO 34' TO WS-VAR-LABEL.
+           MOVE CUR-CBAGE-25-TO-34 TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBAGE-25-TO-34 TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'AGE: 35 TO 44' TO WS-VAR-LABEL.
+           MOVE CUR-CBAGE-35-TO-44 TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBAGE-35-TO-44 TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'AGE: 45 TO 54' TO WS-VAR-LABEL.
+           MOVE CUR-CBAGE-45-TO-54 TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBAGE-45-TO-54 TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'AGE: 55 TO 59' TO WS-VAR-LABEL.
+           MOVE CUR-CBAGE-55-TO-59 TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBAGE-55-TO-59 TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'AGE: 60 TO 64' TO WS-VAR-LABEL.
+           MOVE CUR-CBAGE-60-TO-64 TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBAGE-60-TO-64 TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'AGE: GREATER THAN 64' TO WS-VAR-LABEL.
+           MOVE CUR-CBAGE-GRTR-THAN-64 TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBAGE-GRTR-THAN-64 TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+      *
+       PRINT-CBETH-VARIANCE.
+           MOVE 'ETHNICITY: IN ACTIVE CLAIMS TOTAL' TO WS-VAR-LABEL.
+           MOVE CUR-CBETH-INA TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBETH-INA TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'ETHNICITY: HISPANIC OR LATINO' TO WS-VAR-LABEL.
+           MOVE CUR-CBETH-HISPANIC-OR-LATINO TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBETH-HISPANIC-OR-LATINO TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'ETHNICITY: NOT HISPANIC OR LATINO' TO WS-VAR-LABEL.
+           MOVE CUR-CBETH-NOT-HISPANIC-OR-LATINO TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBETH-NOT-HISPANIC-OR-LATINO TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+      *
+       PRINT-CBIND-VARIANCE.
+           MOVE 'INDUSTRY: IN ACTIVE CLAIMS TOTAL' TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-INA TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-INA TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: WHOLESALE TRADE' TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-WHOLESALE-TRADE TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-WHOLESALE-TRADE TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: TRANSPORTATION/WAREHOUSE' TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-TRANSPORTATION-WAREHOUSE TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-TRANSPORTATION-WAREHOUSE TO
+                WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: CONSTRUCTION' TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-CONSTRUCTION TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-CONSTRUCTION TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: FINANCE/INSURANCE' TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-FINANCE-INSURANCE TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-FINANCE-INSURANCE TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: MANUFACTURING' TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-MANUFACTURING TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-MANUFACTURING TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: AGR/FORESTRY/FISH/HUNT' TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-AGR-FORESTRY-FISH-HUNT TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-AGR-FORESTRY-FISH-HUNT TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: PUBLIC ADMINISTRATION' TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-PUBLIC-ADMINISTRATION TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-PUBLIC-ADMINISTRATION TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: UTILITIES' TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-UTILITIES TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-UTILITIES TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: ACCOMMODATION/FOODSERVICES'
+                TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-ACCOM-FOODSERVICES TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-ACCOM-FOODSERVICES TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: INFORMATION' TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-INFORMATION TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-INFORMATION TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: PROF/SCI/TECH SERVICES' TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-PROF-SCI-TECHSERVICES TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-PROF-SCI-TECHSERVICES TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: REAL ESTATE/RENTAL/LEASING'
+                TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-RE-RENTAL-LEASING TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-RE-RENTAL-LEASING TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: OTHER SERVICES EXC PUB ADM'
+                TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-OTHER-SERV-EXC-PUB-ADM TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-OTHER-SERV-EXC-PUB-ADM TO
+                WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: MGT OF COMPANIES/ENTERPRISES'
+                TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-MGT-OF-COMPANIES-ENT TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-MGT-OF-COMPANIES-ENT TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: EDUCATIONAL SERVICES' TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-EDUCATIONAL-SERVICES TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-EDUCATIONAL-SERVICES TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: MINING' TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-MINING TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-MINING TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: HEALTHCARE/SOCIAL ASSISTANCE'
+                TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-HEALTHCARE-SOCIALASST TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-HEALTHCARE-SOCIALASST TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: ARTS/ENTERTAINMENT/RECREATION'
+                TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-ARTS-ENTERTAINMENT-REC TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-ARTS-ENTERTAINMENT-REC TO
+                WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: ADM/SUPPORT/WASTE MGMT/REM SRV'
+                TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-ADM-SUP-WSTMGMT-REMSERV TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-ADM-SUP-WSTMGMT-REMSERV TO
+                WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'INDUSTRY: RETAIL TRADE' TO WS-VAR-LABEL.
+           MOVE CUR-CBIND-RETAIL-TRADE TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBIND-RETAIL-TRADE TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+      *
+       PRINT-CBRAC-VARIANCE.
+           MOVE 'RACE: IN ACTIVE CLAIMS TOTAL' TO WS-VAR-LABEL.
+           MOVE CUR-CBRAC-INA TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBRAC-INA TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'RACE: WHITE' TO WS-VAR-LABEL.
+           MOVE CUR-CBRAC-WHITE TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBRAC-WHITE TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'RACE: ASIAN' TO WS-VAR-LABEL.
+           MOVE CUR-CBRAC-ASIAN TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBRAC-ASIAN TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'RACE: BLACK OR AFRICAN AMERICAN' TO WS-VAR-LABEL.
+           MOVE CUR-CBRAC-BLACK-OR-AFRAM TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBRAC-BLACK-OR-AFRAM TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'RACE: AMERICAN INDIAN OR AL NATIVE'
+                TO WS-VAR-LABEL.
+           MOVE CUR-CBRAC-AM-INDIAN-OR-AL-NATIVE TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBRAC-AM-INDIAN-OR-AL-NATIVE TO
+                WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'RACE: NATIVE HAWAIIAN OR PAC ISLANDER'
+                TO WS-VAR-LABEL.
+           MOVE CUR-CBRAC-NAT-HAW-OR-PAC-ISLANDER TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBRAC-NAT-HAW-OR-PAC-ISLANDER TO
+                WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+      *
+       PRINT-CBGEN-VARIANCE.
+           MOVE 'GENDER: IN ACTIVE CLAIMS TOTAL' TO WS-VAR-LABEL.
+           MOVE CUR-CBGEN-INA TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBGEN-INA TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'GENDER: FEMALE' TO WS-VAR-LABEL.
+           MOVE CUR-CBGEN-FEMALE TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBGEN-FEMALE TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+           MOVE 'GENDER: MALE' TO WS-VAR-LABEL.
+           MOVE CUR-CBGEN-MALE TO WS-VAR-CUR-NUM.
+           MOVE PRY-CBGEN-MALE TO WS-VAR-PRIOR-NUM.
+           PERFORM PRINT-VARIANCE-LINE.
+      *
+       CLOSE-STOP.
+           CLOSE PRINT-LINE.
+           CLOSE CLAIMS-DATABASE.
+           STOP RUN.
