@@ -0,0 +1,30 @@
+//UNEMPRUN JOB (ACCTNO),'UNEMPLOYMENT LOAD',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* DAILY BATCH WINDOW: LOADS THE SEVEN WEEKLY CLAIMS EXTRACTS
+//* (AGE, ETHNICITY, INDUSTRY, RACE, GENDER, EDUCATION, AND
+//* LABOR FORCE) INTO CLMSDB VIA UNEMP, THEN REFRESHES THE
+//* UNEMPDB DUMP -- STEP020 ONLY RUNS IF STEP010 COMES BACK
+//* WITH A ZERO CC.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=UNEMP
+//STEPLIB  DD DSN=PROD.UNEMP.LOADLIB,DISP=SHR
+//PRTLINE  DD SYSOUT=*
+//CLMAGE   DD DSN=PROD.UNEMP.CLMAGE,DISP=SHR
+//CLMETH   DD DSN=PROD.UNEMP.CLMETH,DISP=SHR
+//CLMIND   DD DSN=PROD.UNEMP.CLMIND,DISP=SHR
+//CLMRAC   DD DSN=PROD.UNEMP.CLMRAC,DISP=SHR
+//CLMGEN   DD DSN=PROD.UNEMP.CLMGEN,DISP=SHR
+//CLMEDU   DD DSN=PROD.UNEMP.CLMEDU,DISP=SHR
+//CLMLABOR DD DSN=PROD.UNEMP.CLMLABOR,DISP=SHR
+//CLMCKPT  DD DSN=PROD.UNEMP.CLMCKPT,DISP=SHR
+//CLMINIT  DD DSN=PROD.UNEMP.CLMINIT,DISP=SHR
+//CLMSDB   DD DSN=PROD.UNEMP.CLMSDB,DISP=SHR
+//LOADAUD  DD DSN=PROD.UNEMP.LOADAUD,DISP=SHR
+//*
+//STEP020  EXEC PGM=UNEMPDB,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.UNEMP.LOADLIB,DISP=SHR
+//PRTLINE  DD SYSOUT=*
+//CLMSDB   DD DSN=PROD.UNEMP.CLMSDB,DISP=SHR
+//DBPARM   DD DSN=PROD.UNEMP.DBPARM,DISP=SHR
+//
